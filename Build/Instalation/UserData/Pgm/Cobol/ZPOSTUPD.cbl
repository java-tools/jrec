@@ -0,0 +1,286 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ZPOSTUPD.
+       AUTHOR. R PATEL.
+       INSTALLATION. IML CENTRAL REPORTING SYSTEM.
+       DATE-WRITTEN. 09/08/26.
+       DATE-COMPILED.
+      ******************************************************************
+      * ZPOSTUPD - APPLY Po-Status CHANGE TRANSACTIONS AGAINST THE     *
+      *            zPO PO-Record MASTER.  Po-Status MUST MOVE FORWARD  *
+      *            ALONG THE DEFINED LIFECYCLE - In-Creation(05),      *
+      *            On-Order(10), In-DC(15), Being-Distributed(20),     *
+      *            In-Stores(25), Finalised(99) - ONE STEP AT A TIME.  *
+      *            A TRANSACTION MAY CARRY AN EXPLICIT OVERRIDE CODE   *
+      *            TO FORCE AN OUT-OF-SEQUENCE MOVE (E.G. A CANCELLED  *
+      *            PO BEING SET STRAIGHT TO FINALISED).  EVERY         *
+      *            TRANSACTION - APPLIED, OVERRIDDEN OR REJECTED - IS  *
+      *            WRITTEN TO THE TRANSITION LOG, WITH THE DATE AND    *
+      *            TIME OF THE MOVE, SO THE FULL HISTORY OF WHERE A PO *
+      *            SAT AND FOR HOW LONG CAN BE RECONSTRUCTED FROM THE  *
+      *            LOG ALONE RATHER THAN JUST ITS CURRENT Po-Status.   *
+      *                                                                *
+      * VERS   DATE     AUTHOR    PURPOSE                              *
+      * ---------------------------------------------------------------*
+      *  01  09/08/26  R PATEL   INITIAL VERSION                       *
+      *  02  09/08/26  R PATEL   ADDED TIMESTAMP TO THE TRANSITION LOG *
+      *                          RECORD                                *
+      *  03  09/08/26  R PATEL   OPEN THE TRANSITION LOG EXTEND RATHER *
+      *                          THAN OUTPUT - OUTPUT WAS TRUNCATING   *
+      *                          EVERY PRIOR RUN'S HISTORY ON EACH     *
+      *                          POSTING RUN                           *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ZU-TRANS-FILE ASSIGN TO "ZPOSTTRN"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ZU-OLD-MASTER ASSIGN TO "ZPOPO"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ZU-NEW-MASTER ASSIGN TO "ZPOPON"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ZU-LOG-FILE ASSIGN TO "ZPOSTLOG"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ZU-TRANS-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  ZU-TRANS-RECORD.
+           05 ZU-TR-PO-ID                 PIC X(14).
+           05 ZU-TR-NEW-STATUS             PIC 99.
+           05 ZU-TR-OVERRIDE-CODE          PIC X(01).
+               88 ZU-TR-IS-OVERRIDE            VALUE 'Y'.
+           05 FILLER                       PIC X(23).
+
+       FD  ZU-OLD-MASTER
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  ZU-OLD-IO                       PIC X(33).
+
+       FD  ZU-NEW-MASTER
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  ZU-NEW-IO                       PIC X(33).
+
+       FD  ZU-LOG-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  ZU-LOG-RECORD.
+           05 ZU-LG-PO-ID                  PIC X(14).
+           05 ZU-LG-OLD-STATUS              PIC 99.
+           05 ZU-LG-NEW-STATUS              PIC 99.
+           05 ZU-LG-RESULT                  PIC X(10).
+           05 ZU-LG-REASON                  PIC X(30).
+           05 ZU-LG-TS-DATE                 PIC 9(08).
+           05 ZU-LG-TS-TIME                 PIC 9(08).
+
+       WORKING-STORAGE SECTION.
+           COPY "zPO.cbl".
+
+       01  ZU-SWITCHES.
+           05 ZU-EOF-TRANS-FILE            PIC X(01) VALUE 'N'.
+               88 ZU-END-OF-TRANS-FILE         VALUE 'Y'.
+           05 ZU-EOF-OLD-MASTER            PIC X(01) VALUE 'N'.
+               88 ZU-END-OF-OLD-MASTER         VALUE 'Y'.
+
+       01  ZU-COUNTERS.
+           05 ZU-PO-CNT                    PIC 9(05) COMP VALUE ZERO.
+           05 ZU-TRANS-READ                PIC 9(07) COMP VALUE ZERO.
+           05 ZU-TRANS-APPLIED             PIC 9(07) COMP VALUE ZERO.
+           05 ZU-TRANS-OVERRIDDEN          PIC 9(07) COMP VALUE ZERO.
+           05 ZU-TRANS-REJECTED            PIC 9(07) COMP VALUE ZERO.
+
+       01  ZU-PO-TABLE.
+           05 ZU-PO-ENTRY OCCURS 1 TO 99999 TIMES
+                   DEPENDING ON ZU-PO-CNT
+                   ASCENDING KEY IS ZU-PT-PO-ID
+                   INDEXED BY ZU-PT-IDX.
+               10 ZU-PT-PO-ID              PIC X(14).
+               10 ZU-PT-RECORD             PIC X(33).
+
+       01  ZU-SEARCH-RESULT                PIC X(01).
+           88 ZU-PO-WAS-FOUND                  VALUE 'Y'.
+
+       01  ZU-OLD-SEQ-NO                   PIC 9(02).
+       01  ZU-NEW-SEQ-NO                   PIC 9(02).
+       01  ZU-CURRENT-STATUS               PIC 99.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 3000-APPLY-TRANSACTION THRU 3000-EXIT
+               UNTIL ZU-END-OF-TRANS-FILE.
+           PERFORM 8000-TERMINATE THRU 8000-EXIT.
+           GO TO 9999-EXIT.
+
+      ******************************************************************
+      * 1000-INITIALIZE - OPEN FILES AND LOAD THE PO MASTER INTO A     *
+      *                   SORTED TABLE                                 *
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT  ZU-TRANS-FILE
+                INPUT  ZU-OLD-MASTER
+                OUTPUT ZU-NEW-MASTER.
+           OPEN EXTEND ZU-LOG-FILE.
+           PERFORM 2000-LOAD-PO-TABLE THRU 2000-EXIT
+               UNTIL ZU-END-OF-OLD-MASTER.
+       1000-EXIT.
+           EXIT.
+
+       2000-LOAD-PO-TABLE.
+           READ ZU-OLD-MASTER
+               AT END
+                   SET ZU-END-OF-OLD-MASTER TO TRUE
+                   GO TO 2000-EXIT
+           END-READ.
+           MOVE ZU-OLD-IO TO PO-Record.
+           ADD 1 TO ZU-PO-CNT.
+           SET ZU-PT-IDX TO ZU-PO-CNT.
+           MOVE PO-Id OF PO-Record   TO ZU-PT-PO-ID(ZU-PT-IDX).
+           MOVE ZU-OLD-IO            TO ZU-PT-RECORD(ZU-PT-IDX).
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-APPLY-TRANSACTION - LOOK UP THE PO, VALIDATE THE STATUS   *
+      *                          TRANSITION AND UPDATE THE TABLE       *
+      ******************************************************************
+       3000-APPLY-TRANSACTION.
+           READ ZU-TRANS-FILE
+               AT END
+                   SET ZU-END-OF-TRANS-FILE TO TRUE
+                   GO TO 3000-EXIT
+           END-READ.
+           ADD 1 TO ZU-TRANS-READ.
+           PERFORM 4000-LOOKUP-PO THRU 4000-EXIT.
+           IF NOT ZU-PO-WAS-FOUND
+               MOVE ZU-TR-PO-ID TO ZU-LG-PO-ID
+               MOVE ZERO TO ZU-LG-OLD-STATUS
+               MOVE ZU-TR-NEW-STATUS TO ZU-LG-NEW-STATUS
+               MOVE "REJECTED" TO ZU-LG-RESULT
+               MOVE "PO-ID NOT FOUND ON MASTER" TO ZU-LG-REASON
+               PERFORM 6000-WRITE-LOG THRU 6000-EXIT
+               ADD 1 TO ZU-TRANS-REJECTED
+               GO TO 3000-EXIT
+           END-IF.
+           MOVE ZU-PT-RECORD(ZU-PT-IDX) TO PO-Record.
+           MOVE Po-Status TO ZU-CURRENT-STATUS.
+           PERFORM 5000-VALIDATE-TRANSITION THRU 5000-EXIT.
+       3000-EXIT.
+           EXIT.
+
+       4000-LOOKUP-PO.
+           MOVE 'N' TO ZU-SEARCH-RESULT.
+           SET ZU-PT-IDX TO 1.
+           SEARCH ALL ZU-PO-ENTRY
+               AT END
+                   MOVE 'N' TO ZU-SEARCH-RESULT
+               WHEN ZU-PT-PO-ID(ZU-PT-IDX) = ZU-TR-PO-ID
+                   MOVE 'Y' TO ZU-SEARCH-RESULT
+           END-SEARCH.
+       4000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 5000-VALIDATE-TRANSITION - ONLY ALLOW A MOVE ONE STEP FORWARD  *
+      *                            ALONG THE Po-Status LIFECYCLE       *
+      *                            UNLESS THE TRANSACTION CARRIES AN   *
+      *                            EXPLICIT OVERRIDE CODE              *
+      ******************************************************************
+       5000-VALIDATE-TRANSITION.
+           PERFORM 4100-GET-SEQ-NO THRU 4100-EXIT.
+           MOVE ZU-CURRENT-STATUS TO ZU-LG-OLD-STATUS.
+           MOVE ZU-TR-NEW-STATUS  TO ZU-LG-NEW-STATUS.
+           MOVE ZU-TR-PO-ID       TO ZU-LG-PO-ID.
+           IF ZU-TR-IS-OVERRIDE
+               MOVE ZU-TR-NEW-STATUS TO Po-Status
+               MOVE PO-Record TO ZU-PT-RECORD(ZU-PT-IDX)
+               MOVE "OVERRIDE " TO ZU-LG-RESULT
+               MOVE "OUT-OF-SEQUENCE MOVE FORCED BY OVERRIDE"
+                                         TO ZU-LG-REASON
+               PERFORM 6000-WRITE-LOG THRU 6000-EXIT
+               ADD 1 TO ZU-TRANS-OVERRIDDEN
+           ELSE
+               IF ZU-NEW-SEQ-NO = ZU-OLD-SEQ-NO + 1
+                   MOVE ZU-TR-NEW-STATUS TO Po-Status
+                   MOVE PO-Record TO ZU-PT-RECORD(ZU-PT-IDX)
+                   MOVE "APPLIED  " TO ZU-LG-RESULT
+                   MOVE SPACES TO ZU-LG-REASON
+                   PERFORM 6000-WRITE-LOG THRU 6000-EXIT
+                   ADD 1 TO ZU-TRANS-APPLIED
+               ELSE
+                   MOVE "REJECTED " TO ZU-LG-RESULT
+                   MOVE "OUT-OF-SEQUENCE STATUS TRANSITION"
+                                             TO ZU-LG-REASON
+                   PERFORM 6000-WRITE-LOG THRU 6000-EXIT
+                   ADD 1 TO ZU-TRANS-REJECTED
+               END-IF
+           END-IF.
+       5000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4100-GET-SEQ-NO - MAP THE OLD AND NEW STATUS CODES TO THEIR    *
+      *                   POSITION IN THE DEFINED LIFECYCLE SEQUENCE   *
+      ******************************************************************
+       4100-GET-SEQ-NO.
+           EVALUATE ZU-CURRENT-STATUS
+               WHEN 05 MOVE 1 TO ZU-OLD-SEQ-NO
+               WHEN 10 MOVE 2 TO ZU-OLD-SEQ-NO
+               WHEN 15 MOVE 3 TO ZU-OLD-SEQ-NO
+               WHEN 20 MOVE 4 TO ZU-OLD-SEQ-NO
+               WHEN 25 MOVE 5 TO ZU-OLD-SEQ-NO
+               WHEN 99 MOVE 6 TO ZU-OLD-SEQ-NO
+               WHEN OTHER MOVE ZERO TO ZU-OLD-SEQ-NO
+           END-EVALUATE.
+           EVALUATE ZU-TR-NEW-STATUS
+               WHEN 05 MOVE 1 TO ZU-NEW-SEQ-NO
+               WHEN 10 MOVE 2 TO ZU-NEW-SEQ-NO
+               WHEN 15 MOVE 3 TO ZU-NEW-SEQ-NO
+               WHEN 20 MOVE 4 TO ZU-NEW-SEQ-NO
+               WHEN 25 MOVE 5 TO ZU-NEW-SEQ-NO
+               WHEN 99 MOVE 6 TO ZU-NEW-SEQ-NO
+               WHEN OTHER MOVE ZERO TO ZU-NEW-SEQ-NO
+           END-EVALUATE.
+       4100-EXIT.
+           EXIT.
+
+       6000-WRITE-LOG.
+           ACCEPT ZU-LG-TS-DATE FROM DATE YYYYMMDD.
+           ACCEPT ZU-LG-TS-TIME FROM TIME.
+           WRITE ZU-LOG-RECORD.
+       6000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8000-TERMINATE - WRITE THE UPDATED TABLE BACK OUT AS THE NEW   *
+      *                  PO MASTER                                     *
+      ******************************************************************
+       8000-TERMINATE.
+           SET ZU-PT-IDX TO 1.
+           PERFORM 7000-WRITE-MASTER THRU 7000-EXIT
+               UNTIL ZU-PT-IDX > ZU-PO-CNT.
+           CLOSE ZU-TRANS-FILE
+                 ZU-OLD-MASTER
+                 ZU-NEW-MASTER
+                 ZU-LOG-FILE.
+           DISPLAY "ZPOSTUPD TRANS READ       = " ZU-TRANS-READ.
+           DISPLAY "ZPOSTUPD TRANS APPLIED    = " ZU-TRANS-APPLIED.
+           DISPLAY "ZPOSTUPD TRANS OVERRIDDEN = "
+               ZU-TRANS-OVERRIDDEN.
+           DISPLAY "ZPOSTUPD TRANS REJECTED   = " ZU-TRANS-REJECTED.
+       8000-EXIT.
+           EXIT.
+
+       7000-WRITE-MASTER.
+           MOVE ZU-PT-RECORD(ZU-PT-IDX) TO ZU-NEW-IO.
+           WRITE ZU-NEW-IO.
+           SET ZU-PT-IDX UP BY 1.
+       7000-EXIT.
+           EXIT.
+
+       9999-EXIT.
+           STOP RUN.
