@@ -0,0 +1,207 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRCOMRUN.
+       AUTHOR. R PATEL.
+       INSTALLATION. IML CENTRAL REPORTING SYSTEM.
+       DATE-WRITTEN. 09/08/26.
+       DATE-COMPILED.
+      ******************************************************************
+      * TRCOMRUN - COMMISSION POSTING RUN OVER WS-TRANSACTION-RECORD   *
+      *            (Transaction_Record.cbl), WITH RESTART/CHECKPOINT   *
+      *            SUPPORT SO AN ABEND PARTWAY THROUGH A LARGE BATCH   *
+      *            DOESN'T FORCE A RERUN FROM RECORD ONE AND RISK      *
+      *            DOUBLE-POSTING ADDITIONS THAT ALREADY WENT THROUGH. *
+      *            A CHECKPOINT RECORD (LAST TR-SOC-SEC-NUMBER          *
+      *            PROCESSED, RECORD COUNT, RUNNING TR-SALES-AMOUNT    *
+      *            TOTAL) IS APPENDED TO THE CHECKPOINT LOG EVERY       *
+      *            TR-CHECKPOINT-INTERVAL TRANSACTIONS.  ON THE NEXT   *
+      *            RUN THE PRIOR CHECKPOINT LOG IS READ IN FULL, THE   *
+      *            LAST ENTRY WRITTEN IS THE RESTART POINT, AND THAT   *
+      *            MANY INPUT RECORDS ARE SKIPPED BEFORE POSTING       *
+      *            RESUMES.  A FRESH (EMPTY OR MISSING) CHECKPOINT LOG *
+      *            MEANS "START FROM RECORD ONE" AS BEFORE.             *
+      *                                                                *
+      * VERS   DATE     AUTHOR    PURPOSE                              *
+      * ---------------------------------------------------------------*
+      *  01  09/08/26  R PATEL   INITIAL VERSION                       *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TR-OLD-CKPT-FILE ASSIGN TO "TRCKPT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT TR-TRANS-FILE ASSIGN TO "TRANSIN"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT TR-NEW-CKPT-FILE ASSIGN TO "TRCKPTN"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT TR-POST-FILE ASSIGN TO "TRPOST"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TR-OLD-CKPT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  TR-OLD-CKPT-IO.
+           05 TR-OC-LAST-SSN               PIC X(09).
+           05 TR-OC-REC-COUNT              PIC 9(09).
+           05 TR-OC-RUNNING-SALES          PIC 9(09).
+
+       FD  TR-TRANS-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  TR-TRANS-IO                     PIC X(37).
+
+       FD  TR-NEW-CKPT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  TR-NEW-CKPT-IO.
+           05 TR-NC-LAST-SSN               PIC X(09).
+           05 TR-NC-REC-COUNT              PIC 9(09).
+           05 TR-NC-RUNNING-SALES          PIC 9(09).
+
+       FD  TR-POST-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  TR-POST-IO                      PIC X(37).
+
+       WORKING-STORAGE SECTION.
+           COPY "Transaction_Record.cbl".
+
+       01  TR-SWITCHES.
+           05 TR-EOF-OLD-CKPT-FILE         PIC X(01) VALUE 'N'.
+               88 TR-END-OF-OLD-CKPT-FILE      VALUE 'Y'.
+           05 TR-EOF-TRANS-FILE            PIC X(01) VALUE 'N'.
+               88 TR-END-OF-TRANS-FILE         VALUE 'Y'.
+
+       01  TR-CHECKPOINT-INTERVAL          PIC 9(05) VALUE 1000.
+
+       01  TR-RESTART-INFO.
+           05 TR-RESTART-COUNT             PIC 9(09) VALUE ZERO.
+           05 TR-RESTART-SSN               PIC X(09) VALUE SPACES.
+           05 TR-RESTART-SALES             PIC 9(09) VALUE ZERO.
+
+       01  TR-COUNTERS.
+           05 TR-RECORDS-READ              PIC 9(09) COMP VALUE ZERO.
+           05 TR-RECORDS-SKIPPED           PIC 9(09) COMP VALUE ZERO.
+           05 TR-RECORDS-POSTED            PIC 9(09) COMP VALUE ZERO.
+           05 TR-SALES-RUNNING-TOTAL       PIC 9(09) COMP.
+           05 TR-SINCE-LAST-CHECKPOINT     PIC 9(05) COMP VALUE ZERO.
+           05 TR-CHECKPOINTS-WRITTEN       PIC 9(07) COMP VALUE ZERO.
+
+       01  TR-LAST-SSN-SEEN                PIC X(09) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-SKIP-TO-RESTART-POINT THRU 2000-EXIT
+               TR-RESTART-COUNT TIMES.
+           PERFORM 3000-PROCESS-TRANSACTION THRU 3000-EXIT
+               UNTIL TR-END-OF-TRANS-FILE.
+           PERFORM 8000-TERMINATE THRU 8000-EXIT.
+           GO TO 9999-EXIT.
+
+      ******************************************************************
+      * 1000-INITIALIZE - OPEN FILES AND DETERMINE THE RESTART POINT   *
+      *                   FROM THE LAST CHECKPOINT LOG                 *
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT  TR-OLD-CKPT-FILE.
+           PERFORM 1100-READ-LAST-CHECKPOINT THRU 1100-EXIT
+               UNTIL TR-END-OF-OLD-CKPT-FILE.
+           CLOSE TR-OLD-CKPT-FILE.
+           MOVE TR-RESTART-SALES TO TR-SALES-RUNNING-TOTAL.
+           OPEN INPUT  TR-TRANS-FILE
+                OUTPUT TR-NEW-CKPT-FILE
+                OUTPUT TR-POST-FILE.
+       1000-EXIT.
+           EXIT.
+
+       1100-READ-LAST-CHECKPOINT.
+           READ TR-OLD-CKPT-FILE
+               AT END
+                   SET TR-END-OF-OLD-CKPT-FILE TO TRUE
+                   GO TO 1100-EXIT
+           END-READ.
+           MOVE TR-OC-LAST-SSN      TO TR-RESTART-SSN.
+           MOVE TR-OC-REC-COUNT     TO TR-RESTART-COUNT.
+           MOVE TR-OC-RUNNING-SALES TO TR-RESTART-SALES.
+       1100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-SKIP-TO-RESTART-POINT - DISCARD RECORDS ALREADY POSTED    *
+      *                              ON A PRIOR RUN                    *
+      ******************************************************************
+       2000-SKIP-TO-RESTART-POINT.
+           READ TR-TRANS-FILE
+               AT END
+                   SET TR-END-OF-TRANS-FILE TO TRUE
+           END-READ.
+           IF NOT TR-END-OF-TRANS-FILE
+               ADD 1 TO TR-RECORDS-SKIPPED
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-PROCESS-TRANSACTION - POST ONE TRANSACTION AND WRITE A    *
+      *                            CHECKPOINT EVERY                    *
+      *                            TR-CHECKPOINT-INTERVAL RECORDS      *
+      ******************************************************************
+       3000-PROCESS-TRANSACTION.
+           READ TR-TRANS-FILE
+               AT END
+                   SET TR-END-OF-TRANS-FILE TO TRUE
+                   GO TO 3000-EXIT
+           END-READ.
+           ADD 1 TO TR-RECORDS-READ.
+           MOVE TR-TRANS-IO TO WS-TRANSACTION-RECORD.
+           MOVE TR-SOC-SEC-NUMBER TO TR-LAST-SSN-SEEN.
+           IF ADDITION
+               ADD TR-SALES-AMOUNT TO TR-SALES-RUNNING-TOTAL
+               MOVE TR-TRANS-IO TO TR-POST-IO
+               WRITE TR-POST-IO
+               ADD 1 TO TR-RECORDS-POSTED
+           END-IF.
+           ADD 1 TO TR-SINCE-LAST-CHECKPOINT.
+           IF TR-SINCE-LAST-CHECKPOINT >= TR-CHECKPOINT-INTERVAL
+               PERFORM 4000-WRITE-CHECKPOINT THRU 4000-EXIT
+               MOVE ZERO TO TR-SINCE-LAST-CHECKPOINT
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+       4000-WRITE-CHECKPOINT.
+           MOVE TR-LAST-SSN-SEEN TO TR-NC-LAST-SSN.
+           COMPUTE TR-NC-REC-COUNT =
+               TR-RESTART-COUNT + TR-RECORDS-READ.
+           MOVE TR-SALES-RUNNING-TOTAL TO TR-NC-RUNNING-SALES.
+           WRITE TR-NEW-CKPT-IO.
+           ADD 1 TO TR-CHECKPOINTS-WRITTEN.
+       4000-EXIT.
+           EXIT.
+
+       8000-TERMINATE.
+           IF TR-SINCE-LAST-CHECKPOINT > ZERO
+               PERFORM 4000-WRITE-CHECKPOINT THRU 4000-EXIT
+           END-IF.
+           CLOSE TR-TRANS-FILE
+                 TR-NEW-CKPT-FILE
+                 TR-POST-FILE.
+           DISPLAY "TRCOMRUN RECORDS SKIPPED (RESTART) = "
+               TR-RECORDS-SKIPPED.
+           DISPLAY "TRCOMRUN RECORDS READ THIS RUN     = "
+               TR-RECORDS-READ.
+           DISPLAY "TRCOMRUN RECORDS POSTED THIS RUN   = "
+               TR-RECORDS-POSTED.
+           DISPLAY "TRCOMRUN CHECKPOINTS WRITTEN       = "
+               TR-CHECKPOINTS-WRITTEN.
+           DISPLAY "TRCOMRUN RUNNING SALES TOTAL       = "
+               TR-SALES-RUNNING-TOTAL.
+       8000-EXIT.
+           EXIT.
+
+       9999-EXIT.
+           STOP RUN.
