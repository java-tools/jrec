@@ -0,0 +1,222 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. XMPLDCAS.
+       AUTHOR. R PATEL.
+       INSTALLATION. IML CENTRAL REPORTING SYSTEM.
+       DATE-WRITTEN. 09/08/26.
+       DATE-COMPILED.
+      ******************************************************************
+      * XMPLDCAS - CASCADE XmplDecider's DEPARTMENT MAINTENANCE FEED   *
+      *            (XMPLDSP.CBL's DETAIL2 OUTPUT) INTO EVERY STORE'S   *
+      *            Department-Dtls ENTRY ON THE Store-Dtls SALES ARRAY *
+      *            (StoreDtls.cbl).  WITHOUT THIS PASS A DEPARTMENT    *
+      *            RENAME DONE THROUGH Xmpl-Decider NEVER REACHES THE  *
+      *            SALES ARRAY, SO THE MAINTENANCE FEED AND THE SALES  *
+      *            ARRAY DRIFT APART.  EVERY Department-Dtls ENTRY     *
+      *            UPDATED IS WRITTEN TO A CASCADE LOG WITH ITS OLD    *
+      *            AND NEW Department-Name.                            *
+      *                                                                *
+      * VERS   DATE     AUTHOR    PURPOSE                              *
+      * ---------------------------------------------------------------*
+      *  01  09/08/26  R PATEL   INITIAL VERSION                       *
+      *  02  09/08/26  R PATEL   READ THE SDBATWIN-GATED "SDSALRDY"    *
+      *                          FEED INSTEAD OF "SDSALES" DIRECTLY,   *
+      *                          SO A MID-FEED STORE ISN'T CASCADED    *
+      *                          OFF A TRUNCATED DEPARTMENT-DTLS SET   *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT XD-DEPT-TRANS-FILE ASSIGN TO "XMPLDT2"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT XD-SALES-FILE ASSIGN TO "SDSALRDY"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT XD-SALES-OUT-FILE ASSIGN TO "SDSALESU"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT XD-LOG-FILE ASSIGN TO "XMPLDLOG"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  XD-DEPT-TRANS-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  XD-DEPT-TRANS-IO.
+           05 XD-DT-PRODUCT-2              PIC 9(08).
+           05 XD-DT-DEPT-NO                PIC 9(04).
+           05 XD-DT-DEPT-NAME              PIC X(30).
+
+       FD  XD-SALES-FILE
+           RECORD IS VARYING IN SIZE
+           LABEL RECORDS ARE STANDARD.
+       01  XD-SALES-IO.
+           COPY "StoreDtls.cbl"
+               REPLACING ==occurs 1 to 999 times
+                  depending on Region-Store-Cnt== BY == ==.
+
+      *    THE OUTPUT RECORD CARRIES THE SAME STORE DETAIL AS
+      *    XD-SALES-IO, BUT IS DECLARED AS A PLAIN VARYING BUFFER
+      *    (RATHER THAN A SECOND COPY OF THE StoreDtls.cbl STRUCTURE)
+      *    SO ITS FIELD NAMES DON'T COLLIDE WITH XD-SALES-IO'S OWN -
+      *    THE ACTUAL BYTES ARE MOVED ACROSS AS A GROUP AND THE
+      *    RECORD LENGTH CARRIED ACROSS IN XD-OUT-REC-LEN.
+       FD  XD-SALES-OUT-FILE
+           RECORD IS VARYING IN SIZE FROM 1 TO 600000 CHARACTERS
+               DEPENDING ON XD-OUT-REC-LEN
+           LABEL RECORDS ARE STANDARD.
+       01  XD-SALES-OUT-IO                 PIC X(600000).
+
+       FD  XD-LOG-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  XD-LOG-RECORD.
+           05 XD-LG-STORE-NUM              PIC 9(04).
+           05 XD-LG-DEPARTMENT-NUM         PIC 9(04).
+           05 XD-LG-OLD-NAME               PIC X(20).
+           05 XD-LG-NEW-NAME               PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       01  XD-SWITCHES.
+           05 XD-EOF-DEPT-TRANS-FILE       PIC X(01) VALUE 'N'.
+               88 XD-END-OF-DEPT-TRANS-FILE    VALUE 'Y'.
+           05 XD-EOF-SALES-FILE            PIC X(01) VALUE 'N'.
+               88 XD-END-OF-SALES-FILE         VALUE 'Y'.
+
+       01  XD-DEPT-IDX                     PIC 9(02) COMP.
+       01  XD-OUT-REC-LEN                  PIC 9(07) COMP.
+
+       01  XD-COUNTERS.
+           05 XD-TRANS-CNT                 PIC 9(04) COMP VALUE ZERO.
+           05 XD-STORES-READ               PIC 9(07) COMP VALUE ZERO.
+           05 XD-DEPARTMENTS-UPDATED       PIC 9(07) COMP VALUE ZERO.
+
+       01  XD-DEPT-TRANS-TABLE.
+           05 XD-DT-ENTRY OCCURS 1 TO 9999 TIMES
+                   DEPENDING ON XD-TRANS-CNT.
+               10 XD-DT-DEPARTMENT-NUM      PIC 9(04).
+               10 XD-DT-DEPARTMENT-NAME     PIC X(30).
+
+       01  XD-MATCH-IDX                    PIC 9(04) COMP.
+       01  XD-MATCH-FOUND                  PIC X(01).
+           88 XD-DEPARTMENT-WAS-FOUND          VALUE 'Y'.
+       01  XD-WORK-NAME                    PIC X(20).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 3000-PROCESS-STORE THRU 3000-EXIT
+               UNTIL XD-END-OF-SALES-FILE.
+           PERFORM 8000-TERMINATE THRU 8000-EXIT.
+           GO TO 9999-EXIT.
+
+      ******************************************************************
+      * 1000-INITIALIZE - OPEN FILES AND LOAD THE DEPARTMENT           *
+      *                   MAINTENANCE TRANSACTIONS INTO A TABLE        *
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT  XD-DEPT-TRANS-FILE
+                INPUT  XD-SALES-FILE
+                OUTPUT XD-SALES-OUT-FILE
+                OUTPUT XD-LOG-FILE.
+           PERFORM 2000-LOAD-DEPT-TRANS THRU 2000-EXIT
+               UNTIL XD-END-OF-DEPT-TRANS-FILE.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-LOAD-DEPT-TRANS - READ ONE MAINTENANCE TRANSACTION AND    *
+      *                        FOLD IT INTO THE TRANSACTION TABLE - A  *
+      *                        LATER TRANSACTION FOR A DEPARTMENT      *
+      *                        ALREADY ON THE TABLE OVERWRITES ITS     *
+      *                        NAME RATHER THAN ADDING A DUPLICATE     *
+      ******************************************************************
+       2000-LOAD-DEPT-TRANS.
+           READ XD-DEPT-TRANS-FILE
+               AT END
+                   SET XD-END-OF-DEPT-TRANS-FILE TO TRUE
+                   GO TO 2000-EXIT
+           END-READ.
+           PERFORM 2100-LOOKUP-DEPT-TRANS THRU 2100-EXIT.
+           IF NOT XD-DEPARTMENT-WAS-FOUND
+               ADD 1 TO XD-TRANS-CNT
+               MOVE XD-TRANS-CNT TO XD-MATCH-IDX
+               MOVE XD-DT-DEPT-NO
+                             TO XD-DT-DEPARTMENT-NUM(XD-MATCH-IDX)
+           END-IF.
+           MOVE XD-DT-DEPT-NAME
+                            TO XD-DT-DEPARTMENT-NAME(XD-MATCH-IDX).
+       2000-EXIT.
+           EXIT.
+
+       2100-LOOKUP-DEPT-TRANS.
+           MOVE 'N' TO XD-MATCH-FOUND.
+           MOVE ZERO TO XD-MATCH-IDX.
+           PERFORM 2200-SCAN-TRANS-ENTRY THRU 2200-EXIT
+               VARYING XD-MATCH-IDX FROM 1 BY 1
+               UNTIL XD-MATCH-IDX > XD-TRANS-CNT
+                  OR XD-DEPARTMENT-WAS-FOUND.
+       2100-EXIT.
+           EXIT.
+
+       2200-SCAN-TRANS-ENTRY.
+           IF XD-DT-DEPARTMENT-NUM(XD-MATCH-IDX) = XD-DT-DEPT-NO
+               MOVE 'Y' TO XD-MATCH-FOUND
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-PROCESS-STORE - READ ONE STORE AND REFRESH ANY DEPARTMENT *
+      *                      NAME THAT HAS A PENDING MAINTENANCE       *
+      *                      TRANSACTION                               *
+      ******************************************************************
+       3000-PROCESS-STORE.
+           READ XD-SALES-FILE
+               AT END
+                   SET XD-END-OF-SALES-FILE TO TRUE
+                   GO TO 3000-EXIT
+           END-READ.
+           ADD 1 TO XD-STORES-READ.
+           PERFORM 3100-CASCADE-DEPARTMENT THRU 3100-EXIT
+               VARYING XD-DEPT-IDX FROM 1 BY 1 UNTIL XD-DEPT-IDX > 5.
+           MOVE LENGTH OF XD-SALES-IO TO XD-OUT-REC-LEN.
+           MOVE XD-SALES-IO TO XD-SALES-OUT-IO.
+           WRITE XD-SALES-OUT-IO.
+       3000-EXIT.
+           EXIT.
+
+       3100-CASCADE-DEPARTMENT.
+           MOVE Department-Num(XD-DEPT-IDX) TO XD-DT-DEPT-NO.
+           PERFORM 2100-LOOKUP-DEPT-TRANS THRU 2100-EXIT.
+           IF XD-DEPARTMENT-WAS-FOUND
+               MOVE XD-DT-DEPARTMENT-NAME(XD-MATCH-IDX) TO XD-WORK-NAME
+           END-IF.
+           IF XD-DEPARTMENT-WAS-FOUND
+               AND Department-name(XD-DEPT-IDX) NOT = XD-WORK-NAME
+               MOVE Store-Num                TO XD-LG-STORE-NUM
+               MOVE Department-Num(XD-DEPT-IDX)
+                                              TO XD-LG-DEPARTMENT-NUM
+               MOVE Department-name(XD-DEPT-IDX) TO XD-LG-OLD-NAME
+               MOVE XD-WORK-NAME              TO Department-name
+                                                     (XD-DEPT-IDX)
+               MOVE Department-name(XD-DEPT-IDX) TO XD-LG-NEW-NAME
+               WRITE XD-LOG-RECORD
+               ADD 1 TO XD-DEPARTMENTS-UPDATED
+           END-IF.
+       3100-EXIT.
+           EXIT.
+
+       8000-TERMINATE.
+           CLOSE XD-DEPT-TRANS-FILE
+                 XD-SALES-FILE
+                 XD-SALES-OUT-FILE
+                 XD-LOG-FILE.
+           DISPLAY "XMPLDCAS STORES READ         = " XD-STORES-READ.
+           DISPLAY "XMPLDCAS DEPARTMENTS UPDATED = "
+               XD-DEPARTMENTS-UPDATED.
+       8000-EXIT.
+           EXIT.
+
+       9999-EXIT.
+           STOP RUN.
