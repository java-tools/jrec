@@ -0,0 +1,185 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SDSALEX.
+       AUTHOR. R PATEL.
+       INSTALLATION. IML CENTRAL REPORTING SYSTEM.
+       DATE-WRITTEN. 09/08/26.
+       DATE-COMPILED.
+      ******************************************************************
+      * SDSALEX - DAILY SALES EXCEPTION REPORT OVER THE STORE SALES    *
+      *           ARRAY (StoreDtls.cbl).  EVERY A-SALE ENTRY WHOSE     *
+      *           TRANS-TYPE MARKS IT AS A REAL-SALE-TRANS IS CHECKED, *
+      *           AND ANY SUCH SALE POSTING A ZERO OR NEGATIVE QTY-1   *
+      *           OR PRICE-1 IS WRITTEN TO THE EXCEPTION FILE SO STORE *
+      *           OPS CAN INVESTIGATE BEFORE THE DEPARTMENT-DTLS       *
+      *           SUMMARY (QTY-2/PRICE-2/SKU-COUNT-2) ROLLS UP TO      *
+      *           HEAD OFFICE.  A RETURN, NO-SALE OR VOID ENTRY IS     *
+      *           LEFT ALONE - A ZERO OR NEGATIVE FIGURE IS EXPECTED   *
+      *           FOR THOSE TRANS-TYPES.                                *
+      *                                                                *
+      *           THE SALES ARRAY IS BUILT ONE PHYSICAL RECORD PER     *
+      *           STORE (REGION-NO/REGION-NAME CARRIED ON EVERY STORE  *
+      *           RECORD) RATHER THAN ONE RECORD PER REGION - A        *
+      *           REGION'S FULL STORE-DTLS OCCURS TABLE AT ITS         *
+      *           DECLARED MAXIMUM WOULD BE FAR TOO LARGE A SINGLE     *
+      *           RECORD TO MOVE THROUGH SEQUENTIAL I/O.  THE STORE-   *
+      *           DTLS OCCURS CLAUSE IS SUPPRESSED VIA COPY REPLACING  *
+      *           SO THIS PROGRAM'S FD RECORD IS ONE STORE'S WORTH OF  *
+      *           THE COPYBOOK RATHER THAN A HAND-DUPLICATED LAYOUT.  *
+      *                                                                *
+      * VERS   DATE     AUTHOR    PURPOSE                              *
+      * ---------------------------------------------------------------*
+      *  01  09/08/26  R PATEL   INITIAL VERSION                       *
+      *  02  09/08/26  R PATEL   READ THE SDBATWIN-GATED "SDSALRDY"    *
+      *                          FEED INSTEAD OF "SDSALES" DIRECTLY,   *
+      *                          SO A MID-FEED STORE CAN'T SHIP A      *
+      *                          TRUNCATED EXCEPTION REPORT             *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SD-SALES-FILE ASSIGN TO "SDSALRDY"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SD-EXCEPTION-FILE ASSIGN TO "SDSALEX"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SD-SALES-FILE
+           RECORD IS VARYING IN SIZE
+           LABEL RECORDS ARE STANDARD.
+       01  SD-SALES-IO.
+           COPY "StoreDtls.cbl"
+               REPLACING ==occurs 1 to 999 times
+                  depending on Region-Store-Cnt== BY == ==.
+
+       FD  SD-EXCEPTION-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  SD-EXCEPTION-RECORD.
+           05 SD-EX-REGION-NO              PIC 9(04).
+           05 SD-EX-STORE-NUM              PIC 9(04).
+           05 SD-EX-STORE-NAME             PIC X(30).
+           05 SD-EX-DEPARTMENT-NUM         PIC 9(04).
+           05 SD-EX-KEYCODE                PIC 9(08).
+           05 SD-EX-QTY-1                  PIC S9(06).
+           05 SD-EX-PRICE-1                PIC S9(06)V99.
+           05 SD-EX-TRANS-TYPE             PIC X(01).
+           05 SD-EX-REASON                 PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       01  SD-SWITCHES.
+           05 SD-EOF-SALES-FILE            PIC X(01) VALUE 'N'.
+               88 SD-END-OF-SALES-FILE         VALUE 'Y'.
+
+       01  SD-SUBSCRIPTS.
+           05 SD-DEPT-IDX                  PIC 9(02) COMP.
+           05 SD-PROD-IDX                  PIC 9(03) COMP.
+           05 SD-SALE-IDX                  PIC 9(03) COMP.
+
+       01  SD-COUNTERS.
+           05 SD-STORES-READ               PIC 9(07) COMP VALUE ZERO.
+           05 SD-SALES-CHECKED             PIC 9(09) COMP VALUE ZERO.
+           05 SD-EXCEPTIONS-WRITTEN        PIC 9(07) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 3000-PROCESS-STORE THRU 3000-EXIT
+               UNTIL SD-END-OF-SALES-FILE.
+           PERFORM 8000-TERMINATE THRU 8000-EXIT.
+           GO TO 9999-EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  SD-SALES-FILE
+                OUTPUT SD-EXCEPTION-FILE.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-PROCESS-STORE - READ ONE STORE'S SALES DETAIL AND WALK    *
+      *                      EVERY DEPARTMENT ON IT                    *
+      ******************************************************************
+       3000-PROCESS-STORE.
+           READ SD-SALES-FILE
+               AT END
+                   SET SD-END-OF-SALES-FILE TO TRUE
+                   GO TO 3000-EXIT
+           END-READ.
+           ADD 1 TO SD-STORES-READ.
+           PERFORM 3100-PROCESS-DEPARTMENT THRU 3100-EXIT
+               VARYING SD-DEPT-IDX FROM 1 BY 1 UNTIL SD-DEPT-IDX > 5.
+       3000-EXIT.
+           EXIT.
+
+       3100-PROCESS-DEPARTMENT.
+           PERFORM 3200-PROCESS-PRODUCT THRU 3200-EXIT
+               VARYING SD-PROD-IDX FROM 1 BY 1
+               UNTIL SD-PROD-IDX > Product-Details-Cnt(SD-DEPT-IDX).
+       3100-EXIT.
+           EXIT.
+
+       3200-PROCESS-PRODUCT.
+           PERFORM 3300-CHECK-SALE THRU 3300-EXIT
+               VARYING SD-SALE-IDX FROM 1 BY 1
+               UNTIL SD-SALE-IDX >
+                   A-Sale-Cnt(SD-DEPT-IDX SD-PROD-IDX).
+       3200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3300-CHECK-SALE - FLAG A REAL-SALE-TRANS A-SALE ENTRY WHOSE    *
+      *                   QTY-1 OR PRICE-1 CAME THROUGH ZERO/NEGATIVE  *
+      ******************************************************************
+       3300-CHECK-SALE.
+           ADD 1 TO SD-SALES-CHECKED.
+           IF Real-Sale-Trans(SD-DEPT-IDX SD-PROD-IDX SD-SALE-IDX)
+               IF Qty-1(SD-DEPT-IDX SD-PROD-IDX SD-SALE-IDX)
+                       NOT > ZERO
+                   MOVE "ZERO OR NEGATIVE QTY-1 ON A REAL SALE"
+                                             TO SD-EX-REASON
+                   PERFORM 4000-WRITE-EXCEPTION THRU 4000-EXIT
+               ELSE
+                   IF Price-1(SD-DEPT-IDX SD-PROD-IDX SD-SALE-IDX)
+                           NOT > ZERO
+                       MOVE "ZERO OR NEGATIVE PRICE-1 ON A REAL SALE"
+                                                 TO SD-EX-REASON
+                       PERFORM 4000-WRITE-EXCEPTION THRU 4000-EXIT
+                   END-IF
+               END-IF
+           END-IF.
+       3300-EXIT.
+           EXIT.
+
+       4000-WRITE-EXCEPTION.
+           MOVE Region-No               TO SD-EX-REGION-NO.
+           MOVE Store-Num                TO SD-EX-STORE-NUM.
+           MOVE Store-Name               TO SD-EX-STORE-NAME.
+           MOVE Department-Num(SD-DEPT-IDX)
+                                          TO SD-EX-DEPARTMENT-NUM.
+           MOVE keycode-1(SD-DEPT-IDX SD-PROD-IDX)
+                                          TO SD-EX-KEYCODE.
+           MOVE Qty-1(SD-DEPT-IDX SD-PROD-IDX SD-SALE-IDX)
+                                          TO SD-EX-QTY-1.
+           MOVE Price-1(SD-DEPT-IDX SD-PROD-IDX SD-SALE-IDX)
+                                          TO SD-EX-PRICE-1.
+           MOVE trans-type(SD-DEPT-IDX SD-PROD-IDX SD-SALE-IDX)
+                                          TO SD-EX-TRANS-TYPE.
+           WRITE SD-EXCEPTION-RECORD.
+           ADD 1 TO SD-EXCEPTIONS-WRITTEN.
+       4000-EXIT.
+           EXIT.
+
+       8000-TERMINATE.
+           CLOSE SD-SALES-FILE
+                 SD-EXCEPTION-FILE.
+           DISPLAY "SDSALEX STORES READ         = " SD-STORES-READ.
+           DISPLAY "SDSALEX SALES CHECKED       = " SD-SALES-CHECKED.
+           DISPLAY "SDSALEX EXCEPTIONS WRITTEN  = "
+               SD-EXCEPTIONS-WRITTEN.
+       8000-EXIT.
+           EXIT.
+
+       9999-EXIT.
+           STOP RUN.
