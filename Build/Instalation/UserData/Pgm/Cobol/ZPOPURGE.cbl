@@ -0,0 +1,459 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ZPOPURGE.
+       AUTHOR. R PATEL.
+       INSTALLATION. IML CENTRAL REPORTING SYSTEM.
+       DATE-WRITTEN. 09/08/26.
+       DATE-COMPILED.
+      ******************************************************************
+      * ZPOPURGE - RETENTION/PURGE PASS FOR Finalised zPO PO-Record'S. *
+      *            A PO SITS AT Po-Status Finalised (99) INDEFINITELY  *
+      *            IN THE LIVE FILES TODAY, SO EVERY PO-RELATED JOB    *
+      *            HAS TO PLOUGH THROUGH YEARS OF CLOSED ORDERS TO     *
+      *            FIND THE HANDFUL STILL OPEN.  THIS PASS USES THE    *
+      *            SAME TRANSITION-LOG-DERIVED STATUS/DATE TABLE AS    *
+      *            ZPOAGING.cbl TO FIND THE DATE EACH Finalised PO     *
+      *            REACHED THAT STATUS, AND MOVES ANY PO THAT'S SAT    *
+      *            THERE PAST A CONFIGURABLE RETENTION-DAYS THRESHOLD  *
+      *            (READ OFF A ONE-RECORD PARM FILE, THE SAME IDIOM    *
+      *            XTAR020D.cbl/SDASOF.cbl USE) OFF TO AN ARCHIVE FILE *
+      *            ALONG WITH ITS PO-Line-Item DETAIL AND ITS          *
+      *            ZPOSTLOG STATUS-AUDIT HISTORY, LEAVING THE LIVE     *
+      *            FILES - REWRITTEN OLD-MASTER-IN/NEW-MASTER-OUT THE  *
+      *            SAME WAY ZPOSTUPD.cbl REWRITES ZPOPO TO ZPOPON -    *
+      *            HOLDING ONLY STILL-OPEN WORK.  THE SET OF PO-IDs    *
+      *            ARCHIVED OFF THE MASTER IS KEPT IN A TABLE SO THE   *
+      *            LINE-ITEM AND LOG PASSES CAN TELL WHICH RECORDS TO  *
+      *            FOLLOW OFF TO THEIR OWN ARCHIVE FILES; THAT TABLE   *
+      *            IS BUILT IN MASTER-FILE ORDER, NOT PO-Id ORDER, SO  *
+      *            IT'S SCANNED LINEARLY RATHER THAN VIA SEARCH ALL.   *
+      *                                                                *
+      * VERS   DATE     AUTHOR    PURPOSE                              *
+      * ---------------------------------------------------------------*
+      *  01  09/08/26  R PATEL   INITIAL VERSION                       *
+      *  02  09/08/26  R PATEL   OPEN THE PO/LINE/LOG ARCHIVE FILES     *
+      *                          EXTEND RATHER THAN OUTPUT - OUTPUT WAS *
+      *                          TRUNCATING EVERY PRIOR RUN'S ARCHIVE   *
+      *                          ON EACH PURGE RUN                      *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ZR-PARM-FILE ASSIGN TO "ZPOPURGP"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ZR-LOG-FILE ASSIGN TO "ZPOSTLOG"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ZR-LOG-NEW-FILE ASSIGN TO "ZPOSTLGN"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ZR-LOG-ARCHIVE-FILE ASSIGN TO "ZPOLGARC"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ZR-PO-FILE ASSIGN TO "ZPOPO"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ZR-PO-NEW-FILE ASSIGN TO "ZPOPON"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ZR-PO-ARCHIVE-FILE ASSIGN TO "ZPOPOARC"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ZR-LINE-FILE ASSIGN TO "ZPOLINE"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ZR-LINE-NEW-FILE ASSIGN TO "ZPOLINEN"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ZR-LINE-ARCHIVE-FILE ASSIGN TO "ZPOLNARC"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ZR-NOHIST-FILE ASSIGN TO "ZPOPURGX"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ZR-PARM-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  ZR-PARM-RECORD.
+           05 ZR-PARM-RETENTION-DAYS       PIC 9(05).
+
+       FD  ZR-LOG-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  ZR-LOG-IO.
+           05 ZR-LG-PO-ID-IO               PIC X(14).
+           05 ZR-LG-OLD-STATUS-IO           PIC 99.
+           05 ZR-LG-NEW-STATUS-IO           PIC 99.
+           05 ZR-LG-RESULT-IO               PIC X(10).
+               88 ZR-LG-WAS-REJECTED-IO         VALUE "REJECTED "
+                                                       "REJECTED".
+           05 ZR-LG-REASON-IO               PIC X(30).
+           05 ZR-LG-TS-DATE-IO              PIC 9(08).
+           05 ZR-LG-TS-TIME-IO              PIC 9(08).
+
+       FD  ZR-LOG-NEW-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  ZR-LOG-NEW-IO                   PIC X(74).
+
+       FD  ZR-LOG-ARCHIVE-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  ZR-LOG-ARCHIVE-IO               PIC X(74).
+
+       FD  ZR-PO-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  ZR-PO-IO                        PIC X(33).
+
+       FD  ZR-PO-NEW-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  ZR-PO-NEW-IO                    PIC X(33).
+
+       FD  ZR-PO-ARCHIVE-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  ZR-PO-ARCHIVE-IO                PIC X(33).
+
+       FD  ZR-LINE-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  ZR-LINE-IO                      PIC X(41).
+
+       FD  ZR-LINE-NEW-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  ZR-LINE-NEW-IO                  PIC X(41).
+
+       FD  ZR-LINE-ARCHIVE-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  ZR-LINE-ARCHIVE-IO              PIC X(41).
+
+      *    Finalised PO's WITH NO TRANSITION-LOG HISTORY AT ALL CAN'T
+      *    BE AGED, SO THEY CAN'T BE SAFELY PURGED - THEY'RE LEFT IN
+      *    THE LIVE FILE, BUT LOGGED HERE INSTEAD OF SILENTLY FALLING
+      *    INTO THE ORDINARY KEPT COUNT SO SOMEONE CAN CHASE UP WHY.
+       FD  ZR-NOHIST-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  ZR-NOHIST-RECORD.
+           05 ZR-NH-PO-ID                  PIC X(14).
+           05 ZR-NH-PO-STATUS              PIC 99.
+           05 ZR-NH-REASON                 PIC X(30).
+
+       WORKING-STORAGE SECTION.
+           COPY "zPO.cbl".
+
+       01  ZR-SWITCHES.
+           05 ZR-EOF-LOG-FILE              PIC X(01) VALUE 'N'.
+               88 ZR-END-OF-LOG-FILE           VALUE 'Y'.
+           05 ZR-EOF-PO-FILE               PIC X(01) VALUE 'N'.
+               88 ZR-END-OF-PO-FILE            VALUE 'Y'.
+           05 ZR-EOF-LINE-FILE             PIC X(01) VALUE 'N'.
+               88 ZR-END-OF-LINE-FILE           VALUE 'Y'.
+           05 ZR-EOF-LOG2-FILE             PIC X(01) VALUE 'N'.
+               88 ZR-END-OF-LOG2-FILE           VALUE 'Y'.
+
+       01  ZR-RETENTION-DAYS                PIC 9(05).
+       01  ZR-CURRENT-DATE                  PIC 9(08).
+
+       01  ZR-COUNTERS.
+           05 ZR-STATUS-CNT                PIC 9(05) COMP VALUE ZERO.
+           05 ZR-ARCHIVED-CNT              PIC 9(05) COMP VALUE ZERO.
+           05 ZR-PO-READ                   PIC 9(07) COMP VALUE ZERO.
+           05 ZR-PO-ARCHIVED               PIC 9(07) COMP VALUE ZERO.
+           05 ZR-PO-KEPT                   PIC 9(07) COMP VALUE ZERO.
+           05 ZR-LINES-READ                PIC 9(07) COMP VALUE ZERO.
+           05 ZR-LINES-ARCHIVED            PIC 9(07) COMP VALUE ZERO.
+           05 ZR-LOG-READ                  PIC 9(07) COMP VALUE ZERO.
+           05 ZR-LOG-ARCHIVED              PIC 9(07) COMP VALUE ZERO.
+           05 ZR-PO-NO-HISTORY             PIC 9(07) COMP VALUE ZERO.
+
+       01  ZR-STATUS-TABLE.
+           05 ZR-ST-ENTRY OCCURS 1 TO 99999 TIMES
+                   DEPENDING ON ZR-STATUS-CNT.
+               10 ZR-ST-PO-ID               PIC X(14).
+               10 ZR-ST-STATUS               PIC 99.
+               10 ZR-ST-DATE                 PIC 9(08).
+
+      *    PO-Id's ARCHIVED OFF THE LIVE MASTER, BUILT WHILE THE MASTER
+      *    IS BEING REWRITTEN, USED BY THE LINE-ITEM AND LOG PASSES TO
+      *    DECIDE WHICH RECORDS FOLLOW THEIR PO OFF TO ARCHIVE.
+       01  ZR-ARCHIVED-TABLE.
+           05 ZR-AR-ENTRY OCCURS 1 TO 99999 TIMES
+                   DEPENDING ON ZR-ARCHIVED-CNT.
+               10 ZR-AR-PO-ID               PIC X(14).
+
+       01  ZR-ST-MATCH-IDX                  PIC 9(05) COMP.
+       01  ZR-ST-MATCH-FOUND                PIC X(01).
+           88 ZR-ST-WAS-FOUND                   VALUE 'Y'.
+
+       01  ZR-AR-MATCH-IDX                  PIC 9(05) COMP.
+       01  ZR-AR-MATCH-FOUND                PIC X(01).
+           88 ZR-AR-WAS-FOUND                   VALUE 'Y'.
+
+       01  ZR-DAYS-IN-STATUS                 PIC 9(05).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-LOAD-STATUS-DATE THRU 2000-EXIT
+               UNTIL ZR-END-OF-LOG-FILE.
+           CLOSE ZR-LOG-FILE.
+           OPEN INPUT  ZR-PO-FILE
+                OUTPUT ZR-PO-NEW-FILE
+                       ZR-NOHIST-FILE.
+           OPEN EXTEND ZR-PO-ARCHIVE-FILE.
+           PERFORM 3000-PROCESS-PO THRU 3000-EXIT
+               UNTIL ZR-END-OF-PO-FILE.
+           CLOSE ZR-PO-FILE
+                 ZR-PO-NEW-FILE
+                 ZR-PO-ARCHIVE-FILE
+                 ZR-NOHIST-FILE.
+           IF ZR-ARCHIVED-CNT > ZERO
+               OPEN INPUT  ZR-LINE-FILE
+                    OUTPUT ZR-LINE-NEW-FILE
+               OPEN EXTEND ZR-LINE-ARCHIVE-FILE
+               PERFORM 5000-PROCESS-LINE THRU 5000-EXIT
+                   UNTIL ZR-END-OF-LINE-FILE
+               CLOSE ZR-LINE-FILE
+                     ZR-LINE-NEW-FILE
+                     ZR-LINE-ARCHIVE-FILE
+               OPEN INPUT  ZR-LOG-FILE
+                    OUTPUT ZR-LOG-NEW-FILE
+               OPEN EXTEND ZR-LOG-ARCHIVE-FILE
+               PERFORM 6000-PROCESS-LOG THRU 6000-EXIT
+                   UNTIL ZR-END-OF-LOG2-FILE
+               CLOSE ZR-LOG-FILE
+                     ZR-LOG-NEW-FILE
+                     ZR-LOG-ARCHIVE-FILE
+           END-IF.
+           PERFORM 8000-TERMINATE THRU 8000-EXIT.
+           GO TO 9999-EXIT.
+
+      ******************************************************************
+      * 1000-INITIALIZE - READ THE RETENTION-DAYS PARM AND OPEN THE    *
+      *                   TRANSITION LOG FOR THE STATUS-DATE TABLE     *
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT ZR-PARM-FILE.
+           READ ZR-PARM-FILE
+               AT END
+                   MOVE 365 TO ZR-PARM-RETENTION-DAYS
+           END-READ.
+           MOVE ZR-PARM-RETENTION-DAYS TO ZR-RETENTION-DAYS.
+           CLOSE ZR-PARM-FILE.
+           ACCEPT ZR-CURRENT-DATE FROM DATE YYYYMMDD.
+           OPEN INPUT ZR-LOG-FILE.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-LOAD-STATUS-DATE - FOLD EVERY NON-REJECTED LOG ENTRY INTO *
+      *                         A PER-PO CURRENT-STATUS/DATE TABLE, A  *
+      *                         LATER ENTRY FOR A PO OVERWRITING AN    *
+      *                         EARLIER ONE                            *
+      ******************************************************************
+       2000-LOAD-STATUS-DATE.
+           READ ZR-LOG-FILE
+               AT END
+                   SET ZR-END-OF-LOG-FILE TO TRUE
+                   GO TO 2000-EXIT
+           END-READ.
+           IF ZR-LG-WAS-REJECTED-IO
+               GO TO 2000-EXIT
+           END-IF.
+           PERFORM 2100-LOOKUP-STATUS THRU 2100-EXIT.
+           IF ZR-ST-WAS-FOUND
+               MOVE ZR-LG-NEW-STATUS-IO TO ZR-ST-STATUS(ZR-ST-MATCH-IDX)
+               MOVE ZR-LG-TS-DATE-IO    TO ZR-ST-DATE(ZR-ST-MATCH-IDX)
+           ELSE
+               ADD 1 TO ZR-STATUS-CNT
+               MOVE ZR-LG-PO-ID-IO      TO ZR-ST-PO-ID(ZR-STATUS-CNT)
+               MOVE ZR-LG-NEW-STATUS-IO TO ZR-ST-STATUS(ZR-STATUS-CNT)
+               MOVE ZR-LG-TS-DATE-IO    TO ZR-ST-DATE(ZR-STATUS-CNT)
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+       2100-LOOKUP-STATUS.
+           MOVE 'N' TO ZR-ST-MATCH-FOUND.
+           PERFORM 2200-SCAN-STATUS-ENTRY THRU 2200-EXIT
+               VARYING ZR-ST-MATCH-IDX FROM 1 BY 1
+               UNTIL ZR-ST-MATCH-IDX > ZR-STATUS-CNT
+                  OR ZR-ST-WAS-FOUND.
+       2100-EXIT.
+           EXIT.
+
+       2200-SCAN-STATUS-ENTRY.
+           IF ZR-ST-PO-ID(ZR-ST-MATCH-IDX) = ZR-LG-PO-ID-IO
+               MOVE 'Y' TO ZR-ST-MATCH-FOUND
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-PROCESS-PO - REWRITE THE LIVE PO MASTER, HOLDING BACK ANY *
+      *                   Finalised PO PAST THE RETENTION THRESHOLD TO *
+      *                   THE ARCHIVE FILE AND RECORDING ITS PO-Id     *
+      ******************************************************************
+       3000-PROCESS-PO.
+           READ ZR-PO-FILE
+               AT END
+                   SET ZR-END-OF-PO-FILE TO TRUE
+                   GO TO 3000-EXIT
+           END-READ.
+           ADD 1 TO ZR-PO-READ.
+           MOVE ZR-PO-IO TO PO-Record.
+           MOVE 'N' TO ZR-AR-MATCH-FOUND.
+           IF Finalised OF PO-Record
+               PERFORM 3100-LOOKUP-PO-STATUS THRU 3100-EXIT
+               IF ZR-ST-WAS-FOUND
+                   COMPUTE ZR-DAYS-IN-STATUS =
+                       FUNCTION INTEGER-OF-DATE(ZR-CURRENT-DATE) -
+                       FUNCTION INTEGER-OF-DATE
+                           (ZR-ST-DATE(ZR-ST-MATCH-IDX))
+                   IF ZR-DAYS-IN-STATUS > ZR-RETENTION-DAYS
+                       MOVE 'Y' TO ZR-AR-MATCH-FOUND
+                   END-IF
+               ELSE
+                   PERFORM 3300-WRITE-NO-HISTORY THRU 3300-EXIT
+               END-IF
+           END-IF.
+           IF ZR-AR-WAS-FOUND
+               MOVE ZR-PO-IO TO ZR-PO-ARCHIVE-IO
+               WRITE ZR-PO-ARCHIVE-IO
+               ADD 1 TO ZR-PO-ARCHIVED
+               ADD 1 TO ZR-ARCHIVED-CNT
+               MOVE PO-Id OF PO-Record TO ZR-AR-PO-ID(ZR-ARCHIVED-CNT)
+           ELSE
+               MOVE ZR-PO-IO TO ZR-PO-NEW-IO
+               WRITE ZR-PO-NEW-IO
+               ADD 1 TO ZR-PO-KEPT
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+       3100-LOOKUP-PO-STATUS.
+           MOVE 'N' TO ZR-ST-MATCH-FOUND.
+           PERFORM 3200-SCAN-PO-STATUS-ENTRY THRU 3200-EXIT
+               VARYING ZR-ST-MATCH-IDX FROM 1 BY 1
+               UNTIL ZR-ST-MATCH-IDX > ZR-STATUS-CNT
+                  OR ZR-ST-WAS-FOUND.
+       3100-EXIT.
+           EXIT.
+
+       3200-SCAN-PO-STATUS-ENTRY.
+           IF ZR-ST-PO-ID(ZR-ST-MATCH-IDX) = PO-Id OF PO-Record
+               MOVE 'Y' TO ZR-ST-MATCH-FOUND
+           END-IF.
+       3200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3300-WRITE-NO-HISTORY - A Finalised PO WITH NO TRANSITION-LOG  *
+      *                         ENTRY AT ALL CAN'T BE AGED AGAINST THE *
+      *                         RETENTION THRESHOLD; FLAG IT RATHER    *
+      *                         THAN SILENTLY LEAVING IT IN THE LIVE   *
+      *                         FILE FOREVER WITH NO TRACE             *
+      ******************************************************************
+       3300-WRITE-NO-HISTORY.
+           MOVE PO-Id OF PO-Record     TO ZR-NH-PO-ID.
+           MOVE Po-Status OF PO-Record TO ZR-NH-PO-STATUS.
+           MOVE "FINALISED PO HAS NO TRANSITION-LOG HISTORY"
+               TO ZR-NH-REASON.
+           WRITE ZR-NOHIST-RECORD.
+           ADD 1 TO ZR-PO-NO-HISTORY.
+       3300-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 5000-PROCESS-LINE - REWRITE THE LIVE PO LINE-ITEM FILE,        *
+      *                     FOLLOWING ANY LINE FOR AN ARCHIVED PO OFF  *
+      *                     TO THE LINE-ITEM ARCHIVE FILE              *
+      ******************************************************************
+       5000-PROCESS-LINE.
+           READ ZR-LINE-FILE
+               AT END
+                   SET ZR-END-OF-LINE-FILE TO TRUE
+                   GO TO 5000-EXIT
+           END-READ.
+           ADD 1 TO ZR-LINES-READ.
+           MOVE ZR-LINE-IO TO PO-Line-Item.
+           PERFORM 5100-LOOKUP-ARCHIVED THRU 5100-EXIT.
+           IF ZR-AR-WAS-FOUND
+               MOVE ZR-LINE-IO TO ZR-LINE-ARCHIVE-IO
+               WRITE ZR-LINE-ARCHIVE-IO
+               ADD 1 TO ZR-LINES-ARCHIVED
+           ELSE
+               MOVE ZR-LINE-IO TO ZR-LINE-NEW-IO
+               WRITE ZR-LINE-NEW-IO
+           END-IF.
+       5000-EXIT.
+           EXIT.
+
+       5100-LOOKUP-ARCHIVED.
+           MOVE 'N' TO ZR-AR-MATCH-FOUND.
+           PERFORM 5200-SCAN-ARCHIVED-ENTRY THRU 5200-EXIT
+               VARYING ZR-AR-MATCH-IDX FROM 1 BY 1
+               UNTIL ZR-AR-MATCH-IDX > ZR-ARCHIVED-CNT
+                  OR ZR-AR-WAS-FOUND.
+       5100-EXIT.
+           EXIT.
+
+       5200-SCAN-ARCHIVED-ENTRY.
+           IF ZR-AR-PO-ID(ZR-AR-MATCH-IDX) = PO-Id OF PO-Line-Item
+               MOVE 'Y' TO ZR-AR-MATCH-FOUND
+           END-IF.
+       5200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 6000-PROCESS-LOG - REWRITE THE LIVE TRANSITION LOG, FOLLOWING  *
+      *                    EVERY ENTRY FOR AN ARCHIVED PO OFF TO THE   *
+      *                    LOG ARCHIVE FILE                            *
+      ******************************************************************
+       6000-PROCESS-LOG.
+           READ ZR-LOG-FILE
+               AT END
+                   SET ZR-END-OF-LOG2-FILE TO TRUE
+                   GO TO 6000-EXIT
+           END-READ.
+           ADD 1 TO ZR-LOG-READ.
+           PERFORM 6100-LOOKUP-ARCHIVED THRU 6100-EXIT.
+           IF ZR-AR-WAS-FOUND
+               MOVE ZR-LOG-IO TO ZR-LOG-ARCHIVE-IO
+               WRITE ZR-LOG-ARCHIVE-IO
+               ADD 1 TO ZR-LOG-ARCHIVED
+           ELSE
+               MOVE ZR-LOG-IO TO ZR-LOG-NEW-IO
+               WRITE ZR-LOG-NEW-IO
+           END-IF.
+       6000-EXIT.
+           EXIT.
+
+       6100-LOOKUP-ARCHIVED.
+           MOVE 'N' TO ZR-AR-MATCH-FOUND.
+           PERFORM 6200-SCAN-ARCHIVED-ENTRY THRU 6200-EXIT
+               VARYING ZR-AR-MATCH-IDX FROM 1 BY 1
+               UNTIL ZR-AR-MATCH-IDX > ZR-ARCHIVED-CNT
+                  OR ZR-AR-WAS-FOUND.
+       6100-EXIT.
+           EXIT.
+
+       6200-SCAN-ARCHIVED-ENTRY.
+           IF ZR-AR-PO-ID(ZR-AR-MATCH-IDX) = ZR-LG-PO-ID-IO
+               MOVE 'Y' TO ZR-AR-MATCH-FOUND
+           END-IF.
+       6200-EXIT.
+           EXIT.
+
+       8000-TERMINATE.
+           DISPLAY "ZPOPURGE RETENTION DAYS  = " ZR-RETENTION-DAYS.
+           DISPLAY "ZPOPURGE POs READ        = " ZR-PO-READ.
+           DISPLAY "ZPOPURGE POs ARCHIVED    = " ZR-PO-ARCHIVED.
+           DISPLAY "ZPOPURGE POs KEPT        = " ZR-PO-KEPT.
+           DISPLAY "ZPOPURGE POs NO HISTORY  = " ZR-PO-NO-HISTORY.
+           DISPLAY "ZPOPURGE LINES ARCHIVED  = " ZR-LINES-ARCHIVED.
+           DISPLAY "ZPOPURGE LOG ARCHIVED    = " ZR-LOG-ARCHIVED.
+       8000-EXIT.
+           EXIT.
+
+       9999-EXIT.
+           STOP RUN.
