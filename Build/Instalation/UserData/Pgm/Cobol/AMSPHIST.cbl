@@ -0,0 +1,216 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AMSPHIST.
+       AUTHOR. R PATEL.
+       INSTALLATION. IML CENTRAL REPORTING SYSTEM.
+       DATE-WRITTEN. 09/08/26.
+       DATE-COMPILED.
+      ******************************************************************
+      * AMSPHIST - MAINTAIN AN EFFECTIVE-DATED HISTORY FILE BEHIND     *
+      *            AmsProductAPN.CBL'S RD430-PROD-RECORD.  RD430-PROD- *
+      *            RECORD IS ONLY EVER A CURRENT-STATE SNAPSHOT, SO    *
+      *            EACH RUN COMPARES TODAY'S INCOMING PRODUCT EXTRACT  *
+      *            AGAINST THE PRIOR RUN'S CURRENT-STATE FILE AND      *
+      *            DROPS A NEW DATED ROW ON THE HISTORY FILE FOR ANY   *
+      *            PRODUCT THAT IS NEW OR HAS CHANGED ON ANY FIELD -   *
+      *            BRAND, QUALIFIER, DESCRIPTION, KEYCODE OR           *
+      *            DANGEROUS-GOODS CLASS - SO A BUYER CAN ANSWER "WHAT *
+      *            WAS THIS ITEM THREE MONTHS AGO" INSTEAD OF ONLY     *
+      *            EVER SEEING TODAY'S STATE.  IF A COST OR PRICE      *
+      *            FIELD IS EVER ADDED TO RD430-PROD-RECORD, THE SAME  *
+      *            WHOLE-RECORD COMPARE PICKS IT UP WITHOUT CHANGE.    *
+      *                                                                *
+      * VERS   DATE     AUTHOR    PURPOSE                              *
+      * ---------------------------------------------------------------*
+      *  01  09/08/26  R PATEL   INITIAL VERSION                       *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AMS-PARM-FILE ASSIGN TO "AMSPHSTP"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT AMS-CURR-FILE ASSIGN TO "AMSPCURR"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT AMS-PROD-FILE ASSIGN TO "AMSPROD"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT AMS-HIST-FILE ASSIGN TO "AMSPHSTF"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT AMS-NEWCURR-FILE ASSIGN TO "AMSPCURN"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AMS-PARM-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  AH-PARM-RECORD.
+           05 AH-PARM-EFF-DATE            PIC 9(08).
+           05 FILLER                      PIC X(72).
+
+       FD  AMS-CURR-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  AH-CURR-IO                     PIC X(75).
+
+       FD  AMS-PROD-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  AH-PROD-IO                     PIC X(75).
+
+       FD  AMS-HIST-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  AH-HIST-IO                     PIC X(83).
+
+       FD  AMS-NEWCURR-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  AH-NEWCURR-IO                  PIC X(75).
+
+       WORKING-STORAGE SECTION.
+           COPY "AmsProductAPN.cbl".
+           COPY "AmsProdHist.cbl".
+
+       01  AH-SWITCHES.
+           05 AH-EOF-CURR-FILE            PIC X(01) VALUE 'N'.
+               88 AH-END-OF-CURR-FILE         VALUE 'Y'.
+           05 AH-EOF-PROD-FILE            PIC X(01) VALUE 'N'.
+               88 AH-END-OF-PROD-FILE         VALUE 'Y'.
+
+       01  AH-COUNTERS.
+           05 AH-CURR-CNT                 PIC 9(05) COMP VALUE ZERO.
+           05 AH-RECORDS-READ             PIC 9(07) COMP VALUE ZERO.
+           05 AH-RECORDS-NEW              PIC 9(07) COMP VALUE ZERO.
+           05 AH-RECORDS-CHANGED          PIC 9(07) COMP VALUE ZERO.
+           05 AH-RECORDS-UNCHANGED        PIC 9(07) COMP VALUE ZERO.
+
+       01  AH-EFFECTIVE-DATE              PIC 9(08).
+
+       01  AH-CURR-TABLE.
+           05 AH-CURR-ENTRY OCCURS 1 TO 99999 TIMES
+                   DEPENDING ON AH-CURR-CNT
+                   ASCENDING KEY IS AH-CT-PROD-NO
+                   INDEXED BY AH-CT-IDX.
+               10 AH-CT-PROD-NO           PIC 9(14).
+               10 AH-CT-RECORD            PIC X(75).
+
+       01  AH-SEARCH-RESULT               PIC X(01).
+           88 AH-CURR-WAS-FOUND               VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 3000-PROCESS-PRODUCT THRU 3000-EXIT
+               UNTIL AH-END-OF-PROD-FILE.
+           PERFORM 8000-TERMINATE THRU 8000-EXIT.
+           GO TO 9999-EXIT.
+
+      ******************************************************************
+      * 1000-INITIALIZE - OPEN FILES, READ THE RUN'S EFFECTIVE DATE    *
+      *                   AND LOAD THE PRIOR CURRENT-STATE SNAPSHOT    *
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT  AMS-PARM-FILE
+                INPUT  AMS-CURR-FILE
+                INPUT  AMS-PROD-FILE
+                OUTPUT AMS-HIST-FILE
+                OUTPUT AMS-NEWCURR-FILE.
+           READ AMS-PARM-FILE
+               AT END
+                   MOVE ZERO TO AH-PARM-EFF-DATE
+           END-READ.
+           MOVE AH-PARM-EFF-DATE TO AH-EFFECTIVE-DATE.
+           CLOSE AMS-PARM-FILE.
+           PERFORM 2000-LOAD-CURRENT-TABLE THRU 2000-EXIT
+               UNTIL AH-END-OF-CURR-FILE.
+       1000-EXIT.
+           EXIT.
+
+       2000-LOAD-CURRENT-TABLE.
+           READ AMS-CURR-FILE
+               AT END
+                   SET AH-END-OF-CURR-FILE TO TRUE
+                   GO TO 2000-EXIT
+           END-READ.
+           MOVE AH-CURR-IO TO RD430-PROD-RECORD.
+           ADD 1 TO AH-CURR-CNT.
+           SET AH-CT-IDX TO AH-CURR-CNT.
+           MOVE RD430-PROD-NO TO AH-CT-PROD-NO(AH-CT-IDX).
+           MOVE AH-CURR-IO    TO AH-CT-RECORD(AH-CT-IDX).
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-PROCESS-PRODUCT - READ ONE PRODUCT, COMPARE IT AGAINST    *
+      *                        THE PRIOR SNAPSHOT AND WRITE A HISTORY  *
+      *                        ROW IF IT'S NEW OR HAS CHANGED          *
+      ******************************************************************
+       3000-PROCESS-PRODUCT.
+           READ AMS-PROD-FILE
+               AT END
+                   SET AH-END-OF-PROD-FILE TO TRUE
+                   GO TO 3000-EXIT
+           END-READ.
+           ADD 1 TO AH-RECORDS-READ.
+           MOVE AH-PROD-IO TO RD430-PROD-RECORD.
+           PERFORM 4000-LOOKUP-CURRENT THRU 4000-EXIT.
+           IF AH-CURR-WAS-FOUND
+               IF AH-CT-RECORD(AH-CT-IDX) = AH-PROD-IO
+                   ADD 1 TO AH-RECORDS-UNCHANGED
+               ELSE
+                   PERFORM 5000-WRITE-HISTORY THRU 5000-EXIT
+                   ADD 1 TO AH-RECORDS-CHANGED
+               END-IF
+           ELSE
+               PERFORM 5000-WRITE-HISTORY THRU 5000-EXIT
+               ADD 1 TO AH-RECORDS-NEW
+           END-IF.
+           MOVE AH-PROD-IO TO AH-NEWCURR-IO.
+           WRITE AH-NEWCURR-IO.
+       3000-EXIT.
+           EXIT.
+
+       4000-LOOKUP-CURRENT.
+           MOVE 'N' TO AH-SEARCH-RESULT.
+           SET AH-CT-IDX TO 1.
+           SEARCH ALL AH-CURR-ENTRY
+               AT END
+                   MOVE 'N' TO AH-SEARCH-RESULT
+               WHEN AH-CT-PROD-NO(AH-CT-IDX) = RD430-PROD-NO
+                   MOVE 'Y' TO AH-SEARCH-RESULT
+           END-SEARCH.
+       4000-EXIT.
+           EXIT.
+
+       5000-WRITE-HISTORY.
+           MOVE RD430-PROD-NO TO RD430-PROD-HIST-NO.
+           MOVE AH-EFFECTIVE-DATE TO RD430-PROD-HIST-EFF-DATE.
+           MOVE RD430-PROD-BRAND-ID TO RD430-PROD-HIST-BRAND-ID.
+           MOVE RD430-PROD-QUAL TO RD430-PROD-HIST-QUAL.
+           MOVE RD430-PROD-DESC TO RD430-PROD-HIST-DESC.
+           MOVE RD430-PROD-KEYCODE TO RD430-PROD-HIST-KEYCODE.
+           MOVE RD430-DANGR-GOODS-NO
+               TO RD430-PROD-HIST-DANGR-GOODS-NO.
+           MOVE RD430-DANGR-GOODS-CLS
+               TO RD430-PROD-HIST-DANGR-GOODS-CLS.
+           MOVE RD430-PROD-HIST-RECORD TO AH-HIST-IO.
+           WRITE AH-HIST-IO.
+       5000-EXIT.
+           EXIT.
+
+       8000-TERMINATE.
+           CLOSE AMS-CURR-FILE
+                 AMS-PROD-FILE
+                 AMS-HIST-FILE
+                 AMS-NEWCURR-FILE.
+           DISPLAY "AMSPHIST RECORDS READ      = " AH-RECORDS-READ.
+           DISPLAY "AMSPHIST RECORDS NEW       = " AH-RECORDS-NEW.
+           DISPLAY "AMSPHIST RECORDS CHANGED   = " AH-RECORDS-CHANGED.
+           DISPLAY "AMSPHIST RECORDS UNCHANGED = "
+               AH-RECORDS-UNCHANGED.
+       8000-EXIT.
+           EXIT.
+
+       9999-EXIT.
+           STOP RUN.
