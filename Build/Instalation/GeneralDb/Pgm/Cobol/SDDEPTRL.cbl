@@ -0,0 +1,203 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SDDEPTRL.
+       AUTHOR. R PATEL.
+       INSTALLATION. IML CENTRAL REPORTING SYSTEM.
+       DATE-WRITTEN. 09/08/26.
+       DATE-COMPILED.
+      ******************************************************************
+      * SDDEPTRL - CHAIN-WIDE DEPARTMENT SALES ROLL-UP OVER THE STORE   *
+      *            SALES ARRAY (StoreDtls.cbl).  EACH STORE'S           *
+      *            DEPARTMENT-DTLS SUMMARY (QTY-2/PRICE-2/SKU-COUNT-2)  *
+      *            IS ADDED INTO A RUNNING TOTAL KEYED ON DEPARTMENT-   *
+      *            NUM SO A SINGLE NIGHTLY OUTPUT FILE ANSWERS "TOTAL   *
+      *            SALES FOR DEPARTMENT NNNN ACROSS THE WHOLE CHAIN"    *
+      *            WITHOUT EVERY DOWNSTREAM JOB RE-AGGREGATING THE      *
+      *            PER-STORE ARRAY ITSELF.  DEPARTMENT-NUM IS NOT       *
+      *            GUARANTEED TO APPEAR IN THE SAME ORDER (OR EVEN THE  *
+      *            SAME SET) FROM STORE TO STORE, SO THE ROLL-UP TABLE  *
+      *            IS SCANNED LINEARLY RATHER THAN VIA SEARCH ALL.      *
+      *                                                                *
+      * VERS   DATE     AUTHOR    PURPOSE                              *
+      * ---------------------------------------------------------------*
+      *  01  09/08/26  R PATEL   INITIAL VERSION                       *
+      *  02  09/08/26  R PATEL   READ THE SDBATWIN-GATED "SDSALRDY"    *
+      *                          FEED INSTEAD OF "SDSALES" DIRECTLY,   *
+      *                          SO A MID-FEED STORE CAN'T SKEW THE    *
+      *                          CHAIN-WIDE ROLL-UP                    *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SR-SALES-FILE ASSIGN TO "SDSALRDY"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SR-ROLLUP-FILE ASSIGN TO "SDDEPTRL"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SR-SALES-FILE
+           RECORD IS VARYING IN SIZE
+           LABEL RECORDS ARE STANDARD.
+       01  SR-SALES-IO.
+           COPY "StoreDtls.cbl"
+               REPLACING ==occurs 1 to 999 times
+                  depending on Region-Store-Cnt== BY == ==.
+
+       FD  SR-ROLLUP-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  SR-ROLLUP-RECORD.
+           05 SR-RL-DEPARTMENT-NUM         PIC 9(04).
+           05 SR-RL-DEPARTMENT-NAME        PIC X(20).
+           05 SR-RL-STORE-COUNT            PIC 9(05).
+           05 SR-RL-QTY-2                  PIC S9(09).
+           05 SR-RL-PRICE-2                PIC S9(09)V99.
+           05 SR-RL-SKU-COUNT-2            PIC S9(09).
+
+       WORKING-STORAGE SECTION.
+       01  SR-SWITCHES.
+           05 SR-EOF-SALES-FILE            PIC X(01) VALUE 'N'.
+               88 SR-END-OF-SALES-FILE         VALUE 'Y'.
+
+       01  SR-DEPT-IDX                     PIC 9(02) COMP.
+
+      *    NUMERIC WORK FIELDS - QTY-2/PRICE-2/SKU-COUNT-2 ARE
+      *    NUMERIC-EDITED (FLOATING-SIGN) ITEMS AND CAN'T BE USED
+      *    DIRECTLY AS ARITHMETIC OPERANDS, SO EACH DEPARTMENT'S
+      *    SUMMARY IS MOVED HERE BEFORE IT IS ADDED IN.
+       01  SR-DEPT-SUMMARY-WORK.
+           05 SR-DEPT-QTY-2                PIC S9(09).
+           05 SR-DEPT-PRICE-2              PIC S9(09)V99.
+           05 SR-DEPT-SKU-COUNT-2          PIC S9(09).
+
+       01  SR-COUNTERS.
+           05 SR-STORES-READ               PIC 9(07) COMP VALUE ZERO.
+           05 SR-DEPT-CNT                  PIC 9(04) COMP VALUE ZERO.
+
+       01  SR-ROLLUP-TABLE.
+           05 SR-RU-ENTRY OCCURS 1 TO 9999 TIMES
+                   DEPENDING ON SR-DEPT-CNT.
+               10 SR-RU-DEPARTMENT-NUM      PIC 9(04).
+               10 SR-RU-DEPARTMENT-NAME     PIC X(20).
+               10 SR-RU-STORE-COUNT         PIC 9(05).
+               10 SR-RU-QTY-2               PIC S9(09).
+               10 SR-RU-PRICE-2             PIC S9(09)V99.
+               10 SR-RU-SKU-COUNT-2         PIC S9(09).
+
+       01  SR-MATCH-IDX                    PIC 9(04) COMP.
+       01  SR-MATCH-FOUND                  PIC X(01).
+           88 SR-DEPARTMENT-WAS-FOUND          VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 3000-PROCESS-STORE THRU 3000-EXIT
+               UNTIL SR-END-OF-SALES-FILE.
+           PERFORM 8000-TERMINATE THRU 8000-EXIT.
+           GO TO 9999-EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  SR-SALES-FILE
+                OUTPUT SR-ROLLUP-FILE.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-PROCESS-STORE - READ ONE STORE AND FOLD EACH OF ITS FIVE  *
+      *                      DEPARTMENT SUMMARIES INTO THE ROLL-UP     *
+      ******************************************************************
+       3000-PROCESS-STORE.
+           READ SR-SALES-FILE
+               AT END
+                   SET SR-END-OF-SALES-FILE TO TRUE
+                   GO TO 3000-EXIT
+           END-READ.
+           ADD 1 TO SR-STORES-READ.
+           PERFORM 3100-ADD-DEPARTMENT THRU 3100-EXIT
+               VARYING SR-DEPT-IDX FROM 1 BY 1 UNTIL SR-DEPT-IDX > 5.
+       3000-EXIT.
+           EXIT.
+
+       3100-ADD-DEPARTMENT.
+           MOVE Qty-2 OF SR-SALES-IO(SR-DEPT-IDX) TO SR-DEPT-QTY-2.
+           MOVE Price-2 OF SR-SALES-IO(SR-DEPT-IDX) TO SR-DEPT-PRICE-2.
+           MOVE Sku-Count-2 OF SR-SALES-IO(SR-DEPT-IDX)
+                                             TO SR-DEPT-SKU-COUNT-2.
+           PERFORM 4000-LOOKUP-DEPARTMENT THRU 4000-EXIT.
+           IF NOT SR-DEPARTMENT-WAS-FOUND
+               ADD 1 TO SR-DEPT-CNT
+               MOVE SR-DEPT-CNT TO SR-MATCH-IDX
+               MOVE Department-Num OF SR-SALES-IO(SR-DEPT-IDX)
+                                   TO SR-RU-DEPARTMENT-NUM(SR-MATCH-IDX)
+               MOVE Department-name OF SR-SALES-IO(SR-DEPT-IDX)
+                                  TO SR-RU-DEPARTMENT-NAME(SR-MATCH-IDX)
+               MOVE ZERO TO SR-RU-STORE-COUNT(SR-MATCH-IDX)
+               MOVE ZERO TO SR-RU-QTY-2(SR-MATCH-IDX)
+               MOVE ZERO TO SR-RU-PRICE-2(SR-MATCH-IDX)
+               MOVE ZERO TO SR-RU-SKU-COUNT-2(SR-MATCH-IDX)
+           END-IF.
+           ADD 1               TO SR-RU-STORE-COUNT(SR-MATCH-IDX).
+           ADD SR-DEPT-QTY-2       TO SR-RU-QTY-2(SR-MATCH-IDX).
+           ADD SR-DEPT-PRICE-2     TO SR-RU-PRICE-2(SR-MATCH-IDX).
+           ADD SR-DEPT-SKU-COUNT-2 TO SR-RU-SKU-COUNT-2(SR-MATCH-IDX).
+       3100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4000-LOOKUP-DEPARTMENT - LINEAR SCAN OF THE ROLL-UP TABLE FOR  *
+      *                          A MATCHING DEPARTMENT-NUM - NOT       *
+      *                          SORTED, SINCE A GIVEN DEPARTMENT      *
+      *                          CAN APPEAR IN ANY ORDER FROM STORE TO *
+      *                          STORE                                 *
+      ******************************************************************
+       4000-LOOKUP-DEPARTMENT.
+           MOVE 'N' TO SR-MATCH-FOUND.
+           MOVE ZERO TO SR-MATCH-IDX.
+           PERFORM 4100-SCAN-ENTRY THRU 4100-EXIT
+               VARYING SR-MATCH-IDX FROM 1 BY 1
+               UNTIL SR-MATCH-IDX > SR-DEPT-CNT
+                  OR SR-DEPARTMENT-WAS-FOUND.
+       4000-EXIT.
+           EXIT.
+
+       4100-SCAN-ENTRY.
+           IF SR-RU-DEPARTMENT-NUM(SR-MATCH-IDX) =
+                   Department-Num OF SR-SALES-IO(SR-DEPT-IDX)
+               MOVE 'Y' TO SR-MATCH-FOUND
+           END-IF.
+       4100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8000-TERMINATE - DUMP THE ACCUMULATED ROLL-UP TABLE AS THE     *
+      *                  NIGHTLY OUTPUT AND CLOSE FILES                *
+      ******************************************************************
+       8000-TERMINATE.
+           SET SR-DEPT-IDX TO 1.
+           PERFORM 8100-WRITE-ROLLUP THRU 8100-EXIT
+               VARYING SR-DEPT-IDX FROM 1 BY 1
+               UNTIL SR-DEPT-IDX > SR-DEPT-CNT.
+           CLOSE SR-SALES-FILE
+                 SR-ROLLUP-FILE.
+           DISPLAY "SDDEPTRL STORES READ        = " SR-STORES-READ.
+           DISPLAY "SDDEPTRL DEPARTMENTS WRITTEN = " SR-DEPT-CNT.
+       8000-EXIT.
+           EXIT.
+
+       8100-WRITE-ROLLUP.
+           MOVE SR-RU-DEPARTMENT-NUM(SR-DEPT-IDX)
+                                        TO SR-RL-DEPARTMENT-NUM.
+           MOVE SR-RU-DEPARTMENT-NAME(SR-DEPT-IDX)
+                                        TO SR-RL-DEPARTMENT-NAME.
+           MOVE SR-RU-STORE-COUNT(SR-DEPT-IDX) TO SR-RL-STORE-COUNT.
+           MOVE SR-RU-QTY-2(SR-DEPT-IDX)       TO SR-RL-QTY-2.
+           MOVE SR-RU-PRICE-2(SR-DEPT-IDX)     TO SR-RL-PRICE-2.
+           MOVE SR-RU-SKU-COUNT-2(SR-DEPT-IDX) TO SR-RL-SKU-COUNT-2.
+           WRITE SR-ROLLUP-RECORD.
+       8100-EXIT.
+           EXIT.
+
+       9999-EXIT.
+           STOP RUN.
