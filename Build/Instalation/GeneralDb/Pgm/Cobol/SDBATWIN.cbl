@@ -0,0 +1,214 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SDBATWIN.
+       AUTHOR. R PATEL.
+       INSTALLATION. IML CENTRAL REPORTING SYSTEM.
+       DATE-WRITTEN. 09/08/26.
+       DATE-COMPILED.
+      ******************************************************************
+      * SDBATWIN - BATCH-WINDOW GUARD IN FRONT OF THE Store-Dtls SALES *
+      *            ARRAY REBUILD.  NOTHING STOPPED THE REBUILD FROM     *
+      *            RUNNING WHILE A STORE WAS STILL ACTIVELY             *
+      *            TRANSMITTING POS SALES, WHICH CAN CATCH A STORE      *
+      *            MID-FEED AND SHIP A Department-Dtls/Summary THAT'S   *
+      *            SHORT ITS LAST FEW KEYCODES FOR THE DAY.  THIS PASS  *
+      *            CHECKS A MAINTAINED PER-STORE FEED-STATUS FILE       *
+      *            (FEED-COMPLETE FLAG PLUS A CUTOFF TIME) AND SPLITS   *
+      *            EACH STORE'S RECORD INTO A READY FILE - SAFE FOR     *
+      *            SDSALEX/SDSALBAL/SDDEPTRL/SDTRNVAL/XMPLDCAS/ZALCCHK  *
+      *            TO CONSUME - OR A DEFERRED FILE TO BE RETRIED ON THE *
+      *            NEXT RUN.  A STORE IS READY EITHER BECAUSE ITS FEED  *
+      *            IS FLAGGED COMPLETE OR BECAUSE THE CURRENT TIME IS   *
+      *            AT OR PAST ITS CUTOFF; A STORE WITH NO FEED-STATUS   *
+      *            ENTRY AT ALL IS TREATED AS NOT YET READY RATHER      *
+      *            THAN GUESSED AT.                                     *
+      *                                                                *
+      * VERS   DATE     AUTHOR    PURPOSE                              *
+      * ---------------------------------------------------------------*
+      *  01  09/08/26  R PATEL   INITIAL VERSION                       *
+      *  02  09/08/26  R PATEL   ADDED XMPLDCAS AND ZALCCHK TO THE      *
+      *                          LIST OF PROTECTED CONSUMERS - THEY     *
+      *                          WERE WIRED TO READ "SDSALRDY" BUT      *
+      *                          NEVER DOCUMENTED HERE                  *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WG-FEED-STATUS-FILE ASSIGN TO "SDFEEDST"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT WG-SALES-FILE ASSIGN TO "SDSALES"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT WG-READY-FILE ASSIGN TO "SDSALRDY"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT WG-DEFERRED-FILE ASSIGN TO "SDSALDEF"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  WG-FEED-STATUS-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  WG-FEED-STATUS-IO.
+           05 WG-FS-STORE-NUM-IO           PIC 9(04).
+           05 WG-FS-COMPLETE-FLAG-IO       PIC X(01).
+           05 WG-FS-CUTOFF-TIME-IO         PIC 9(04).
+           05 FILLER                       PIC X(11).
+
+       FD  WG-SALES-FILE
+           RECORD IS VARYING IN SIZE
+           LABEL RECORDS ARE STANDARD.
+       01  WG-SALES-IO.
+           COPY "StoreDtls.cbl"
+               REPLACING ==occurs 1 to 999 times
+                  depending on Region-Store-Cnt== BY == ==.
+
+      *    THE READY/DEFERRED OUTPUT RECORDS CARRY THE SAME STORE
+      *    DETAIL AS WG-SALES-IO, BUT ARE DECLARED AS PLAIN VARYING
+      *    BUFFERS (RATHER THAN A SECOND COPY OF THE StoreDtls.cbl
+      *    STRUCTURE) SO THEIR FIELD NAMES DON'T COLLIDE WITH
+      *    WG-SALES-IO'S OWN - THE ACTUAL BYTES ARE MOVED ACROSS AS A
+      *    GROUP AND THE RECORD LENGTH CARRIED ACROSS IN
+      *    WG-OUT-REC-LEN.
+       FD  WG-READY-FILE
+           RECORD IS VARYING IN SIZE FROM 1 TO 600000 CHARACTERS
+               DEPENDING ON WG-OUT-REC-LEN
+           LABEL RECORDS ARE STANDARD.
+       01  WG-READY-IO                     PIC X(600000).
+
+       FD  WG-DEFERRED-FILE
+           RECORD IS VARYING IN SIZE FROM 1 TO 600000 CHARACTERS
+               DEPENDING ON WG-OUT-REC-LEN
+           LABEL RECORDS ARE STANDARD.
+       01  WG-DEFERRED-IO                  PIC X(600000).
+
+       WORKING-STORAGE SECTION.
+       01  WG-SWITCHES.
+           05 WG-EOF-FEED-STATUS-FILE      PIC X(01) VALUE 'N'.
+               88 WG-END-OF-FEED-STATUS-FILE   VALUE 'Y'.
+           05 WG-EOF-SALES-FILE            PIC X(01) VALUE 'N'.
+               88 WG-END-OF-SALES-FILE         VALUE 'Y'.
+
+       01  WG-OUT-REC-LEN                  PIC 9(07) COMP.
+       01  WG-CURRENT-TIME                 PIC 9(08).
+       01  WG-CURRENT-HHMM                 PIC 9(04).
+
+       01  WG-COUNTERS.
+           05 WG-STATUS-CNT                PIC 9(05) COMP VALUE ZERO.
+           05 WG-STORES-READ               PIC 9(07) COMP VALUE ZERO.
+           05 WG-STORES-READY               PIC 9(07) COMP VALUE ZERO.
+           05 WG-STORES-DEFERRED           PIC 9(07) COMP VALUE ZERO.
+
+       01  WG-FEED-STATUS-TABLE.
+           05 WG-FS-ENTRY OCCURS 1 TO 9999 TIMES
+                   DEPENDING ON WG-STATUS-CNT
+                   ASCENDING KEY IS WG-FS-STORE-NUM
+                   INDEXED BY WG-FS-IDX.
+               10 WG-FS-STORE-NUM          PIC 9(04).
+               10 WG-FS-COMPLETE-FLAG      PIC X(01).
+                   88 WG-FS-IS-COMPLETE        VALUE 'Y'.
+               10 WG-FS-CUTOFF-TIME        PIC 9(04).
+
+       01  WG-SEARCH-RESULT                PIC X(01).
+           88 WG-STATUS-WAS-FOUND              VALUE 'Y'.
+
+       01  WG-DEFER-REASON                 PIC X(30).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 3000-PROCESS-STORE THRU 3000-EXIT
+               UNTIL WG-END-OF-SALES-FILE.
+           PERFORM 8000-TERMINATE THRU 8000-EXIT.
+           GO TO 9999-EXIT.
+
+      ******************************************************************
+      * 1000-INITIALIZE - OPEN FILES, STAMP THE CURRENT TIME AND LOAD  *
+      *                   THE FEED-STATUS REFERENCE TABLE              *
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT  WG-FEED-STATUS-FILE
+                INPUT  WG-SALES-FILE
+                OUTPUT WG-READY-FILE
+                OUTPUT WG-DEFERRED-FILE.
+           ACCEPT WG-CURRENT-TIME FROM TIME.
+           MOVE WG-CURRENT-TIME(1:4) TO WG-CURRENT-HHMM.
+           PERFORM 2000-LOAD-FEED-STATUS THRU 2000-EXIT
+               UNTIL WG-END-OF-FEED-STATUS-FILE.
+       1000-EXIT.
+           EXIT.
+
+       2000-LOAD-FEED-STATUS.
+           READ WG-FEED-STATUS-FILE
+               AT END
+                   SET WG-END-OF-FEED-STATUS-FILE TO TRUE
+                   GO TO 2000-EXIT
+           END-READ.
+           ADD 1 TO WG-STATUS-CNT.
+           SET WG-FS-IDX TO WG-STATUS-CNT.
+           MOVE WG-FS-STORE-NUM-IO TO WG-FS-STORE-NUM(WG-FS-IDX).
+           MOVE WG-FS-COMPLETE-FLAG-IO
+                                   TO WG-FS-COMPLETE-FLAG(WG-FS-IDX).
+           MOVE WG-FS-CUTOFF-TIME-IO TO WG-FS-CUTOFF-TIME(WG-FS-IDX).
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-PROCESS-STORE - READ ONE STORE AND DECIDE WHETHER ITS     *
+      *                      FEED IS SAFE TO INCLUDE IN THE REBUILD    *
+      ******************************************************************
+       3000-PROCESS-STORE.
+           READ WG-SALES-FILE
+               AT END
+                   SET WG-END-OF-SALES-FILE TO TRUE
+                   GO TO 3000-EXIT
+           END-READ.
+           ADD 1 TO WG-STORES-READ.
+           MOVE LENGTH OF WG-SALES-IO TO WG-OUT-REC-LEN.
+           PERFORM 4000-LOOKUP-FEED-STATUS THRU 4000-EXIT.
+           IF WG-STATUS-WAS-FOUND
+               AND (WG-FS-IS-COMPLETE(WG-FS-IDX)
+                    OR WG-CURRENT-HHMM >= WG-FS-CUTOFF-TIME(WG-FS-IDX))
+               MOVE WG-SALES-IO TO WG-READY-IO
+               WRITE WG-READY-IO
+               ADD 1 TO WG-STORES-READY
+           ELSE
+               IF WG-STATUS-WAS-FOUND
+                   MOVE "FEED NOT COMPLETE AND BEFORE CUTOFF"
+                                             TO WG-DEFER-REASON
+               ELSE
+                   MOVE "NO FEED-STATUS ENTRY FOR STORE"
+                                             TO WG-DEFER-REASON
+               END-IF
+               MOVE WG-SALES-IO TO WG-DEFERRED-IO
+               WRITE WG-DEFERRED-IO
+               ADD 1 TO WG-STORES-DEFERRED
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+       4000-LOOKUP-FEED-STATUS.
+           MOVE 'N' TO WG-SEARCH-RESULT.
+           SET WG-FS-IDX TO 1.
+           SEARCH ALL WG-FS-ENTRY
+               AT END
+                   MOVE 'N' TO WG-SEARCH-RESULT
+               WHEN WG-FS-STORE-NUM(WG-FS-IDX) = Store-Num
+                   MOVE 'Y' TO WG-SEARCH-RESULT
+           END-SEARCH.
+       4000-EXIT.
+           EXIT.
+
+       8000-TERMINATE.
+           CLOSE WG-FEED-STATUS-FILE
+                 WG-SALES-FILE
+                 WG-READY-FILE
+                 WG-DEFERRED-FILE.
+           DISPLAY "SDBATWIN STORES READ     = " WG-STORES-READ.
+           DISPLAY "SDBATWIN STORES READY    = " WG-STORES-READY.
+           DISPLAY "SDBATWIN STORES DEFERRED = " WG-STORES-DEFERRED.
+       8000-EXIT.
+           EXIT.
+
+       9999-EXIT.
+           STOP RUN.
