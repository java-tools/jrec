@@ -0,0 +1,360 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ZPRDMRG.
+       AUTHOR. R PATEL.
+       INSTALLATION. IML CENTRAL REPORTING SYSTEM.
+       DATE-WRITTEN. 09/08/26.
+       DATE-COMPILED.
+      ******************************************************************
+      * ZPRDMRG - MATCH/MERGE zPO's Product-Record MASTER AGAINST      *
+      *           AmsProductAPN's RD430-PROD-RECORD, JOINING ON        *
+      *           Product-Code = RD430-PROD-KEYCODE, AND REPORT ANY    *
+      *           MISMATCH SO THE TWO "TRUTHS" ABOUT THE SAME SKU CAN  *
+      *           BE RECONCILED:                                       *
+      *             - A zPO PRODUCT WITH NO MATCHING AMS RECORD        *
+      *             - AN AMS PRODUCT WITH NO MATCHING zPO RECORD       *
+      *             - Product-Name / RD430-PROD-DESC DISAGREEING       *
+      *             - A Product-Type SET WITH NO CORRESPONDING         *
+      *               RD430-PROD-BRAND-ID ON THE AMS SIDE              *
+      *             - Product-Cost NOT LINING UP WITH THE AVERAGE      *
+      *               RECENT XTAR020-SALE-PRICE FOR THAT KEYCODE       *
+      *           THE XTAR020 EXTRACT USED FOR THE SALE-PRICE CHECK IS *
+      *           ASSUMED SORTED ASCENDING BY XTAR020-KEYCODE-NO, THE  *
+      *           SAME WAY OTHER GROUPED-DETAIL EXTRACTS IN THIS SUITE *
+      *           ARE ASSUMED SORTED ON THEIR GROUPING KEY.             *
+      *                                                                *
+      * VERS   DATE     AUTHOR    PURPOSE                              *
+      * ---------------------------------------------------------------*
+      *  01  09/08/26  R PATEL   INITIAL VERSION                       *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ZM-ZPO-PROD-FILE ASSIGN TO "ZPOPROD"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ZM-AMS-PROD-FILE ASSIGN TO "AMSPROD"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ZM-XTAR020-FILE ASSIGN TO "XTAR020"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ZM-EXCEPTION-FILE ASSIGN TO "ZPRDMRGX"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ZM-ZPO-PROD-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  ZM-ZPO-PROD-IO                  PIC X(42).
+
+       FD  ZM-AMS-PROD-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  ZM-AMS-PROD-IO                  PIC X(75).
+
+       FD  ZM-XTAR020-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  ZM-XTAR020-IO                   PIC X(27).
+
+       FD  ZM-EXCEPTION-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  ZM-EXCEPTION-RECORD.
+           05 ZM-EX-PRODUCT-CODE           PIC 9(08).
+           05 ZM-EX-REASON                 PIC X(40).
+           05 ZM-EX-ZPO-VALUE              PIC X(20).
+           05 ZM-EX-AMS-VALUE              PIC X(20).
+
+       WORKING-STORAGE SECTION.
+           COPY "zPO.cbl".
+           COPY "AmsProductAPN.cbl".
+           COPY "XTAR1000_020.cbl".
+
+       01  ZM-SWITCHES.
+           05 ZM-EOF-AMS-PROD-FILE         PIC X(01) VALUE 'N'.
+               88 ZM-END-OF-AMS-PROD-FILE      VALUE 'Y'.
+           05 ZM-EOF-XTAR020-FILE          PIC X(01) VALUE 'N'.
+               88 ZM-END-OF-XTAR020-FILE       VALUE 'Y'.
+           05 ZM-EOF-ZPO-PROD-FILE         PIC X(01) VALUE 'N'.
+               88 ZM-END-OF-ZPO-PROD-FILE      VALUE 'Y'.
+
+       01  ZM-COUNTERS.
+           05 ZM-AMS-CNT                   PIC 9(05) COMP VALUE ZERO.
+           05 ZM-SALE-CNT                  PIC 9(05) COMP VALUE ZERO.
+           05 ZM-PRODUCTS-READ             PIC 9(07) COMP VALUE ZERO.
+           05 ZM-EXCEPTIONS-WRITTEN        PIC 9(07) COMP VALUE ZERO.
+           05 ZM-AMS-UNMATCHED             PIC 9(07) COMP VALUE ZERO.
+
+      ******************************************************************
+      * AMS MASTER TABLE - ONE ENTRY PER RD430-PROD-RECORD, KEYED ON   *
+      * THE KEYCODE THAT LINES UP WITH zPO's Product-Code              *
+      ******************************************************************
+       01  ZM-AMS-TABLE.
+           05 ZM-AMS-ENTRY OCCURS 1 TO 99999 TIMES
+                   DEPENDING ON ZM-AMS-CNT
+                   ASCENDING KEY IS ZM-AMS-KEYCODE
+                   INDEXED BY ZM-AMS-IDX.
+               10 ZM-AMS-KEYCODE           PIC 9(08).
+               10 ZM-AMS-BRAND-ID          PIC X(03).
+               10 ZM-AMS-DESC              PIC X(40).
+               10 ZM-AMS-MATCHED           PIC X(01) VALUE 'N'.
+                   88 ZM-AMS-WAS-MATCHED       VALUE 'Y'.
+
+      ******************************************************************
+      * XTAR020 SALE-PRICE TABLE - RAW EXTRACT LOADED FOR THE AVERAGE  *
+      * RECENT SALE-PRICE CHECK, SORTED ASCENDING BY KEYCODE           *
+      ******************************************************************
+       01  ZM-SALE-TABLE.
+           05 ZM-SALE-ENTRY OCCURS 1 TO 999999 TIMES
+                   DEPENDING ON ZM-SALE-CNT
+                   ASCENDING KEY IS ZM-SL-KEYCODE
+                   INDEXED BY ZM-SL-IDX.
+               10 ZM-SL-KEYCODE            PIC X(08).
+               10 ZM-SL-SALE-PRICE         PIC S9(9)V99.
+
+       01  ZM-AMS-SEARCH-RESULT            PIC X(01).
+           88 ZM-AMS-WAS-FOUND                 VALUE 'Y'.
+       01  ZM-SALE-SEARCH-RESULT           PIC X(01).
+           88 ZM-SALE-WAS-FOUND                VALUE 'Y'.
+
+       01  ZM-KEYCODE-X                    PIC X(08).
+       01  ZM-SALE-TOTAL                   PIC S9(11)V99.
+       01  ZM-SALE-COUNT                   PIC 9(07).
+       01  ZM-AVERAGE-PRICE                PIC S9(9)V99.
+       01  ZM-VARIANCE-PCT                 PIC S9(3)V99.
+
+       01  ZM-EX-ZPO-COST-DISPLAY          PIC ---9(6).99.
+       01  ZM-EX-AMS-PRICE-DISPLAY         PIC ---9(6).99.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 3000-PROCESS-PRODUCT THRU 3000-EXIT
+               UNTIL ZM-END-OF-ZPO-PROD-FILE.
+           PERFORM 6000-REPORT-UNMATCHED-AMS THRU 6000-EXIT
+               VARYING ZM-AMS-IDX FROM 1 BY 1
+               UNTIL ZM-AMS-IDX > ZM-AMS-CNT.
+           PERFORM 8000-TERMINATE THRU 8000-EXIT.
+           GO TO 9999-EXIT.
+
+      ******************************************************************
+      * 1000-INITIALIZE - OPEN FILES AND LOAD THE AMS MASTER AND       *
+      *                   XTAR020 SALE-PRICE TABLES                    *
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT  ZM-ZPO-PROD-FILE
+                INPUT  ZM-AMS-PROD-FILE
+                INPUT  ZM-XTAR020-FILE
+                OUTPUT ZM-EXCEPTION-FILE.
+           PERFORM 2000-LOAD-AMS-TABLE THRU 2000-EXIT
+               UNTIL ZM-END-OF-AMS-PROD-FILE.
+           PERFORM 2100-LOAD-SALE-TABLE THRU 2100-EXIT
+               UNTIL ZM-END-OF-XTAR020-FILE.
+       1000-EXIT.
+           EXIT.
+
+       2000-LOAD-AMS-TABLE.
+           READ ZM-AMS-PROD-FILE
+               AT END
+                   SET ZM-END-OF-AMS-PROD-FILE TO TRUE
+                   GO TO 2000-EXIT
+           END-READ.
+           MOVE ZM-AMS-PROD-IO TO RD430-PROD-RECORD.
+           ADD 1 TO ZM-AMS-CNT.
+           SET ZM-AMS-IDX TO ZM-AMS-CNT.
+           MOVE RD430-PROD-KEYCODE TO ZM-AMS-KEYCODE(ZM-AMS-IDX).
+           MOVE RD430-PROD-BRAND-ID TO ZM-AMS-BRAND-ID(ZM-AMS-IDX).
+           MOVE RD430-PROD-DESC TO ZM-AMS-DESC(ZM-AMS-IDX).
+           MOVE 'N' TO ZM-AMS-MATCHED(ZM-AMS-IDX).
+       2000-EXIT.
+           EXIT.
+
+       2100-LOAD-SALE-TABLE.
+           READ ZM-XTAR020-FILE
+               AT END
+                   SET ZM-END-OF-XTAR020-FILE TO TRUE
+                   GO TO 2100-EXIT
+           END-READ.
+           IF ZM-XTAR020-IO(1:8) = "TRAILER1"
+               GO TO 2100-EXIT
+           END-IF.
+           MOVE ZM-XTAR020-IO TO 01TAR020-REC.
+           ADD 1 TO ZM-SALE-CNT.
+           SET ZM-SL-IDX TO ZM-SALE-CNT.
+           MOVE XTAR020-KEYCODE-NO TO ZM-SL-KEYCODE(ZM-SL-IDX).
+           MOVE XTAR020-SALE-PRICE TO ZM-SL-SALE-PRICE(ZM-SL-IDX).
+       2100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-PROCESS-PRODUCT - READ ONE zPO PRODUCT AND MATCH IT       *
+      *                        AGAINST THE AMS MASTER AND THE AVERAGE  *
+      *                        RECENT SALE-PRICE                       *
+      ******************************************************************
+       3000-PROCESS-PRODUCT.
+           READ ZM-ZPO-PROD-FILE
+               AT END
+                   SET ZM-END-OF-ZPO-PROD-FILE TO TRUE
+                   GO TO 3000-EXIT
+           END-READ.
+           ADD 1 TO ZM-PRODUCTS-READ.
+           MOVE ZM-ZPO-PROD-IO TO Product-Record.
+           PERFORM 4000-LOOKUP-AMS THRU 4000-EXIT.
+           IF ZM-AMS-WAS-FOUND
+               MOVE 'Y' TO ZM-AMS-MATCHED(ZM-AMS-IDX)
+               PERFORM 4200-COMPARE-DESC THRU 4200-EXIT
+               PERFORM 4300-COMPARE-TYPE-BRAND THRU 4300-EXIT
+           ELSE
+               MOVE "zPO PRODUCT HAS NO AMS MASTER MATCH"
+                                             TO ZM-EX-REASON
+               MOVE SPACES TO ZM-EX-ZPO-VALUE
+               MOVE SPACES TO ZM-EX-AMS-VALUE
+               PERFORM 7000-WRITE-EXCEPTION THRU 7000-EXIT
+           END-IF.
+           PERFORM 5000-CHECK-SALE-PRICE THRU 5000-EXIT.
+       3000-EXIT.
+           EXIT.
+
+       4000-LOOKUP-AMS.
+           MOVE 'N' TO ZM-AMS-SEARCH-RESULT.
+           SET ZM-AMS-IDX TO 1.
+           SEARCH ALL ZM-AMS-ENTRY
+               AT END
+                   MOVE 'N' TO ZM-AMS-SEARCH-RESULT
+               WHEN ZM-AMS-KEYCODE(ZM-AMS-IDX) =
+                     Product-Code OF Product-Record
+                   MOVE 'Y' TO ZM-AMS-SEARCH-RESULT
+           END-SEARCH.
+       4000-EXIT.
+           EXIT.
+
+       4200-COMPARE-DESC.
+           IF Product-Name NOT = ZM-AMS-DESC(ZM-AMS-IDX) (1:20)
+               MOVE "PRODUCT NAME DOES NOT MATCH AMS DESC"
+                                             TO ZM-EX-REASON
+               MOVE Product-Name TO ZM-EX-ZPO-VALUE
+               MOVE ZM-AMS-DESC(ZM-AMS-IDX) (1:20) TO ZM-EX-AMS-VALUE
+               PERFORM 7000-WRITE-EXCEPTION THRU 7000-EXIT
+           END-IF.
+       4200-EXIT.
+           EXIT.
+
+       4300-COMPARE-TYPE-BRAND.
+           IF Product-Type OF Product-Record NOT = SPACE
+               AND ZM-AMS-BRAND-ID(ZM-AMS-IDX) = SPACES
+               MOVE "PRODUCT-TYPE SET WITH NO AMS BRAND-ID"
+                                             TO ZM-EX-REASON
+               MOVE Product-Type OF Product-Record TO ZM-EX-ZPO-VALUE
+               MOVE SPACES TO ZM-EX-AMS-VALUE
+               PERFORM 7000-WRITE-EXCEPTION THRU 7000-EXIT
+           END-IF.
+       4300-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 5000-CHECK-SALE-PRICE - AVERAGE THE RECENT XTAR020 SALE-PRICE  *
+      *                         FOR THIS KEYCODE AND COMPARE IT TO     *
+      *                         Product-Cost                           *
+      ******************************************************************
+       5000-CHECK-SALE-PRICE.
+           MOVE Product-Code OF Product-Record TO ZM-KEYCODE-X.
+           MOVE 'N' TO ZM-SALE-SEARCH-RESULT.
+           SET ZM-SL-IDX TO 1.
+           SEARCH ALL ZM-SALE-ENTRY
+               AT END
+                   MOVE 'N' TO ZM-SALE-SEARCH-RESULT
+               WHEN ZM-SL-KEYCODE(ZM-SL-IDX) = ZM-KEYCODE-X
+                   MOVE 'Y' TO ZM-SALE-SEARCH-RESULT
+           END-SEARCH.
+           IF ZM-SALE-WAS-FOUND
+               PERFORM 5100-BACK-UP-TO-FIRST-SALE THRU 5100-EXIT
+               MOVE ZERO TO ZM-SALE-TOTAL
+               MOVE ZERO TO ZM-SALE-COUNT
+               PERFORM 5200-ACCUMULATE-SALE THRU 5200-EXIT
+                   UNTIL ZM-SL-IDX > ZM-SALE-CNT
+                      OR ZM-SL-KEYCODE(ZM-SL-IDX) NOT = ZM-KEYCODE-X
+               COMPUTE ZM-AVERAGE-PRICE ROUNDED =
+                   ZM-SALE-TOTAL / ZM-SALE-COUNT
+               PERFORM 5300-COMPARE-COST THRU 5300-EXIT
+           END-IF.
+       5000-EXIT.
+           EXIT.
+
+       5100-BACK-UP-TO-FIRST-SALE.
+           PERFORM 5110-STEP-BACK THRU 5110-EXIT
+               UNTIL ZM-SL-IDX = 1
+                  OR ZM-SL-KEYCODE(ZM-SL-IDX - 1) NOT = ZM-KEYCODE-X.
+       5100-EXIT.
+           EXIT.
+
+       5110-STEP-BACK.
+           SET ZM-SL-IDX DOWN BY 1.
+       5110-EXIT.
+           EXIT.
+
+       5200-ACCUMULATE-SALE.
+           ADD ZM-SL-SALE-PRICE(ZM-SL-IDX) TO ZM-SALE-TOTAL.
+           ADD 1 TO ZM-SALE-COUNT.
+           SET ZM-SL-IDX UP BY 1.
+       5200-EXIT.
+           EXIT.
+
+       5300-COMPARE-COST.
+           IF ZM-AVERAGE-PRICE = ZERO
+               GO TO 5300-EXIT
+           END-IF.
+           COMPUTE ZM-VARIANCE-PCT ROUNDED =
+               ((Product-Cost OF Product-Record - ZM-AVERAGE-PRICE)
+                    / ZM-AVERAGE-PRICE) * 100.
+           IF Product-Cost OF Product-Record > ZM-AVERAGE-PRICE
+               OR ZM-VARIANCE-PCT < -50
+               MOVE "PRODUCT-COST OUT OF LINE WITH XTAR020 SALES"
+                                             TO ZM-EX-REASON
+               MOVE Product-Cost OF Product-Record
+                   TO ZM-EX-ZPO-COST-DISPLAY
+               MOVE ZM-EX-ZPO-COST-DISPLAY TO ZM-EX-ZPO-VALUE
+               MOVE ZM-AVERAGE-PRICE TO ZM-EX-AMS-PRICE-DISPLAY
+               MOVE ZM-EX-AMS-PRICE-DISPLAY TO ZM-EX-AMS-VALUE
+               PERFORM 7000-WRITE-EXCEPTION THRU 7000-EXIT
+           END-IF.
+       5300-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 6000-REPORT-UNMATCHED-AMS - FLAG ANY AMS PRODUCT NEVER CLAIMED *
+      *                             BY A zPO PRODUCT-RECORD            *
+      ******************************************************************
+       6000-REPORT-UNMATCHED-AMS.
+           IF NOT ZM-AMS-WAS-MATCHED(ZM-AMS-IDX)
+               MOVE ZM-AMS-KEYCODE(ZM-AMS-IDX) TO ZM-EX-PRODUCT-CODE
+               MOVE "AMS PRODUCT HAS NO zPO MASTER MATCH"
+                                             TO ZM-EX-REASON
+               MOVE SPACES TO ZM-EX-ZPO-VALUE
+               MOVE ZM-AMS-DESC(ZM-AMS-IDX) (1:20) TO ZM-EX-AMS-VALUE
+               WRITE ZM-EXCEPTION-RECORD
+               ADD 1 TO ZM-AMS-UNMATCHED
+           END-IF.
+       6000-EXIT.
+           EXIT.
+
+       7000-WRITE-EXCEPTION.
+           MOVE Product-Code OF Product-Record TO ZM-EX-PRODUCT-CODE.
+           WRITE ZM-EXCEPTION-RECORD.
+           ADD 1 TO ZM-EXCEPTIONS-WRITTEN.
+       7000-EXIT.
+           EXIT.
+
+       8000-TERMINATE.
+           CLOSE ZM-ZPO-PROD-FILE
+                 ZM-AMS-PROD-FILE
+                 ZM-XTAR020-FILE
+                 ZM-EXCEPTION-FILE.
+           DISPLAY "ZPRDMRG PRODUCTS READ    = " ZM-PRODUCTS-READ.
+           DISPLAY "ZPRDMRG EXCEPTIONS       = " ZM-EXCEPTIONS-WRITTEN.
+           DISPLAY "ZPRDMRG AMS UNMATCHED    = " ZM-AMS-UNMATCHED.
+       8000-EXIT.
+           EXIT.
+
+       9999-EXIT.
+           STOP RUN.
