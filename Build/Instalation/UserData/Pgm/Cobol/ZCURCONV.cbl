@@ -0,0 +1,261 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ZCURCONV.
+       AUTHOR. R PATEL.
+       INSTALLATION. IML CENTRAL REPORTING SYSTEM.
+       DATE-WRITTEN. 09/08/26.
+       DATE-COMPILED.
+      ******************************************************************
+      * ZCURCONV - CONVERT zPO's PO-Record Total-Cost AND Product-     *
+      *            Record Product-Cost TO A COMMON REPORTING CURRENCY  *
+      *            USING A MAINTAINED CURRENCY-RATE REFERENCE FILE.    *
+      *            OVERSEAS SUPPLIERS FOR HARDWARE AND CLOTHING BRING  *
+      *            IN COSTS CARRIED IN THEIR OWN Currency-Code, SO PO  *
+      *            AND PRODUCT COSTING NO LONGER MIX CURRENCIES IN THE *
+      *            SAME TOTAL.  A COST WHOSE Currency-Code ISN'T ON    *
+      *            THE RATE TABLE IS WRITTEN TO THE EXCEPTION FILE     *
+      *            RATHER THAN CONVERTED AT AN ASSUMED RATE.           *
+      *                                                                *
+      * VERS   DATE     AUTHOR    PURPOSE                              *
+      * ---------------------------------------------------------------*
+      *  01  09/08/26  R PATEL   INITIAL VERSION                       *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ZC-RATE-FILE ASSIGN TO "ZCURRATE"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ZC-PO-FILE ASSIGN TO "ZPOPO"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ZC-PO-OUT-FILE ASSIGN TO "ZPOPOC"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ZC-PROD-FILE ASSIGN TO "ZPOPROD"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ZC-PROD-OUT-FILE ASSIGN TO "ZPOPRODC"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ZC-EXCEPTION-FILE ASSIGN TO "ZCURCNVX"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ZC-RATE-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  ZC-RATE-IO.
+           05 ZC-RT-CODE-IO               PIC X(03).
+           05 ZC-RT-RATE-IO               PIC S9(3)V9(6) COMP-3.
+           05 FILLER                      PIC X(10).
+
+       FD  ZC-PO-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  ZC-PO-IO                       PIC X(33).
+
+       FD  ZC-PO-OUT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  ZC-PO-OUT-RECORD.
+           05 ZC-PO-ID-OUT                PIC X(14).
+           05 ZC-PO-ORIG-CURRENCY         PIC X(03).
+           05 ZC-PO-ORIG-COST             PIC S9(9)V99.
+           05 ZC-PO-RPT-COST              PIC S9(9)V99.
+
+       FD  ZC-PROD-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  ZC-PROD-IO                     PIC X(42).
+
+       FD  ZC-PROD-OUT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  ZC-PROD-OUT-RECORD.
+           05 ZC-PRD-CODE-OUT              PIC 9(08).
+           05 ZC-PRD-ORIG-CURRENCY         PIC X(03).
+           05 ZC-PRD-ORIG-COST             PIC S9(5)V99.
+           05 ZC-PRD-RPT-COST              PIC S9(9)V99.
+
+       FD  ZC-EXCEPTION-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  ZC-EXCEPTION-RECORD.
+           05 ZC-EX-SOURCE                 PIC X(04).
+               88 ZC-EX-FROM-PO                VALUE 'PO'.
+               88 ZC-EX-FROM-PRODUCT           VALUE 'PROD'.
+           05 ZC-EX-KEY                    PIC X(14).
+           05 ZC-EX-CURRENCY               PIC X(03).
+           05 ZC-EX-REASON                 PIC X(30).
+
+       WORKING-STORAGE SECTION.
+           COPY "zPO.cbl".
+
+       01  ZC-SWITCHES.
+           05 ZC-EOF-RATE-FILE            PIC X(01) VALUE 'N'.
+               88 ZC-END-OF-RATE-FILE         VALUE 'Y'.
+           05 ZC-EOF-PO-FILE              PIC X(01) VALUE 'N'.
+               88 ZC-END-OF-PO-FILE           VALUE 'Y'.
+           05 ZC-EOF-PROD-FILE            PIC X(01) VALUE 'N'.
+               88 ZC-END-OF-PROD-FILE         VALUE 'Y'.
+
+       01  ZC-COUNTERS.
+           05 ZC-RATE-CNT                 PIC 9(03) COMP VALUE ZERO.
+           05 ZC-PO-READ                  PIC 9(07) COMP VALUE ZERO.
+           05 ZC-PO-CONVERTED             PIC 9(07) COMP VALUE ZERO.
+           05 ZC-PO-REJECTED              PIC 9(07) COMP VALUE ZERO.
+           05 ZC-PROD-READ                PIC 9(07) COMP VALUE ZERO.
+           05 ZC-PROD-CONVERTED           PIC 9(07) COMP VALUE ZERO.
+           05 ZC-PROD-REJECTED            PIC 9(07) COMP VALUE ZERO.
+
+       01  ZC-RATE-TABLE.
+           05 ZC-RT-ENTRY OCCURS 1 TO 99 TIMES
+                   DEPENDING ON ZC-RATE-CNT
+                   ASCENDING KEY IS ZC-RT-CODE
+                   INDEXED BY ZC-RT-IDX.
+               10 ZC-RT-CODE               PIC X(03).
+               10 ZC-RT-RATE               PIC S9(3)V9(6) COMP-3.
+
+       01  ZC-LOOKUP-CODE                 PIC X(03).
+       01  ZC-SEARCH-RESULT               PIC X(01).
+           88 ZC-RATE-WAS-FOUND               VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 3000-CONVERT-PO THRU 3000-EXIT
+               UNTIL ZC-END-OF-PO-FILE.
+           PERFORM 4000-CONVERT-PRODUCT THRU 4000-EXIT
+               UNTIL ZC-END-OF-PROD-FILE.
+           PERFORM 8000-TERMINATE THRU 8000-EXIT.
+           GO TO 9999-EXIT.
+
+      ******************************************************************
+      * 1000-INITIALIZE - OPEN FILES AND LOAD THE CURRENCY-RATE        *
+      *                   REFERENCE TABLE INTO STORAGE                 *
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT  ZC-RATE-FILE
+                INPUT  ZC-PO-FILE
+                OUTPUT ZC-PO-OUT-FILE
+                INPUT  ZC-PROD-FILE
+                OUTPUT ZC-PROD-OUT-FILE
+                OUTPUT ZC-EXCEPTION-FILE.
+           PERFORM 2000-LOAD-RATE-TABLE THRU 2000-EXIT
+               UNTIL ZC-END-OF-RATE-FILE.
+       1000-EXIT.
+           EXIT.
+
+       2000-LOAD-RATE-TABLE.
+           READ ZC-RATE-FILE
+               AT END
+                   SET ZC-END-OF-RATE-FILE TO TRUE
+                   GO TO 2000-EXIT
+           END-READ.
+           ADD 1 TO ZC-RATE-CNT.
+           SET ZC-RT-IDX TO ZC-RATE-CNT.
+           MOVE ZC-RT-CODE-IO TO ZC-RT-CODE(ZC-RT-IDX).
+           MOVE ZC-RT-RATE-IO TO ZC-RT-RATE(ZC-RT-IDX).
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-CONVERT-PO - READ ONE PO-Record AND CONVERT Total-Cost TO *
+      *                   THE REPORTING CURRENCY                       *
+      ******************************************************************
+       3000-CONVERT-PO.
+           READ ZC-PO-FILE
+               AT END
+                   SET ZC-END-OF-PO-FILE TO TRUE
+                   GO TO 3000-EXIT
+           END-READ.
+           ADD 1 TO ZC-PO-READ.
+           MOVE ZC-PO-IO TO PO-Record.
+           MOVE Currency-Code OF PO-Record TO ZC-LOOKUP-CODE.
+           PERFORM 5000-LOOKUP-RATE THRU 5000-EXIT.
+           IF ZC-RATE-WAS-FOUND
+               MOVE PO-Id OF PO-Record    TO ZC-PO-ID-OUT
+               MOVE Currency-Code OF PO-Record
+                                          TO ZC-PO-ORIG-CURRENCY
+               MOVE Total-Cost            TO ZC-PO-ORIG-COST
+               COMPUTE ZC-PO-RPT-COST ROUNDED =
+                   Total-Cost * ZC-RT-RATE(ZC-RT-IDX)
+               WRITE ZC-PO-OUT-RECORD
+               ADD 1 TO ZC-PO-CONVERTED
+           ELSE
+               MOVE "PO"                  TO ZC-EX-SOURCE
+               MOVE PO-Id OF PO-Record    TO ZC-EX-KEY
+               MOVE Currency-Code OF PO-Record TO ZC-EX-CURRENCY
+               MOVE "CURRENCY CODE NOT ON RATE TABLE" TO ZC-EX-REASON
+               WRITE ZC-EXCEPTION-RECORD
+               ADD 1 TO ZC-PO-REJECTED
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4000-CONVERT-PRODUCT - READ ONE Product-Record AND CONVERT     *
+      *                        Product-Cost TO THE REPORTING CURRENCY  *
+      ******************************************************************
+       4000-CONVERT-PRODUCT.
+           READ ZC-PROD-FILE
+               AT END
+                   SET ZC-END-OF-PROD-FILE TO TRUE
+                   GO TO 4000-EXIT
+           END-READ.
+           ADD 1 TO ZC-PROD-READ.
+           MOVE ZC-PROD-IO TO Product-Record.
+           MOVE Currency-Code OF Product-Record TO ZC-LOOKUP-CODE.
+           PERFORM 5000-LOOKUP-RATE THRU 5000-EXIT.
+           IF ZC-RATE-WAS-FOUND
+               MOVE Product-Code OF Product-Record TO ZC-PRD-CODE-OUT
+               MOVE Currency-Code OF Product-Record
+                                         TO ZC-PRD-ORIG-CURRENCY
+               MOVE Product-Cost         TO ZC-PRD-ORIG-COST
+               COMPUTE ZC-PRD-RPT-COST ROUNDED =
+                   Product-Cost * ZC-RT-RATE(ZC-RT-IDX)
+               WRITE ZC-PROD-OUT-RECORD
+               ADD 1 TO ZC-PROD-CONVERTED
+           ELSE
+               MOVE "PROD"               TO ZC-EX-SOURCE
+               MOVE Product-Code OF Product-Record TO ZC-EX-KEY
+               MOVE Currency-Code OF Product-Record TO ZC-EX-CURRENCY
+               MOVE "CURRENCY CODE NOT ON RATE TABLE" TO ZC-EX-REASON
+               WRITE ZC-EXCEPTION-RECORD
+               ADD 1 TO ZC-PROD-REJECTED
+           END-IF.
+       4000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 5000-LOOKUP-RATE - LOOK UP ZC-LOOKUP-CODE ON THE MAINTAINED    *
+      *                    CURRENCY-RATE TABLE                         *
+      ******************************************************************
+       5000-LOOKUP-RATE.
+           MOVE 'N' TO ZC-SEARCH-RESULT.
+           SET ZC-RT-IDX TO 1.
+           SEARCH ALL ZC-RT-ENTRY
+               AT END
+                   MOVE 'N' TO ZC-SEARCH-RESULT
+               WHEN ZC-RT-CODE(ZC-RT-IDX) = ZC-LOOKUP-CODE
+                   MOVE 'Y' TO ZC-SEARCH-RESULT
+           END-SEARCH.
+       5000-EXIT.
+           EXIT.
+
+       8000-TERMINATE.
+           CLOSE ZC-RATE-FILE
+                 ZC-PO-FILE
+                 ZC-PO-OUT-FILE
+                 ZC-PROD-FILE
+                 ZC-PROD-OUT-FILE
+                 ZC-EXCEPTION-FILE.
+           DISPLAY "ZCURCONV PO READ          = " ZC-PO-READ.
+           DISPLAY "ZCURCONV PO CONVERTED     = " ZC-PO-CONVERTED.
+           DISPLAY "ZCURCONV PO REJECTED      = " ZC-PO-REJECTED.
+           DISPLAY "ZCURCONV PRODUCT READ     = " ZC-PROD-READ.
+           DISPLAY "ZCURCONV PRODUCT CONVERTED= " ZC-PROD-CONVERTED.
+           DISPLAY "ZCURCONV PRODUCT REJECTED = " ZC-PROD-REJECTED.
+       8000-EXIT.
+           EXIT.
+
+       9999-EXIT.
+           STOP RUN.
