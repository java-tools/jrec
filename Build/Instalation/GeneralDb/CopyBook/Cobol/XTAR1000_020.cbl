@@ -1,14 +1,17 @@
-       ******************************************************************
-       * XTAR1001 - STORE DETAILS EXTRACT FILE                          *
-       *                                                                *
-       * AUTHOR BRUCE MARTIN   5 SEP 2003                               *
-       *                                                                *
-       * VERS   DATE   AUTHOR    PURPOSE                                *
-       * -------------------------------------------------------------- *
-       *  01  05/09/03 B MARTIN  INITIAL VERSION                        *
-       *                                                                *
-       *                                                                *
-       ******************************************************************
+      ******************************************************************
+      * XTAR1001 - STORE DETAILS EXTRACT FILE                          *
+      *                                                                *
+      * AUTHOR BRUCE MARTIN   5 SEP 2003                               *
+      *                                                                *
+      * VERS   DATE   AUTHOR    PURPOSE                                *
+      * -------------------------------------------------------------- *
+      *  01  05/09/03 B MARTIN  INITIAL VERSION                        *
+      *                                                                *
+      *  02  09/08/26 R PATEL   ADDED XTAR020V RECONCILIATION AGAINST  *
+      *                         THE STORE MASTER (SEE XTAR020V.CBL)    *
+      *  03  09/08/26 R PATEL   ADDED 01TAR020-TRAILER CONTROL TOTAL   *
+      *                         RECORD (SEE XTAR020T.CBL)              *
+      ******************************************************************
                                                                          
         01  01TAR1000-REC.                                                
             10 00001000-STORE-NO       PIC S9(4) COMP.                   
@@ -29,12 +32,26 @@
 000600*                                                                         
 000700*   RECORD LENGTH IS 27.                                                  
 000800*                                                                         
-       01  01TAR020-REC.                                                
-000900        03  XTAR020-KCODE-STORE-KEY.                                      
-001000            05 XTAR020-KEYCODE-NO      PIC X(08).                         
-001100            05 XTAR020-STORE-NO        PIC S9(03)   COMP-3.               
-001200        03  XTAR020-DATE               PIC S9(07)   COMP-3.               
-001300        03  XTAR020-DEPT-NO            PIC S9(03)   COMP-3.               
-001400        03  XTAR020-QTY-SOLD           PIC S9(9)    COMP-3.               
-001500        03  XTAR020-SALE-PRICE         PIC S9(9)V99 COMP-3.               
-            
+       01  01TAR020-REC.
+000900        03  XTAR020-KCODE-STORE-KEY.
+001000            05 XTAR020-KEYCODE-NO      PIC X(08).
+001100            05 XTAR020-STORE-NO        PIC S9(03)   COMP-3.
+001200        03  XTAR020-DATE               PIC S9(07)   COMP-3.
+001300        03  XTAR020-DEPT-NO            PIC S9(03)   COMP-3.
+001400        03  XTAR020-QTY-SOLD           PIC S9(9)    COMP-3.
+001500        03  XTAR020-SALE-PRICE         PIC S9(9)V99 COMP-3.
+
+000010*
+000020*   XTAR020 CONTROL-TOTAL TRAILER - APPENDED TO THE END OF THE
+000030*   DTAB020 EXTRACT BY XTAR020T SO THE RECEIVING JOB CAN BALANCE
+000040*   THE FEED BEFORE IT IS ALLOWED TO POST.  SAME RECORD LENGTH
+000050*   AS 01TAR020-REC (27) SO IT CAN RIDE IN THE SAME FILE.
+000060*
+       01  01TAR020-TRAILER.
+           03  XTAR020-TRLR-ID            PIC X(08).
+               88 XTAR020-IS-TRAILER          VALUE 'TRAILER1'.
+           03  XTAR020-TRLR-REC-CNT       PIC S9(7)    COMP-3.
+           03  XTAR020-TRLR-QTY-TOTAL     PIC S9(9)    COMP-3.
+           03  XTAR020-TRLR-PRICE-TOTAL   PIC S9(9)V99 COMP-3.
+           03  FILLER                     PIC X(04).
+
