@@ -0,0 +1,229 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ZPOAGING.
+       AUTHOR. R PATEL.
+       INSTALLATION. IML CENTRAL REPORTING SYSTEM.
+       DATE-WRITTEN. 09/08/26.
+       DATE-COMPILED.
+      ******************************************************************
+      * ZPOAGING - AGING REPORT ON EVERY OPEN zPO PO-Record (Po-Status *
+      *            NOT YET Finalised).  ZPOSTUPD.cbl's TRANSITION LOG  *
+      *            (ZPOSTLOG) CARRIES A TIMESTAMPED ENTRY FOR EVERY    *
+      *            APPLIED OR OVERRIDDEN STATUS CHANGE, SO THE DATE A  *
+      *            PO MOVED INTO ITS CURRENT Po-Status IS THE DATE OF  *
+      *            THE LATEST NON-REJECTED LOG ENTRY FOR THAT PO-ID.   *
+      *            DAYS-IN-CURRENT-STATUS IS THAT DATE COMPARED TO     *
+      *            TODAY, SO BUYERS CAN CHASE POs ACTUALLY STALLED AT  *
+      *            A STATUS RATHER THAN SCANNING THE WHOLE OPEN-PO     *
+      *            LIST BY EYE.  THE STATUS-DATE TABLE IS BUILT FROM   *
+      *            THE LOG IN WHATEVER ORDER PO-IDs APPEAR IN IT, SO   *
+      *            IT'S SCANNED LINEARLY RATHER THAN VIA SEARCH ALL.   *
+      *                                                                *
+      * VERS   DATE     AUTHOR    PURPOSE                              *
+      * ---------------------------------------------------------------*
+      *  01  09/08/26  R PATEL   INITIAL VERSION                       *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ZA-LOG-FILE ASSIGN TO "ZPOSTLOG"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ZA-PO-FILE ASSIGN TO "ZPOPO"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ZA-AGING-FILE ASSIGN TO "ZPOAGERPT"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ZA-LOG-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  ZA-LOG-IO.
+           05 ZA-LG-PO-ID-IO               PIC X(14).
+           05 ZA-LG-OLD-STATUS-IO           PIC 99.
+           05 ZA-LG-NEW-STATUS-IO           PIC 99.
+           05 ZA-LG-RESULT-IO               PIC X(10).
+               88 ZA-LG-WAS-REJECTED-IO         VALUE "REJECTED "
+                                                       "REJECTED".
+           05 ZA-LG-REASON-IO               PIC X(30).
+           05 ZA-LG-TS-DATE-IO              PIC 9(08).
+           05 ZA-LG-TS-TIME-IO              PIC 9(08).
+
+       FD  ZA-PO-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  ZA-PO-IO                        PIC X(33).
+
+       FD  ZA-AGING-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  ZA-AGING-RECORD.
+           05 ZA-AG-PO-ID                  PIC X(14).
+           05 ZA-AG-PO-STATUS               PIC 99.
+           05 ZA-AG-STATUS-DATE             PIC 9(08).
+           05 ZA-AG-DAYS-IN-STATUS          PIC 9(05).
+           05 ZA-AG-NO-HISTORY-FLAG         PIC X(01).
+               88 ZA-AG-NO-HISTORY              VALUE 'Y'.
+
+       WORKING-STORAGE SECTION.
+           COPY "zPO.cbl".
+
+       01  ZA-SWITCHES.
+           05 ZA-EOF-LOG-FILE              PIC X(01) VALUE 'N'.
+               88 ZA-END-OF-LOG-FILE           VALUE 'Y'.
+           05 ZA-EOF-PO-FILE               PIC X(01) VALUE 'N'.
+               88 ZA-END-OF-PO-FILE            VALUE 'Y'.
+
+       01  ZA-CURRENT-DATE                 PIC 9(08).
+
+       01  ZA-COUNTERS.
+           05 ZA-STATUS-CNT                PIC 9(05) COMP VALUE ZERO.
+           05 ZA-PO-READ                   PIC 9(07) COMP VALUE ZERO.
+           05 ZA-PO-REPORTED                PIC 9(07) COMP VALUE ZERO.
+
+       01  ZA-STATUS-TABLE.
+           05 ZA-ST-ENTRY OCCURS 1 TO 99999 TIMES
+                   DEPENDING ON ZA-STATUS-CNT.
+               10 ZA-ST-PO-ID               PIC X(14).
+               10 ZA-ST-STATUS               PIC 99.
+               10 ZA-ST-DATE                 PIC 9(08).
+
+       01  ZA-MATCH-IDX                    PIC 9(05) COMP.
+       01  ZA-MATCH-FOUND                  PIC X(01).
+           88 ZA-STATUS-WAS-FOUND               VALUE 'Y'.
+
+       01  ZA-INTEGER-TODAY                PIC 9(07).
+       01  ZA-INTEGER-STATUS-DATE          PIC 9(07).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 3000-REPORT-PO THRU 3000-EXIT
+               UNTIL ZA-END-OF-PO-FILE.
+           PERFORM 8000-TERMINATE THRU 8000-EXIT.
+           GO TO 9999-EXIT.
+
+      ******************************************************************
+      * 1000-INITIALIZE - OPEN FILES, STAMP TODAY'S DATE AND BUILD THE *
+      *                   PER-PO STATUS-CHANGE-DATE TABLE FROM THE LOG *
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT  ZA-LOG-FILE
+                INPUT  ZA-PO-FILE
+                OUTPUT ZA-AGING-FILE.
+           ACCEPT ZA-CURRENT-DATE FROM DATE YYYYMMDD.
+           PERFORM 2000-LOAD-STATUS-DATE THRU 2000-EXIT
+               UNTIL ZA-END-OF-LOG-FILE.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-LOAD-STATUS-DATE - FOLD ONE LOG ENTRY INTO THE STATUS-    *
+      *                         DATE TABLE, SKIPPING REJECTED          *
+      *                         TRANSACTIONS - A LATER ENTRY FOR A PO  *
+      *                         ALREADY ON THE TABLE OVERWRITES ITS    *
+      *                         STATUS AND DATE                        *
+      ******************************************************************
+       2000-LOAD-STATUS-DATE.
+           READ ZA-LOG-FILE
+               AT END
+                   SET ZA-END-OF-LOG-FILE TO TRUE
+                   GO TO 2000-EXIT
+           END-READ.
+           IF ZA-LG-WAS-REJECTED-IO
+               GO TO 2000-EXIT
+           END-IF.
+           PERFORM 2100-LOOKUP-STATUS THRU 2100-EXIT.
+           IF NOT ZA-STATUS-WAS-FOUND
+               ADD 1 TO ZA-STATUS-CNT
+               MOVE ZA-STATUS-CNT TO ZA-MATCH-IDX
+               MOVE ZA-LG-PO-ID-IO TO ZA-ST-PO-ID(ZA-MATCH-IDX)
+           END-IF.
+           MOVE ZA-LG-NEW-STATUS-IO TO ZA-ST-STATUS(ZA-MATCH-IDX).
+           MOVE ZA-LG-TS-DATE-IO    TO ZA-ST-DATE(ZA-MATCH-IDX).
+       2000-EXIT.
+           EXIT.
+
+       2100-LOOKUP-STATUS.
+           MOVE 'N' TO ZA-MATCH-FOUND.
+           MOVE ZERO TO ZA-MATCH-IDX.
+           PERFORM 2200-SCAN-STATUS-ENTRY THRU 2200-EXIT
+               VARYING ZA-MATCH-IDX FROM 1 BY 1
+               UNTIL ZA-MATCH-IDX > ZA-STATUS-CNT
+                  OR ZA-STATUS-WAS-FOUND.
+       2100-EXIT.
+           EXIT.
+
+       2200-SCAN-STATUS-ENTRY.
+           IF ZA-ST-PO-ID(ZA-MATCH-IDX) = ZA-LG-PO-ID-IO
+               MOVE 'Y' TO ZA-MATCH-FOUND
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-REPORT-PO - READ ONE OPEN PO AND REPORT ITS DAYS IN THE   *
+      *                  CURRENT Po-Status                             *
+      ******************************************************************
+       3000-REPORT-PO.
+           READ ZA-PO-FILE
+               AT END
+                   SET ZA-END-OF-PO-FILE TO TRUE
+                   GO TO 3000-EXIT
+           END-READ.
+           ADD 1 TO ZA-PO-READ.
+           MOVE ZA-PO-IO TO PO-Record.
+           IF Finalised
+               GO TO 3000-EXIT
+           END-IF.
+           PERFORM 4000-LOOKUP-PO-STATUS THRU 4000-EXIT.
+           MOVE PO-Id OF PO-Record  TO ZA-AG-PO-ID.
+           MOVE Po-Status  TO ZA-AG-PO-STATUS.
+           IF ZA-STATUS-WAS-FOUND
+               MOVE 'N' TO ZA-AG-NO-HISTORY-FLAG
+               MOVE ZA-ST-DATE(ZA-MATCH-IDX) TO ZA-AG-STATUS-DATE
+               COMPUTE ZA-INTEGER-TODAY =
+                   FUNCTION INTEGER-OF-DATE(ZA-CURRENT-DATE)
+               COMPUTE ZA-INTEGER-STATUS-DATE =
+                   FUNCTION INTEGER-OF-DATE(ZA-ST-DATE(ZA-MATCH-IDX))
+               COMPUTE ZA-AG-DAYS-IN-STATUS =
+                   ZA-INTEGER-TODAY - ZA-INTEGER-STATUS-DATE
+           ELSE
+               MOVE 'Y' TO ZA-AG-NO-HISTORY-FLAG
+               MOVE ZERO TO ZA-AG-STATUS-DATE
+               MOVE ZERO TO ZA-AG-DAYS-IN-STATUS
+           END-IF.
+           WRITE ZA-AGING-RECORD.
+           ADD 1 TO ZA-PO-REPORTED.
+       3000-EXIT.
+           EXIT.
+
+       4000-LOOKUP-PO-STATUS.
+           MOVE 'N' TO ZA-MATCH-FOUND.
+           MOVE ZERO TO ZA-MATCH-IDX.
+           PERFORM 4100-SCAN-PO-ENTRY THRU 4100-EXIT
+               VARYING ZA-MATCH-IDX FROM 1 BY 1
+               UNTIL ZA-MATCH-IDX > ZA-STATUS-CNT
+                  OR ZA-STATUS-WAS-FOUND.
+       4000-EXIT.
+           EXIT.
+
+       4100-SCAN-PO-ENTRY.
+           IF ZA-ST-PO-ID(ZA-MATCH-IDX) = PO-Id OF PO-Record
+               MOVE 'Y' TO ZA-MATCH-FOUND
+           END-IF.
+       4100-EXIT.
+           EXIT.
+
+       8000-TERMINATE.
+           CLOSE ZA-LOG-FILE
+                 ZA-PO-FILE
+                 ZA-AGING-FILE.
+           DISPLAY "ZPOAGING PO READ     = " ZA-PO-READ.
+           DISPLAY "ZPOAGING PO REPORTED = " ZA-PO-REPORTED.
+       8000-EXIT.
+           EXIT.
+
+       9999-EXIT.
+           STOP RUN.
