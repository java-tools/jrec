@@ -0,0 +1,177 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. XTAR020S.
+       AUTHOR. R PATEL.
+       INSTALLATION. IML CENTRAL REPORTING SYSTEM.
+       DATE-WRITTEN. 09/08/26.
+       DATE-COMPILED.
+      ******************************************************************
+      * XTAR020S - SCAN THE DTAB020 SALES EXTRACT (XTAR020-REC) FOR A  *
+      *            CORRUPTED COMP-3 SIGN NIBBLE.  A MAINFRAME-TO-OPEN- *
+      *            SYSTEMS TRANSMISSION HOP OCCASIONALLY GARBLES THE   *
+      *            SIGN NIBBLE ON A PACKED FIELD, WHICH CAN FLIP A     *
+      *            SALE TO A HUGE NEGATIVE NUMBER DOWNSTREAM.  ANY     *
+      *            RECORD WITH A SIGN NIBBLE OTHER THAN C, D OR F ON   *
+      *            ONE OF ITS PACKED FIELDS IS QUARANTINED RATHER      *
+      *            THAN PASSED THROUGH TO THE GOOD OUTPUT FILE.  THIS  *
+      *            IS THE FIRST OF TWO SCREENING PASSES OVER THE RAW   *
+      *            EXTRACT - XTAR020V.CBL READS THIS PASS'S SIGN-      *
+      *            SCREENED OUTPUT NEXT AND VALIDATES STORE NUMBERS,   *
+      *            WRITING THE FINAL "XTAR020G" GOOD FEED.             *
+      *                                                                *
+      * VERS   DATE     AUTHOR    PURPOSE                              *
+      * ---------------------------------------------------------------*
+      *  01  09/08/26  R PATEL   INITIAL VERSION                       *
+      *  02  09/08/26  R PATEL   RENAMED THE GOOD-OUTPUT FILE FROM      *
+      *                          "XTAR020G" TO "XTAR020N" - IT WAS      *
+      *                          COLLIDING WITH XTAR020V.CBL'S OWN      *
+      *                          OUTPUT OF THE SAME NAME.  XTAR020V     *
+      *                          NOW READS THIS FILE AS ITS INPUT AND   *
+      *                          WRITES THE FINAL "XTAR020G" ITSELF     *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT XTAR020-FILE ASSIGN TO "XTAR020"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT XTAR020-GOOD-FILE ASSIGN TO "XTAR020N"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT XTAR020-QSP-FILE ASSIGN TO "XTAR020Q"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  XTAR020-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  XS-SALES-EXTRACT-IO            PIC X(27).
+
+       FD  XTAR020-GOOD-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  XS-GOOD-RECORD                 PIC X(27).
+
+       FD  XTAR020-QSP-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  XS-QSP-RECORD.
+           05 XS-QSP-RAW-RECORD           PIC X(27).
+           05 XS-QSP-REASON               PIC X(30).
+
+       WORKING-STORAGE SECTION.
+           COPY "XTAR1000_020.cbl".
+
+       01  XS-CHECK-STORE-NO              PIC S9(03)   COMP-3.
+       01  XS-CHECK-STORE-NO-A REDEFINES
+               XS-CHECK-STORE-NO          PIC X(02).
+       01  XS-CHECK-DATE                  PIC S9(07)   COMP-3.
+       01  XS-CHECK-DATE-A REDEFINES
+               XS-CHECK-DATE              PIC X(04).
+       01  XS-CHECK-DEPT-NO               PIC S9(03)   COMP-3.
+       01  XS-CHECK-DEPT-NO-A REDEFINES
+               XS-CHECK-DEPT-NO           PIC X(02).
+       01  XS-CHECK-QTY-SOLD              PIC S9(9)    COMP-3.
+       01  XS-CHECK-QTY-SOLD-A REDEFINES
+               XS-CHECK-QTY-SOLD          PIC X(05).
+       01  XS-CHECK-SALE-PRICE            PIC S9(9)V99 COMP-3.
+       01  XS-CHECK-SALE-PRICE-A REDEFINES
+               XS-CHECK-SALE-PRICE        PIC X(06).
+
+       01  XS-SWITCHES.
+           05 XS-EOF-SALES-EXTRACT        PIC X(01) VALUE 'N'.
+               88 XS-END-OF-SALES-EXTRACT     VALUE 'Y'.
+           05 XS-RECORD-VALID             PIC X(01) VALUE 'Y'.
+               88 XS-RECORD-IS-VALID          VALUE 'Y'.
+
+       01  XS-LAST-BYTE                   PIC X(01).
+           88 XS-VALID-SIGN-NIBBLE VALUES
+               X'0C' X'1C' X'2C' X'3C' X'4C' X'5C' X'6C' X'7C'
+               X'8C' X'9C'
+               X'0D' X'1D' X'2D' X'3D' X'4D' X'5D' X'6D' X'7D'
+               X'8D' X'9D'
+               X'0F' X'1F' X'2F' X'3F' X'4F' X'5F' X'6F' X'7F'
+               X'8F' X'9F'.
+
+       01  XS-COUNTERS.
+           05 XS-RECORDS-READ             PIC 9(07) COMP VALUE ZERO.
+           05 XS-RECORDS-ACCEPTED         PIC 9(07) COMP VALUE ZERO.
+           05 XS-RECORDS-QUARANTINED      PIC 9(07) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 3000-SCAN-EXTRACT THRU 3000-EXIT
+               UNTIL XS-END-OF-SALES-EXTRACT.
+           PERFORM 8000-TERMINATE THRU 8000-EXIT.
+           GO TO 9999-EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  XTAR020-FILE
+                OUTPUT XTAR020-GOOD-FILE
+                OUTPUT XTAR020-QSP-FILE.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-SCAN-EXTRACT - READ ONE RECORD AND CHECK THE SIGN NIBBLE  *
+      *                     OF EVERY COMP-3 FIELD ON IT                *
+      ******************************************************************
+       3000-SCAN-EXTRACT.
+           READ XTAR020-FILE
+               AT END
+                   SET XS-END-OF-SALES-EXTRACT TO TRUE
+                   GO TO 3000-EXIT
+           END-READ.
+           ADD 1 TO XS-RECORDS-READ.
+           MOVE XS-SALES-EXTRACT-IO TO 01TAR020-REC.
+           SET XS-RECORD-IS-VALID TO TRUE.
+           MOVE XTAR020-STORE-NO     TO XS-CHECK-STORE-NO.
+           MOVE XS-CHECK-STORE-NO-A(2:1)   TO XS-LAST-BYTE.
+           PERFORM 4000-CHECK-SIGN-NIBBLE THRU 4000-EXIT.
+           MOVE XTAR020-DATE         TO XS-CHECK-DATE.
+           MOVE XS-CHECK-DATE-A(4:1)       TO XS-LAST-BYTE.
+           PERFORM 4000-CHECK-SIGN-NIBBLE THRU 4000-EXIT.
+           MOVE XTAR020-DEPT-NO      TO XS-CHECK-DEPT-NO.
+           MOVE XS-CHECK-DEPT-NO-A(2:1)    TO XS-LAST-BYTE.
+           PERFORM 4000-CHECK-SIGN-NIBBLE THRU 4000-EXIT.
+           MOVE XTAR020-QTY-SOLD     TO XS-CHECK-QTY-SOLD.
+           MOVE XS-CHECK-QTY-SOLD-A(5:1)   TO XS-LAST-BYTE.
+           PERFORM 4000-CHECK-SIGN-NIBBLE THRU 4000-EXIT.
+           MOVE XTAR020-SALE-PRICE   TO XS-CHECK-SALE-PRICE.
+           MOVE XS-CHECK-SALE-PRICE-A(6:1) TO XS-LAST-BYTE.
+           PERFORM 4000-CHECK-SIGN-NIBBLE THRU 4000-EXIT.
+           IF XS-RECORD-IS-VALID
+               MOVE XS-SALES-EXTRACT-IO TO XS-GOOD-RECORD
+               WRITE XS-GOOD-RECORD
+               ADD 1 TO XS-RECORDS-ACCEPTED
+           ELSE
+               MOVE XS-SALES-EXTRACT-IO TO XS-QSP-RAW-RECORD
+               MOVE "INVALID COMP-3 SIGN NIBBLE" TO XS-QSP-REASON
+               WRITE XS-QSP-RECORD
+               ADD 1 TO XS-RECORDS-QUARANTINED
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+       4000-CHECK-SIGN-NIBBLE.
+           IF NOT XS-VALID-SIGN-NIBBLE
+               MOVE 'N' TO XS-RECORD-VALID
+           END-IF.
+       4000-EXIT.
+           EXIT.
+
+       8000-TERMINATE.
+           CLOSE XTAR020-FILE
+                 XTAR020-GOOD-FILE
+                 XTAR020-QSP-FILE.
+           DISPLAY "XTAR020S RECORDS READ        = " XS-RECORDS-READ.
+           DISPLAY "XTAR020S RECORDS ACCEPTED    = "
+               XS-RECORDS-ACCEPTED.
+           DISPLAY "XTAR020S RECORDS QUARANTINED = "
+               XS-RECORDS-QUARANTINED.
+       8000-EXIT.
+           EXIT.
+
+       9999-EXIT.
+           STOP RUN.
