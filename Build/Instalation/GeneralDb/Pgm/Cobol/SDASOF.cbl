@@ -0,0 +1,133 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SDASOF.
+       AUTHOR. R PATEL.
+       INSTALLATION. IML CENTRAL REPORTING SYSTEM.
+       DATE-WRITTEN. 09/08/26.
+       DATE-COMPILED.
+      ******************************************************************
+      * SDASOF - "AS-OF" RETRIEVAL AGAINST THE SDSNAP.cbl Store-Dtls   *
+      *          HISTORY FILE.  TAKES A REQUESTED STORE NUMBER AND     *
+      *          AS-OF DATE OFF A ONE-RECORD PARM FILE (THE SAME       *
+      *          PARM-FILE IDIOM XTAR020D.cbl USES FOR ITS TRADE-DATE  *
+      *          WINDOW), SCANS THE HISTORY FILE FOR EVERY SNAPSHOT    *
+      *          MATCHING BOTH, AND WRITES EACH MATCH BACK OUT AT ITS  *
+      *          ORIGINAL Store-Dtls LENGTH SO IT CAN BE FED TO THE    *
+      *          SAME DOWNSTREAM REPORTS AS A CURRENT-CYCLE EXTRACT    *
+      *          FOR DISPUTE INVESTIGATION AND AUDIT WORK.             *
+      *                                                                *
+      * VERS   DATE     AUTHOR    PURPOSE                              *
+      * ---------------------------------------------------------------*
+      *  01  09/08/26  R PATEL   INITIAL VERSION                       *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SO-PARM-FILE ASSIGN TO "SDASOFP"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SO-HISTORY-FILE ASSIGN TO "SDSALHST"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SO-OUT-FILE ASSIGN TO "SDASOFO"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SO-PARM-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  SO-PARM-RECORD.
+           05 SO-PARM-STORE-NUM            PIC 9(04).
+           05 SO-PARM-AS-OF-DATE           PIC 9(08).
+
+       FD  SO-HISTORY-FILE
+           RECORD IS VARYING IN SIZE FROM 1 TO 600019 CHARACTERS
+               DEPENDING ON SO-IN-REC-LEN
+           LABEL RECORDS ARE STANDARD.
+       01  SO-HISTORY-IO.
+           05 SO-HS-AS-OF-DATE             PIC 9(08).
+           05 SO-HS-STORE-NUM              PIC 9(04).
+           05 SO-HS-DETAIL-LEN             PIC 9(07).
+           05 SO-HS-STORE-DETAIL           PIC X(600000).
+
+       FD  SO-OUT-FILE
+           RECORD IS VARYING IN SIZE FROM 1 TO 600000 CHARACTERS
+               DEPENDING ON SO-OUT-REC-LEN
+           LABEL RECORDS ARE STANDARD.
+       01  SO-OUT-IO                       PIC X(600000).
+
+       WORKING-STORAGE SECTION.
+       01  SO-SWITCHES.
+           05 SO-EOF-HISTORY-FILE          PIC X(01) VALUE 'N'.
+               88 SO-END-OF-HISTORY-FILE       VALUE 'Y'.
+
+       01  SO-IN-REC-LEN                   PIC 9(07) COMP VALUE 600019.
+       01  SO-OUT-REC-LEN                  PIC 9(07) COMP.
+
+       01  SO-REQUEST.
+           05 SO-RQ-STORE-NUM              PIC 9(04).
+           05 SO-RQ-AS-OF-DATE             PIC 9(08).
+
+       01  SO-COUNTERS.
+           05 SO-SNAPSHOTS-READ            PIC 9(07) COMP VALUE ZERO.
+           05 SO-SNAPSHOTS-MATCHED         PIC 9(07) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 3000-CHECK-SNAPSHOT THRU 3000-EXIT
+               UNTIL SO-END-OF-HISTORY-FILE.
+           PERFORM 8000-TERMINATE THRU 8000-EXIT.
+           GO TO 9999-EXIT.
+
+      ******************************************************************
+      * 1000-INITIALIZE - READ THE REQUEST OFF THE PARM FILE AND OPEN  *
+      *                   THE HISTORY AND OUTPUT FILES                *
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT  SO-PARM-FILE.
+           READ SO-PARM-FILE
+               AT END
+                   MOVE ZERO TO SO-PARM-STORE-NUM
+                   MOVE ZERO TO SO-PARM-AS-OF-DATE
+           END-READ.
+           MOVE SO-PARM-STORE-NUM  TO SO-RQ-STORE-NUM.
+           MOVE SO-PARM-AS-OF-DATE TO SO-RQ-AS-OF-DATE.
+           CLOSE SO-PARM-FILE.
+           OPEN INPUT  SO-HISTORY-FILE
+                OUTPUT SO-OUT-FILE.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-CHECK-SNAPSHOT - READ ONE SNAPSHOT AND, IF IT MATCHES THE *
+      *                       REQUESTED STORE AND AS-OF DATE, WRITE IT *
+      *                       OUT AT ITS ORIGINAL Store-Dtls LENGTH    *
+      ******************************************************************
+       3000-CHECK-SNAPSHOT.
+           READ SO-HISTORY-FILE
+               AT END
+                   SET SO-END-OF-HISTORY-FILE TO TRUE
+                   GO TO 3000-EXIT
+           END-READ.
+           ADD 1 TO SO-SNAPSHOTS-READ.
+           IF SO-HS-STORE-NUM  = SO-RQ-STORE-NUM
+               AND SO-HS-AS-OF-DATE = SO-RQ-AS-OF-DATE
+               MOVE SO-HS-DETAIL-LEN TO SO-OUT-REC-LEN
+               MOVE SO-HS-STORE-DETAIL(1:SO-HS-DETAIL-LEN) TO SO-OUT-IO
+               WRITE SO-OUT-IO
+               ADD 1 TO SO-SNAPSHOTS-MATCHED
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+       8000-TERMINATE.
+           CLOSE SO-HISTORY-FILE
+                 SO-OUT-FILE.
+           DISPLAY "SDASOF SNAPSHOTS READ    = " SO-SNAPSHOTS-READ.
+           DISPLAY "SDASOF SNAPSHOTS MATCHED = " SO-SNAPSHOTS-MATCHED.
+       8000-EXIT.
+           EXIT.
+
+       9999-EXIT.
+           STOP RUN.
