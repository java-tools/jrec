@@ -0,0 +1,177 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AMSDGVAL.
+       AUTHOR. R PATEL.
+       INSTALLATION. IML CENTRAL REPORTING SYSTEM.
+       DATE-WRITTEN. 09/08/26.
+       DATE-COMPILED.
+      ******************************************************************
+      * AMSDGVAL - VALIDATE RD430-DANGR-GOODS-CLS ON EACH INCOMING     *
+      *            AmsProductAPN.CBL PRODUCT RECORD AGAINST A          *
+      *            MAINTAINED DANGEROUS-GOODS CLASS REFERENCE FILE.    *
+      *            A PRODUCT CARRYING A CLASS CODE THAT ISN'T ON THE   *
+      *            REFERENCE FILE IS FLAGGED TO THE REJECT FILE        *
+      *            RATHER THAN LOADED SILENTLY, SINCE A BAD CLASS      *
+      *            CODE MEANS THE ITEM SHIPS WITHOUT THE RIGHT         *
+      *            HANDLING PAPERWORK.                                 *
+      *                                                                *
+      * VERS   DATE     AUTHOR    PURPOSE                              *
+      * ---------------------------------------------------------------*
+      *  01  09/08/26  R PATEL   INITIAL VERSION                       *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AMS-CLASS-FILE ASSIGN TO "AMSDGCLS"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT AMS-PROD-FILE ASSIGN TO "AMSPROD"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT AMS-GOOD-FILE ASSIGN TO "AMSPRODG"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT AMS-REJECT-FILE ASSIGN TO "AMSPRODJ"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AMS-CLASS-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  AV-CLASS-IO.
+           05 AV-CL-CODE-IO               PIC 9(04).
+           05 AV-CL-DESC-IO               PIC X(30).
+           05 FILLER                      PIC X(06).
+
+       FD  AMS-PROD-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  AV-PROD-IO                     PIC X(75).
+
+       FD  AMS-GOOD-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  AV-GOOD-RECORD                 PIC X(75).
+
+       FD  AMS-REJECT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  AV-REJECT-RECORD.
+           05 AV-RJ-PROD-NO               PIC 9(14).
+           05 AV-RJ-DANGR-GOODS-CLS       PIC 9(04).
+           05 AV-RJ-REASON-CODE           PIC X(02).
+               88 AV-RJ-CLASS-NOT-FOUND       VALUE '01'.
+           05 AV-RJ-REASON-TEXT           PIC X(30).
+
+       WORKING-STORAGE SECTION.
+           COPY "AmsProductAPN.cbl".
+
+       01  AV-SWITCHES.
+           05 AV-EOF-CLASS-FILE           PIC X(01) VALUE 'N'.
+               88 AV-END-OF-CLASS-FILE        VALUE 'Y'.
+           05 AV-EOF-PROD-FILE            PIC X(01) VALUE 'N'.
+               88 AV-END-OF-PROD-FILE         VALUE 'Y'.
+
+       01  AV-COUNTERS.
+           05 AV-CLASS-CNT                PIC 9(05) COMP VALUE ZERO.
+           05 AV-RECORDS-READ             PIC 9(07) COMP VALUE ZERO.
+           05 AV-RECORDS-ACCEPTED         PIC 9(07) COMP VALUE ZERO.
+           05 AV-RECORDS-REJECTED         PIC 9(07) COMP VALUE ZERO.
+
+       01  AV-CLASS-TABLE.
+           05 AV-CLASS-ENTRY OCCURS 1 TO 999 TIMES
+                   DEPENDING ON AV-CLASS-CNT
+                   ASCENDING KEY IS AV-CL-CODE
+                   INDEXED BY AV-CL-IDX.
+               10 AV-CL-CODE              PIC 9(04).
+
+       01  AV-SEARCH-RESULT               PIC X(01).
+           88 AV-CLASS-WAS-FOUND              VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 3000-VALIDATE-PRODUCT THRU 3000-EXIT
+               UNTIL AV-END-OF-PROD-FILE.
+           PERFORM 8000-TERMINATE THRU 8000-EXIT.
+           GO TO 9999-EXIT.
+
+      ******************************************************************
+      * 1000-INITIALIZE - OPEN FILES AND LOAD THE CLASS REFERENCE      *
+      *                   TABLE INTO STORAGE                           *
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT  AMS-CLASS-FILE
+                INPUT  AMS-PROD-FILE
+                OUTPUT AMS-GOOD-FILE
+                OUTPUT AMS-REJECT-FILE.
+           PERFORM 2000-LOAD-CLASS-TABLE THRU 2000-EXIT
+               UNTIL AV-END-OF-CLASS-FILE.
+       1000-EXIT.
+           EXIT.
+
+       2000-LOAD-CLASS-TABLE.
+           READ AMS-CLASS-FILE
+               AT END
+                   SET AV-END-OF-CLASS-FILE TO TRUE
+                   GO TO 2000-EXIT
+           END-READ.
+           ADD 1 TO AV-CLASS-CNT.
+           SET AV-CL-IDX TO AV-CLASS-CNT.
+           MOVE AV-CL-CODE-IO TO AV-CL-CODE(AV-CL-IDX).
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-VALIDATE-PRODUCT - READ ONE PRODUCT RECORD AND CONFIRM    *
+      *                         ITS DANGEROUS-GOODS CLASS IS VALID     *
+      ******************************************************************
+       3000-VALIDATE-PRODUCT.
+           READ AMS-PROD-FILE
+               AT END
+                   SET AV-END-OF-PROD-FILE TO TRUE
+                   GO TO 3000-EXIT
+           END-READ.
+           ADD 1 TO AV-RECORDS-READ.
+           MOVE AV-PROD-IO TO RD430-PROD-RECORD.
+           PERFORM 4000-LOOKUP-CLASS THRU 4000-EXIT.
+           IF AV-CLASS-WAS-FOUND
+               MOVE AV-PROD-IO TO AV-GOOD-RECORD
+               WRITE AV-GOOD-RECORD
+               ADD 1 TO AV-RECORDS-ACCEPTED
+           ELSE
+               MOVE RD430-PROD-NO         TO AV-RJ-PROD-NO
+               MOVE RD430-DANGR-GOODS-CLS TO AV-RJ-DANGR-GOODS-CLS
+               MOVE '01'                  TO AV-RJ-REASON-CODE
+               MOVE "DANGEROUS GOODS CLASS NOT FOUND"
+                                           TO AV-RJ-REASON-TEXT
+               WRITE AV-REJECT-RECORD
+               ADD 1 TO AV-RECORDS-REJECTED
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+       4000-LOOKUP-CLASS.
+           MOVE 'N' TO AV-SEARCH-RESULT.
+           SET AV-CL-IDX TO 1.
+           SEARCH ALL AV-CLASS-ENTRY
+               AT END
+                   MOVE 'N' TO AV-SEARCH-RESULT
+               WHEN AV-CL-CODE(AV-CL-IDX) = RD430-DANGR-GOODS-CLS
+                   MOVE 'Y' TO AV-SEARCH-RESULT
+           END-SEARCH.
+       4000-EXIT.
+           EXIT.
+
+       8000-TERMINATE.
+           CLOSE AMS-CLASS-FILE
+                 AMS-PROD-FILE
+                 AMS-GOOD-FILE
+                 AMS-REJECT-FILE.
+           DISPLAY "AMSDGVAL RECORDS READ     = " AV-RECORDS-READ.
+           DISPLAY "AMSDGVAL RECORDS ACCEPTED = " AV-RECORDS-ACCEPTED.
+           DISPLAY "AMSDGVAL RECORDS REJECTED = " AV-RECORDS-REJECTED.
+       8000-EXIT.
+           EXIT.
+
+       9999-EXIT.
+           STOP RUN.
