@@ -1,18 +1,32 @@
 
 
-         10 Store-dtls.
+         05 Region-Dtls.
+            10 Region-No                pic 9(4).
+            10 Region-Name              pic x(30).
+            10 Region-Store-Cnt         pic 9(3) comp-3.
+            10 Store-dtls occurs 1 to 999 times
+                  depending on Region-Store-Cnt.
             15 Store-Num                pic 9(4).
             15 Store-Name               pic x(30).
-            
+
             15 Department-Dtls occurs 5.
                20 Department-Num        pic 9(4).
                20 Department-name       pic x(20).
-               20 Product-details occurs 10.
+               20 Product-Details-Cnt   pic 9(3) comp-3.
+               20 Product-details occurs 1 to 100 times
+                     depending on Product-Details-Cnt.
                   25 keycode-1          pic 9(8).
-                  25 A-Sale occurs 5.
+                  25 A-Sale-Cnt         pic 9(3) comp-3.
+                  25 A-Sale occurs 1 to 50 times
+                        depending on A-Sale-Cnt.
                      30 Qty-1           pic -(5)9.
                      30 Price-1         pic -(5)9.99.
                      30 trans-type      pic x.
+                        88 Real-Sale-Trans    value 'S'.
+                        88 Return-Trans       value 'R'.
+                        88 No-Sale-Trans      value 'N'.
+                        88 Void-Trans         value 'V'.
+                        88 Price-Override-Trans value 'P'.
                20 Summary.
                   25 Qty-2              pic -(5)9.
                   25 Price-2            pic -(5)9.99.
@@ -20,6 +34,7 @@
            15 Orders   occurs 15.
               20 keycode-3              pic 9(8).
               20 Qty-3                  pic -(5)9.
+              20 Source-Code            pic x(6).
            15 Summary.
               20 Qty-4                  pic -(7)9.
               20 Price-4                pic -(7)9.99.
