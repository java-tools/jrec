@@ -0,0 +1,218 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SDTRNVAL.
+       AUTHOR. R PATEL.
+       INSTALLATION. IML CENTRAL REPORTING SYSTEM.
+       DATE-WRITTEN. 09/08/26.
+       DATE-COMPILED.
+      ******************************************************************
+      * SDTRNVAL - VALIDATE EVERY A-SALE Trans-Type ON THE STORE SALES *
+      *            ARRAY (StoreDtls.cbl) AGAINST A MAINTAINED TRANS-    *
+      *            TYPE REFERENCE FILE (SALE, RETURN, PRICE-OVERRIDE,  *
+      *            VOID, NO-SALE, ETC).  Trans-Type IS OTHERWISE A     *
+      *            SINGLE UNVALIDATED PIC X, SO A GARBLED CHARACTER    *
+      *            FROM THE POS FEED WOULD OTHERWISE PASS STRAIGHT     *
+      *            THROUGH INTO THE DEPARTMENT SUMMARY.  ANY ENTRY     *
+      *            WHOSE Trans-Type ISN'T ON THE REFERENCE FILE IS     *
+      *            WRITTEN TO THE EXCEPTIONS FILE INSTEAD OF BEING     *
+      *            LEFT TO FLOW INTO Qty-2/Price-2 AS AN ORDINARY      *
+      *            SALE.                                               *
+      *                                                                *
+      * VERS   DATE     AUTHOR    PURPOSE                              *
+      * ---------------------------------------------------------------*
+      *  01  09/08/26  R PATEL   INITIAL VERSION                       *
+      *  02  09/08/26  R PATEL   READ THE SDBATWIN-GATED "SDSALRDY"    *
+      *                          FEED INSTEAD OF "SDSALES" DIRECTLY,   *
+      *                          SO A MID-FEED STORE ISN'T VALIDATED   *
+      *                          OFF A TRUNCATED Trans-Type SET        *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TV-TRNTYPE-FILE ASSIGN TO "SDTRNTYP"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT TV-SALES-FILE ASSIGN TO "SDSALRDY"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT TV-EXCEPTION-FILE ASSIGN TO "SDTRNTYX"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TV-TRNTYPE-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  TV-TRNTYPE-IO.
+           05 TV-TT-CODE-IO               PIC X(01).
+           05 TV-TT-DESC-IO               PIC X(30).
+           05 FILLER                      PIC X(09).
+
+       FD  TV-SALES-FILE
+           RECORD IS VARYING IN SIZE
+           LABEL RECORDS ARE STANDARD.
+       01  TV-SALES-IO.
+           COPY "StoreDtls.cbl"
+               REPLACING ==occurs 1 to 999 times
+                  depending on Region-Store-Cnt== BY == ==.
+
+       FD  TV-EXCEPTION-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  TV-EXCEPTION-RECORD.
+           05 TV-EX-REGION-NO              PIC 9(04).
+           05 TV-EX-STORE-NUM              PIC 9(04).
+           05 TV-EX-STORE-NAME             PIC X(30).
+           05 TV-EX-DEPARTMENT-NUM         PIC 9(04).
+           05 TV-EX-KEYCODE                PIC 9(08).
+           05 TV-EX-TRANS-TYPE             PIC X(01).
+           05 TV-EX-REASON                 PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       01  TV-SWITCHES.
+           05 TV-EOF-TRNTYPE-FILE          PIC X(01) VALUE 'N'.
+               88 TV-END-OF-TRNTYPE-FILE       VALUE 'Y'.
+           05 TV-EOF-SALES-FILE            PIC X(01) VALUE 'N'.
+               88 TV-END-OF-SALES-FILE         VALUE 'Y'.
+
+       01  TV-SUBSCRIPTS.
+           05 TV-DEPT-IDX                  PIC 9(02) COMP.
+           05 TV-PROD-IDX                  PIC 9(03) COMP.
+           05 TV-SALE-IDX                  PIC 9(03) COMP.
+
+       01  TV-COUNTERS.
+           05 TV-TYPE-CNT                  PIC 9(03) COMP VALUE ZERO.
+           05 TV-STORES-READ               PIC 9(07) COMP VALUE ZERO.
+           05 TV-SALES-CHECKED             PIC 9(09) COMP VALUE ZERO.
+           05 TV-EXCEPTIONS-WRITTEN        PIC 9(07) COMP VALUE ZERO.
+
+       01  TV-TRNTYPE-TABLE.
+           05 TV-TT-ENTRY OCCURS 1 TO 99 TIMES
+                   DEPENDING ON TV-TYPE-CNT
+                   ASCENDING KEY IS TV-TT-CODE
+                   INDEXED BY TV-TT-IDX.
+               10 TV-TT-CODE               PIC X(01).
+
+       01  TV-SEARCH-RESULT                PIC X(01).
+           88 TV-TRNTYPE-WAS-FOUND             VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 3000-PROCESS-STORE THRU 3000-EXIT
+               UNTIL TV-END-OF-SALES-FILE.
+           PERFORM 8000-TERMINATE THRU 8000-EXIT.
+           GO TO 9999-EXIT.
+
+      ******************************************************************
+      * 1000-INITIALIZE - OPEN FILES AND LOAD THE TRANS-TYPE REFERENCE *
+      *                   TABLE INTO STORAGE                           *
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT  TV-TRNTYPE-FILE
+                INPUT  TV-SALES-FILE
+                OUTPUT TV-EXCEPTION-FILE.
+           PERFORM 2000-LOAD-TRNTYPE-TABLE THRU 2000-EXIT
+               UNTIL TV-END-OF-TRNTYPE-FILE.
+       1000-EXIT.
+           EXIT.
+
+       2000-LOAD-TRNTYPE-TABLE.
+           READ TV-TRNTYPE-FILE
+               AT END
+                   SET TV-END-OF-TRNTYPE-FILE TO TRUE
+                   GO TO 2000-EXIT
+           END-READ.
+           ADD 1 TO TV-TYPE-CNT.
+           SET TV-TT-IDX TO TV-TYPE-CNT.
+           MOVE TV-TT-CODE-IO TO TV-TT-CODE(TV-TT-IDX).
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-PROCESS-STORE - READ ONE STORE'S SALES DETAIL AND WALK    *
+      *                      EVERY DEPARTMENT ON IT                    *
+      ******************************************************************
+       3000-PROCESS-STORE.
+           READ TV-SALES-FILE
+               AT END
+                   SET TV-END-OF-SALES-FILE TO TRUE
+                   GO TO 3000-EXIT
+           END-READ.
+           ADD 1 TO TV-STORES-READ.
+           PERFORM 3100-PROCESS-DEPARTMENT THRU 3100-EXIT
+               VARYING TV-DEPT-IDX FROM 1 BY 1 UNTIL TV-DEPT-IDX > 5.
+       3000-EXIT.
+           EXIT.
+
+       3100-PROCESS-DEPARTMENT.
+           PERFORM 3200-PROCESS-PRODUCT THRU 3200-EXIT
+               VARYING TV-PROD-IDX FROM 1 BY 1
+               UNTIL TV-PROD-IDX > Product-Details-Cnt(TV-DEPT-IDX).
+       3100-EXIT.
+           EXIT.
+
+       3200-PROCESS-PRODUCT.
+           PERFORM 3300-CHECK-TRANS-TYPE THRU 3300-EXIT
+               VARYING TV-SALE-IDX FROM 1 BY 1
+               UNTIL TV-SALE-IDX >
+                   A-Sale-Cnt(TV-DEPT-IDX TV-PROD-IDX).
+       3200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3300-CHECK-TRANS-TYPE - LOOK UP THIS A-SALE ENTRY'S Trans-Type *
+      *                         ON THE REFERENCE TABLE AND FLAG IT IF  *
+      *                         IT ISN'T THERE                        *
+      ******************************************************************
+       3300-CHECK-TRANS-TYPE.
+           ADD 1 TO TV-SALES-CHECKED.
+           PERFORM 4000-LOOKUP-TRNTYPE THRU 4000-EXIT.
+           IF NOT TV-TRNTYPE-WAS-FOUND
+               MOVE "TRANS-TYPE NOT ON REFERENCE TABLE"
+                                             TO TV-EX-REASON
+               PERFORM 5000-WRITE-EXCEPTION THRU 5000-EXIT
+           END-IF.
+       3300-EXIT.
+           EXIT.
+
+       4000-LOOKUP-TRNTYPE.
+           MOVE 'N' TO TV-SEARCH-RESULT.
+           SET TV-TT-IDX TO 1.
+           SEARCH ALL TV-TT-ENTRY
+               AT END
+                   MOVE 'N' TO TV-SEARCH-RESULT
+               WHEN TV-TT-CODE(TV-TT-IDX) =
+                       trans-type(TV-DEPT-IDX TV-PROD-IDX TV-SALE-IDX)
+                   MOVE 'Y' TO TV-SEARCH-RESULT
+           END-SEARCH.
+       4000-EXIT.
+           EXIT.
+
+       5000-WRITE-EXCEPTION.
+           MOVE Region-No               TO TV-EX-REGION-NO.
+           MOVE Store-Num                TO TV-EX-STORE-NUM.
+           MOVE Store-Name               TO TV-EX-STORE-NAME.
+           MOVE Department-Num(TV-DEPT-IDX)
+                                          TO TV-EX-DEPARTMENT-NUM.
+           MOVE keycode-1(TV-DEPT-IDX TV-PROD-IDX)
+                                          TO TV-EX-KEYCODE.
+           MOVE trans-type(TV-DEPT-IDX TV-PROD-IDX TV-SALE-IDX)
+                                          TO TV-EX-TRANS-TYPE.
+           WRITE TV-EXCEPTION-RECORD.
+           ADD 1 TO TV-EXCEPTIONS-WRITTEN.
+       5000-EXIT.
+           EXIT.
+
+       8000-TERMINATE.
+           CLOSE TV-TRNTYPE-FILE
+                 TV-SALES-FILE
+                 TV-EXCEPTION-FILE.
+           DISPLAY "SDTRNVAL STORES READ        = " TV-STORES-READ.
+           DISPLAY "SDTRNVAL SALES CHECKED      = " TV-SALES-CHECKED.
+           DISPLAY "SDTRNVAL EXCEPTIONS WRITTEN = "
+               TV-EXCEPTIONS-WRITTEN.
+       8000-EXIT.
+           EXIT.
+
+       9999-EXIT.
+           STOP RUN.
