@@ -0,0 +1,207 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRVALID.
+       AUTHOR. R PATEL.
+       INSTALLATION. IML CENTRAL REPORTING SYSTEM.
+       DATE-WRITTEN. 09/08/26.
+       DATE-COMPILED.
+      ******************************************************************
+      * TRVALID - RANGE-EDIT WS-TRANSACTION-RECORD (Transaction_       *
+      *           Record.cbl) BEFORE IT POSTS.  CHECKS APPLIED:         *
+      *             - TR-TRANSACTION-CODE MUST BE ONE OF VALID-CODES   *
+      *             - TR-COMMISSION-RATE MUST NOT EXCEED A PLAUSIBLE   *
+      *               CEILING (A TRANSPOSED KEYSTROKE CAN OTHERWISE    *
+      *               POST A 90% COMMISSION RATE)                      *
+      *             - TR-SALES-AMOUNT MUST NOT VARY TOO FAR FROM THE   *
+      *               EMPLOYEE'S RECENT AVERAGE THIS RUN (A TRANSPOSED *
+      *               KEYSTROKE CAN OTHERWISE POST A SALES AMOUNT      *
+      *               THAT'S ACTUALLY AN SSN FRAGMENT)                 *
+      *           ANY RECORD FAILING A CHECK IS ROUTED TO THE          *
+      *           EXCEPTION LISTING INSTEAD OF THE GOOD FILE, AND ITS  *
+      *           SALES AMOUNT IS EXCLUDED FROM THE RUNNING AVERAGE SO *
+      *           A BAD FIGURE DOESN'T SKEW THE BASELINE FOR THE NEXT  *
+      *           TRANSACTION.  THE INPUT IS ASSUMED SORTED ASCENDING  *
+      *           BY TR-SOC-SEC-NUMBER SO EACH EMPLOYEE'S TRANSACTIONS *
+      *           GROUP TOGETHER FOR THE AVERAGE.                      *
+      *                                                                *
+      * VERS   DATE     AUTHOR    PURPOSE                              *
+      * ---------------------------------------------------------------*
+      *  01  09/08/26  R PATEL   INITIAL VERSION                       *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TV-TRANS-FILE ASSIGN TO "TRANSIN"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT TV-GOOD-FILE ASSIGN TO "TRANSGD"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT TV-REJ-FILE ASSIGN TO "TRANSRJ"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TV-TRANS-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  TV-TRANS-IO                     PIC X(37).
+
+       FD  TV-GOOD-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  TV-GOOD-IO                      PIC X(37).
+
+       FD  TV-REJ-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  TV-REJ-RECORD.
+           05 TV-RJ-SOC-SEC-NUMBER         PIC X(09).
+           05 TV-RJ-COMMISSION-RATE        PIC 99.
+           05 TV-RJ-SALES-AMOUNT           PIC 9(05).
+           05 TV-RJ-REASON                 PIC X(40).
+
+       WORKING-STORAGE SECTION.
+           COPY "Transaction_Record.cbl".
+
+       01  TV-SWITCHES.
+           05 TV-EOF-TRANS-FILE            PIC X(01) VALUE 'N'.
+               88 TV-END-OF-TRANS-FILE         VALUE 'Y'.
+           05 TV-RECORD-VALID               PIC X(01).
+               88 TV-IS-VALID                   VALUE 'Y'.
+
+       01  TV-MAX-COMMISSION-RATE          PIC 99 VALUE 25.
+       01  TV-SALES-VARIANCE-PCT-LIMIT     PIC 999 VALUE 100.
+
+       01  TV-COUNTERS.
+           05 TV-RECORDS-READ              PIC 9(07) COMP VALUE ZERO.
+           05 TV-RECORDS-GOOD              PIC 9(07) COMP VALUE ZERO.
+           05 TV-RECORDS-REJECTED          PIC 9(07) COMP VALUE ZERO.
+
+       01  TV-EMPLOYEE-BREAK.
+           05 TV-CURRENT-SSN               PIC X(09) VALUE SPACES.
+           05 TV-EMP-SALES-TOTAL           PIC 9(09) COMP VALUE ZERO.
+           05 TV-EMP-SALES-COUNT           PIC 9(05) COMP VALUE ZERO.
+           05 TV-EMP-AVERAGE               PIC 9(09) COMP VALUE ZERO.
+           05 TV-EMP-HAS-HISTORY           PIC X(01) VALUE 'N'.
+               88 TV-EMP-HAS-AVERAGE           VALUE 'Y'.
+
+       01  TV-VARIANCE-PCT                 PIC S9(5) COMP.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 3000-VALIDATE-TRANSACTION THRU 3000-EXIT
+               UNTIL TV-END-OF-TRANS-FILE.
+           PERFORM 8000-TERMINATE THRU 8000-EXIT.
+           GO TO 9999-EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  TV-TRANS-FILE
+                OUTPUT TV-GOOD-FILE
+                OUTPUT TV-REJ-FILE.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-VALIDATE-TRANSACTION - READ ONE TRANSACTION, RUN THE      *
+      *                             RANGE EDITS AND ROUTE IT           *
+      ******************************************************************
+       3000-VALIDATE-TRANSACTION.
+           READ TV-TRANS-FILE
+               AT END
+                   SET TV-END-OF-TRANS-FILE TO TRUE
+                   GO TO 3000-EXIT
+           END-READ.
+           ADD 1 TO TV-RECORDS-READ.
+           MOVE TV-TRANS-IO TO WS-TRANSACTION-RECORD.
+           IF TR-SOC-SEC-NUMBER NOT = TV-CURRENT-SSN
+               PERFORM 3100-START-NEW-EMPLOYEE THRU 3100-EXIT
+           END-IF.
+           MOVE 'Y' TO TV-RECORD-VALID.
+           PERFORM 4000-CHECK-TRANSACTION-CODE THRU 4000-EXIT.
+           PERFORM 4100-CHECK-COMMISSION-RATE THRU 4100-EXIT.
+           PERFORM 4200-CHECK-SALES-AMOUNT THRU 4200-EXIT.
+           IF TV-IS-VALID
+               MOVE TV-TRANS-IO TO TV-GOOD-IO
+               WRITE TV-GOOD-IO
+               ADD 1 TO TV-RECORDS-GOOD
+               PERFORM 4300-ROLL-SALES-INTO-AVERAGE THRU 4300-EXIT
+           ELSE
+               ADD 1 TO TV-RECORDS-REJECTED
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+       3100-START-NEW-EMPLOYEE.
+           MOVE TR-SOC-SEC-NUMBER TO TV-CURRENT-SSN.
+           MOVE ZERO TO TV-EMP-SALES-TOTAL.
+           MOVE ZERO TO TV-EMP-SALES-COUNT.
+           MOVE ZERO TO TV-EMP-AVERAGE.
+           MOVE 'N' TO TV-EMP-HAS-HISTORY.
+       3100-EXIT.
+           EXIT.
+
+       4000-CHECK-TRANSACTION-CODE.
+           IF NOT VALID-CODES
+               MOVE "INVALID TRANSACTION CODE" TO TV-RJ-REASON
+               PERFORM 5000-WRITE-REJECT THRU 5000-EXIT
+           END-IF.
+       4000-EXIT.
+           EXIT.
+
+       4100-CHECK-COMMISSION-RATE.
+           IF TR-COMMISSION-RATE > TV-MAX-COMMISSION-RATE
+               MOVE "COMMISSION RATE EXCEEDS CEILING" TO TV-RJ-REASON
+               PERFORM 5000-WRITE-REJECT THRU 5000-EXIT
+           END-IF.
+       4100-EXIT.
+           EXIT.
+
+       4200-CHECK-SALES-AMOUNT.
+           IF NOT TV-EMP-HAS-AVERAGE OR TV-EMP-AVERAGE = ZERO
+               GO TO 4200-EXIT
+           END-IF.
+           COMPUTE TV-VARIANCE-PCT ROUNDED =
+               ((TR-SALES-AMOUNT - TV-EMP-AVERAGE) / TV-EMP-AVERAGE)
+                   * 100.
+           IF TV-VARIANCE-PCT > TV-SALES-VARIANCE-PCT-LIMIT
+               OR TV-VARIANCE-PCT < (0 - TV-SALES-VARIANCE-PCT-LIMIT)
+               MOVE "SALES AMOUNT FAR OFF EMPLOYEE'S AVERAGE"
+                                             TO TV-RJ-REASON
+               PERFORM 5000-WRITE-REJECT THRU 5000-EXIT
+           END-IF.
+       4200-EXIT.
+           EXIT.
+
+       4300-ROLL-SALES-INTO-AVERAGE.
+           ADD TR-SALES-AMOUNT TO TV-EMP-SALES-TOTAL.
+           ADD 1 TO TV-EMP-SALES-COUNT.
+           COMPUTE TV-EMP-AVERAGE ROUNDED =
+               TV-EMP-SALES-TOTAL / TV-EMP-SALES-COUNT.
+           MOVE 'Y' TO TV-EMP-HAS-HISTORY.
+       4300-EXIT.
+           EXIT.
+
+       5000-WRITE-REJECT.
+           IF TV-IS-VALID
+               MOVE TR-SOC-SEC-NUMBER  TO TV-RJ-SOC-SEC-NUMBER
+               MOVE TR-COMMISSION-RATE TO TV-RJ-COMMISSION-RATE
+               MOVE TR-SALES-AMOUNT    TO TV-RJ-SALES-AMOUNT
+               WRITE TV-REJ-RECORD
+           END-IF.
+           MOVE 'N' TO TV-RECORD-VALID.
+       5000-EXIT.
+           EXIT.
+
+       8000-TERMINATE.
+           CLOSE TV-TRANS-FILE
+                 TV-GOOD-FILE
+                 TV-REJ-FILE.
+           DISPLAY "TRVALID RECORDS READ     = " TV-RECORDS-READ.
+           DISPLAY "TRVALID RECORDS GOOD     = " TV-RECORDS-GOOD.
+           DISPLAY "TRVALID RECORDS REJECTED = " TV-RECORDS-REJECTED.
+       8000-EXIT.
+           EXIT.
+
+       9999-EXIT.
+           STOP RUN.
