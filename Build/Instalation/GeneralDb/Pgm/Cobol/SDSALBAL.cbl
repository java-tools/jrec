@@ -0,0 +1,203 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SDSALBAL.
+       AUTHOR. R PATEL.
+       INSTALLATION. IML CENTRAL REPORTING SYSTEM.
+       DATE-WRITTEN. 09/08/26.
+       DATE-COMPILED.
+      ******************************************************************
+      * SDSALBAL - SUMMARY-TO-DETAIL RECONCILIATION PASS OVER THE      *
+      *            STORE SALES ARRAY (StoreDtls.cbl), RUN BEFORE THE   *
+      *            NIGHTLY EXTRACT SHIPS.  THE DEPARTMENT-DTLS-LEVEL   *
+      *            SUMMARY (QTY-2/PRICE-2/SKU-COUNT-2) AND THE STORE-  *
+      *            LEVEL SUMMARY (QTY-4/PRICE-4/SKU-COUNT-4) ARE BOTH  *
+      *            ROLLED UP INDEPENDENTLY BY THE ARRAY-BUILDING STEP, *
+      *            AND A PARTIAL RE-RUN CAN LEAVE THEM DISAGREEING.    *
+      *            THIS PASS RECOMPUTES THE STORE-LEVEL TOTALS FROM    *
+      *            THE FIVE DEPARTMENT SUMMARIES, FLAGS ANY STORE      *
+      *            WHERE THE ORIGINAL STORE-LEVEL FIGURE DISAGREED,    *
+      *            AND SHIPS THE CORRECTED FIGURE EITHER WAY SO THE    *
+      *            EXTRACT THAT GOES OUT IS ALWAYS IN BALANCE.          *
+      *                                                                *
+      * VERS   DATE     AUTHOR    PURPOSE                              *
+      * ---------------------------------------------------------------*
+      *  01  09/08/26  R PATEL   INITIAL VERSION                       *
+      *  02  09/08/26  R PATEL   READ THE SDBATWIN-GATED "SDSALRDY"    *
+      *                          FEED INSTEAD OF "SDSALES" DIRECTLY,   *
+      *                          SO A MID-FEED STORE ISN'T RECONCILED  *
+      *                          OFF A TRUNCATED SUMMARY               *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SB-SALES-FILE ASSIGN TO "SDSALRDY"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SB-NEW-SALES-FILE ASSIGN TO "SDSALESN"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SB-MISMATCH-FILE ASSIGN TO "SDSALBLX"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SB-SALES-FILE
+           RECORD IS VARYING IN SIZE
+           LABEL RECORDS ARE STANDARD.
+       01  SB-SALES-IO.
+           COPY "StoreDtls.cbl"
+               REPLACING ==occurs 1 to 999 times
+                  depending on Region-Store-Cnt== BY == ==.
+
+      *    THE OUTPUT RECORD CARRIES THE SAME STORE DETAIL AS
+      *    SB-SALES-IO, BUT IS DECLARED AS A PLAIN VARYING BUFFER
+      *    (RATHER THAN A SECOND COPY OF THE StoreDtls.cbl STRUCTURE)
+      *    SO ITS FIELD NAMES DON'T COLLIDE WITH SB-SALES-IO'S OWN -
+      *    THE ACTUAL BYTES ARE MOVED ACROSS AS A GROUP AND THE
+      *    RECORD LENGTH CARRIED ACROSS IN SB-OUT-REC-LEN.
+       FD  SB-NEW-SALES-FILE
+           RECORD IS VARYING IN SIZE FROM 1 TO 600000 CHARACTERS
+               DEPENDING ON SB-OUT-REC-LEN
+           LABEL RECORDS ARE STANDARD.
+       01  SB-NEW-SALES-IO                 PIC X(600000).
+
+       FD  SB-MISMATCH-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  SB-MISMATCH-RECORD.
+           05 SB-MM-REGION-NO              PIC 9(04).
+           05 SB-MM-STORE-NUM              PIC 9(04).
+           05 SB-MM-STORE-NAME             PIC X(30).
+           05 SB-MM-ORIG-QTY-4             PIC S9(08).
+           05 SB-MM-CALC-QTY-4             PIC S9(08).
+           05 SB-MM-ORIG-PRICE-4           PIC S9(08)V99.
+           05 SB-MM-CALC-PRICE-4           PIC S9(08)V99.
+           05 SB-MM-ORIG-SKU-COUNT-4       PIC S9(08).
+           05 SB-MM-CALC-SKU-COUNT-4       PIC S9(08).
+
+       WORKING-STORAGE SECTION.
+       01  SB-SWITCHES.
+           05 SB-EOF-SALES-FILE            PIC X(01) VALUE 'N'.
+               88 SB-END-OF-SALES-FILE         VALUE 'Y'.
+           05 SB-MISMATCH-FOUND            PIC X(01) VALUE 'N'.
+               88 SB-STORE-OUT-OF-BALANCE      VALUE 'Y'.
+
+       01  SB-DEPT-IDX                     PIC 9(02) COMP.
+       01  SB-OUT-REC-LEN                  PIC 9(07) COMP.
+
+       01  SB-CALCULATED-TOTALS.
+           05 SB-CALC-QTY-4                PIC S9(08) COMP-3.
+           05 SB-CALC-PRICE-4              PIC S9(08)V99 COMP-3.
+           05 SB-CALC-SKU-COUNT-4          PIC S9(08) COMP-3.
+
+      *    NUMERIC WORK FIELDS - QTY-2/PRICE-2/SKU-COUNT-2 ARE
+      *    NUMERIC-EDITED (FLOATING-SIGN) ITEMS AND CAN'T BE USED
+      *    DIRECTLY AS ARITHMETIC OPERANDS, SO EACH DEPARTMENT'S
+      *    SUMMARY IS MOVED HERE BEFORE IT IS ADDED IN.
+       01  SB-DEPT-SUMMARY-WORK.
+           05 SB-DEPT-QTY-2                PIC S9(08).
+           05 SB-DEPT-PRICE-2              PIC S9(08)V99.
+           05 SB-DEPT-SKU-COUNT-2          PIC S9(08).
+
+       01  SB-COUNTERS.
+           05 SB-STORES-READ               PIC 9(07) COMP VALUE ZERO.
+           05 SB-STORES-BALANCED           PIC 9(07) COMP VALUE ZERO.
+           05 SB-STORES-OUT-OF-BALANCE     PIC 9(07) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 3000-PROCESS-STORE THRU 3000-EXIT
+               UNTIL SB-END-OF-SALES-FILE.
+           PERFORM 8000-TERMINATE THRU 8000-EXIT.
+           GO TO 9999-EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  SB-SALES-FILE
+                OUTPUT SB-NEW-SALES-FILE
+                OUTPUT SB-MISMATCH-FILE.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-PROCESS-STORE - READ ONE STORE, RECOMPUTE ITS STORE-LEVEL *
+      *                      SUMMARY FROM THE DEPARTMENT SUMMARIES AND *
+      *                      SHIP THE CORRECTED RECORD                 *
+      ******************************************************************
+       3000-PROCESS-STORE.
+           READ SB-SALES-FILE
+               AT END
+                   SET SB-END-OF-SALES-FILE TO TRUE
+                   GO TO 3000-EXIT
+           END-READ.
+           ADD 1 TO SB-STORES-READ.
+           MOVE ZERO TO SB-CALC-QTY-4.
+           MOVE ZERO TO SB-CALC-PRICE-4.
+           MOVE ZERO TO SB-CALC-SKU-COUNT-4.
+           PERFORM 3100-ADD-DEPARTMENT-SUMMARY THRU 3100-EXIT
+               VARYING SB-DEPT-IDX FROM 1 BY 1 UNTIL SB-DEPT-IDX > 5.
+           PERFORM 4000-CHECK-BALANCE THRU 4000-EXIT.
+           MOVE SB-CALC-QTY-4       TO Qty-4 OF SB-SALES-IO.
+           MOVE SB-CALC-PRICE-4     TO Price-4 OF SB-SALES-IO.
+           MOVE SB-CALC-SKU-COUNT-4 TO Sku-Count-4 OF SB-SALES-IO.
+           MOVE LENGTH OF SB-SALES-IO TO SB-OUT-REC-LEN.
+           MOVE SB-SALES-IO TO SB-NEW-SALES-IO.
+           WRITE SB-NEW-SALES-IO.
+       3000-EXIT.
+           EXIT.
+
+       3100-ADD-DEPARTMENT-SUMMARY.
+           MOVE Qty-2 OF SB-SALES-IO(SB-DEPT-IDX) TO SB-DEPT-QTY-2.
+           MOVE Price-2 OF SB-SALES-IO(SB-DEPT-IDX) TO SB-DEPT-PRICE-2.
+           MOVE Sku-Count-2 OF SB-SALES-IO(SB-DEPT-IDX)
+                                             TO SB-DEPT-SKU-COUNT-2.
+           ADD SB-DEPT-QTY-2       TO SB-CALC-QTY-4.
+           ADD SB-DEPT-PRICE-2     TO SB-CALC-PRICE-4.
+           ADD SB-DEPT-SKU-COUNT-2 TO SB-CALC-SKU-COUNT-4.
+       3100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4000-CHECK-BALANCE - FLAG A STORE WHOSE ORIGINAL STORE-LEVEL   *
+      *                      SUMMARY DIDN'T AGREE WITH THE DEPARTMENT  *
+      *                      DETAIL                                    *
+      ******************************************************************
+       4000-CHECK-BALANCE.
+           MOVE 'N' TO SB-MISMATCH-FOUND.
+           IF Qty-4 OF SB-SALES-IO NOT = SB-CALC-QTY-4
+               OR Price-4 OF SB-SALES-IO NOT = SB-CALC-PRICE-4
+               OR Sku-Count-4 OF SB-SALES-IO NOT = SB-CALC-SKU-COUNT-4
+               MOVE 'Y' TO SB-MISMATCH-FOUND
+           END-IF.
+           IF SB-STORE-OUT-OF-BALANCE
+               MOVE Region-No OF SB-SALES-IO TO SB-MM-REGION-NO
+               MOVE Store-Num OF SB-SALES-IO TO SB-MM-STORE-NUM
+               MOVE Store-Name OF SB-SALES-IO TO SB-MM-STORE-NAME
+               MOVE Qty-4 OF SB-SALES-IO TO SB-MM-ORIG-QTY-4
+               MOVE SB-CALC-QTY-4       TO SB-MM-CALC-QTY-4
+               MOVE Price-4 OF SB-SALES-IO TO SB-MM-ORIG-PRICE-4
+               MOVE SB-CALC-PRICE-4     TO SB-MM-CALC-PRICE-4
+               MOVE Sku-Count-4 OF SB-SALES-IO TO SB-MM-ORIG-SKU-COUNT-4
+               MOVE SB-CALC-SKU-COUNT-4 TO SB-MM-CALC-SKU-COUNT-4
+               WRITE SB-MISMATCH-RECORD
+               ADD 1 TO SB-STORES-OUT-OF-BALANCE
+           ELSE
+               ADD 1 TO SB-STORES-BALANCED
+           END-IF.
+       4000-EXIT.
+           EXIT.
+
+       8000-TERMINATE.
+           CLOSE SB-SALES-FILE
+                 SB-NEW-SALES-FILE
+                 SB-MISMATCH-FILE.
+           DISPLAY "SDSALBAL STORES READ           = "
+               SB-STORES-READ.
+           DISPLAY "SDSALBAL STORES BALANCED       = "
+               SB-STORES-BALANCED.
+           DISPLAY "SDSALBAL STORES OUT OF BALANCE = "
+               SB-STORES-OUT-OF-BALANCE.
+       8000-EXIT.
+           EXIT.
+
+       9999-EXIT.
+           STOP RUN.
