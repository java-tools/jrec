@@ -0,0 +1,14 @@
+        01  RD430-PROD-HIST-RECORD.
+            03  RD430-PROD-HIST-NO-X.
+                05 RD430-PROD-HIST-NO            PIC 9(14).
+            03  RD430-PROD-HIST-EFF-DATE         PIC 9(8).
+            03  RD430-PROD-HIST-BRAND-ID         PIC X(3).
+            03  RD430-PROD-HIST-QUAL             PIC X(2).
+            03  RD430-PROD-HIST-DESC             PIC X(40).
+            03  RD430-PROD-HIST-KEYCODE-X.
+                05  RD430-PROD-HIST-KEYCODE      PIC 9(8).
+            03  RD430-PROD-HIST-DANGR-GOODS-NO-X.
+                05  RD430-PROD-HIST-DANGR-GOODS-NO PIC 9(4).
+            03  RD430-PROD-HIST-DANGR-GOODS-CLS-X.
+                05  RD430-PROD-HIST-DANGR-GOODS-CLS PIC 9(4).
+
