@@ -0,0 +1,163 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. XTAR020C.
+       AUTHOR. R PATEL.
+       INSTALLATION. IML CENTRAL REPORTING SYSTEM.
+       DATE-WRITTEN. 09/08/26.
+       DATE-COMPILED.
+      ******************************************************************
+      * XTAR020C - THE "RECEIVING JOB" XTAR020T.CBL'S TRAILER RECORD   *
+      *            WAS BUILT FOR.  READS THE TRAILER-APPENDED COPY OF  *
+      *            THE DTAB020 EXTRACT (XTAR020B), RECOUNTS THE        *
+      *            DETAIL LINES AND RE-SUMS QTY-SOLD AND SALE-PRICE    *
+      *            INDEPENDENTLY OF THE TRAILER, THEN COMPARES ITS OWN *
+      *            FIGURES AGAINST THE TRAILER'S BEFORE THE FEED IS    *
+      *            ALLOWED TO POST.  A SHORT PASS/FAIL RECORD IS       *
+      *            WRITTEN EITHER WAY SO THE POSTING STEP HAS SOMETHING*
+      *            TO CHECK RATHER THAN HAVING TO RE-DERIVE THE ANSWER.*
+      *                                                                *
+      * VERS   DATE     AUTHOR    PURPOSE                              *
+      * ---------------------------------------------------------------*
+      *  01  09/08/26  R PATEL   INITIAL VERSION                       *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT XTAR020-FILE ASSIGN TO "XTAR020B"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT XTAR020-BAL-FILE ASSIGN TO "XTAR020A"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  XTAR020-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  XC-SALES-EXTRACT-IO            PIC X(27).
+
+      *    XC-BAL-RECORD IS THE "FEED BALANCED" SIGNAL THE POSTING     *
+      *    STEP GATES ON - XC-BAL-BALANCED MUST BE 'Y' BEFORE THE      *
+      *    RECEIVED XTAR020B COPY IS TRUSTED FOR POSTING.
+       FD  XTAR020-BAL-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  XC-BAL-RECORD.
+           05 XC-BAL-REC-CNT-COMPUTED     PIC S9(7)    COMP-3.
+           05 XC-BAL-REC-CNT-TRAILER      PIC S9(7)    COMP-3.
+           05 XC-BAL-QTY-COMPUTED         PIC S9(9)    COMP-3.
+           05 XC-BAL-QTY-TRAILER          PIC S9(9)    COMP-3.
+           05 XC-BAL-PRICE-COMPUTED       PIC S9(9)V99 COMP-3.
+           05 XC-BAL-PRICE-TRAILER        PIC S9(9)V99 COMP-3.
+           05 XC-BAL-TRAILER-PRESENT      PIC X(01).
+           05 XC-BAL-BALANCED             PIC X(01).
+               88 XC-FEED-IS-BALANCED         VALUE 'Y'.
+
+       WORKING-STORAGE SECTION.
+           COPY "XTAR1000_020.cbl".
+
+       01  XC-SWITCHES.
+           05 XC-EOF-SALES-EXTRACT        PIC X(01) VALUE 'N'.
+               88 XC-END-OF-SALES-EXTRACT     VALUE 'Y'.
+           05 XC-TRAILER-SEEN             PIC X(01) VALUE 'N'.
+               88 XC-TRAILER-WAS-SEEN         VALUE 'Y'.
+
+       01  XC-COMPUTED-TOTALS.
+           05 XC-REC-CNT            PIC S9(7)    COMP-3 VALUE ZERO.
+           05 XC-QTY-TOTAL          PIC S9(9)    COMP-3 VALUE ZERO.
+           05 XC-PRICE-TOTAL        PIC S9(9)V99 COMP-3 VALUE ZERO.
+
+       01  XC-TRAILER-TOTALS.
+           05 XC-TRLR-REC-CNT       PIC S9(7)    COMP-3 VALUE ZERO.
+           05 XC-TRLR-QTY-TOTAL     PIC S9(9)    COMP-3 VALUE ZERO.
+           05 XC-TRLR-PRICE-TOTAL   PIC S9(9)V99 COMP-3 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-READ-AND-ACCUMULATE THRU 2000-EXIT
+               UNTIL XC-END-OF-SALES-EXTRACT.
+           PERFORM 3000-WRITE-BALANCE-RESULT THRU 3000-EXIT.
+           PERFORM 8000-TERMINATE THRU 8000-EXIT.
+           GO TO 9999-EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  XTAR020-FILE
+                OUTPUT XTAR020-BAL-FILE.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-READ-AND-ACCUMULATE - RE-SUM EVERY DETAIL LINE FROM       *
+      *                            SCRATCH, INDEPENDENTLY OF THE       *
+      *                            TRAILER'S OWN FIGURES, THEN CAPTURE *
+      *                            THE TRAILER'S FIGURES WHEN IT'S     *
+      *                            REACHED SO THE TWO CAN BE COMPARED  *
+      ******************************************************************
+       2000-READ-AND-ACCUMULATE.
+           READ XTAR020-FILE
+               AT END
+                   SET XC-END-OF-SALES-EXTRACT TO TRUE
+                   GO TO 2000-EXIT
+           END-READ.
+           IF XC-SALES-EXTRACT-IO(1:8) = "TRAILER1"
+               MOVE XC-SALES-EXTRACT-IO TO 01TAR020-TRAILER
+               MOVE XTAR020-TRLR-REC-CNT     TO XC-TRLR-REC-CNT
+               MOVE XTAR020-TRLR-QTY-TOTAL   TO XC-TRLR-QTY-TOTAL
+               MOVE XTAR020-TRLR-PRICE-TOTAL TO XC-TRLR-PRICE-TOTAL
+               SET XC-TRAILER-WAS-SEEN TO TRUE
+               GO TO 2000-EXIT
+           END-IF.
+           MOVE XC-SALES-EXTRACT-IO TO 01TAR020-REC.
+           ADD 1                    TO XC-REC-CNT.
+           ADD XTAR020-QTY-SOLD     TO XC-QTY-TOTAL.
+           ADD XTAR020-SALE-PRICE   TO XC-PRICE-TOTAL.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-WRITE-BALANCE-RESULT - THE FEED IS ONLY BALANCED IF A     *
+      *                             TRAILER WAS ACTUALLY PRESENT AND   *
+      *                             EVERY ONE OF ITS FIGURES MATCHES   *
+      *                             WHAT WE RE-COUNTED FROM THE DETAIL *
+      *                             LINES.  A MISSING TRAILER FAILS    *
+      *                             THE CHECK RATHER THAN BEING        *
+      *                             TREATED AS TRIVIALLY BALANCED.     *
+      ******************************************************************
+       3000-WRITE-BALANCE-RESULT.
+           MOVE XC-REC-CNT          TO XC-BAL-REC-CNT-COMPUTED.
+           MOVE XC-TRLR-REC-CNT     TO XC-BAL-REC-CNT-TRAILER.
+           MOVE XC-QTY-TOTAL        TO XC-BAL-QTY-COMPUTED.
+           MOVE XC-TRLR-QTY-TOTAL   TO XC-BAL-QTY-TRAILER.
+           MOVE XC-PRICE-TOTAL      TO XC-BAL-PRICE-COMPUTED.
+           MOVE XC-TRLR-PRICE-TOTAL TO XC-BAL-PRICE-TRAILER.
+           MOVE 'N'                 TO XC-BAL-TRAILER-PRESENT.
+           MOVE 'N'                 TO XC-BAL-BALANCED.
+           IF XC-TRAILER-WAS-SEEN
+               MOVE 'Y' TO XC-BAL-TRAILER-PRESENT
+               IF XC-REC-CNT   = XC-TRLR-REC-CNT
+                  AND XC-QTY-TOTAL   = XC-TRLR-QTY-TOTAL
+                  AND XC-PRICE-TOTAL = XC-TRLR-PRICE-TOTAL
+                   MOVE 'Y' TO XC-BAL-BALANCED
+               END-IF
+           END-IF.
+           WRITE XC-BAL-RECORD.
+       3000-EXIT.
+           EXIT.
+
+       8000-TERMINATE.
+           CLOSE XTAR020-FILE
+                 XTAR020-BAL-FILE.
+           DISPLAY "XTAR020C RECORD COUNT     = " XC-REC-CNT.
+           DISPLAY "XTAR020C QTY-SOLD TOTAL   = " XC-QTY-TOTAL.
+           DISPLAY "XTAR020C SALE-PRICE TOTAL = " XC-PRICE-TOTAL.
+           IF XC-FEED-IS-BALANCED
+               DISPLAY "XTAR020C FEED BALANCED    = YES"
+           ELSE
+               DISPLAY "XTAR020C FEED BALANCED    = NO"
+           END-IF.
+       8000-EXIT.
+           EXIT.
+
+       9999-EXIT.
+           STOP RUN.
