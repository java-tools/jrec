@@ -0,0 +1,202 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. XTAR020D.
+       AUTHOR. R PATEL.
+       INSTALLATION. IML CENTRAL REPORTING SYSTEM.
+       DATE-WRITTEN. 09/08/26.
+       DATE-COMPILED.
+      ******************************************************************
+      * XTAR020D - COMPARE XTAR020-DATE ON EACH DTAB020 SALE LINE      *
+      *            AGAINST THE BATCH'S EXPECTED TRADING DATE (READ     *
+      *            FROM THE PARM FILE).  SALES FOR THE EXPECTED DATE   *
+      *            ARE COPIED THROUGH TO THE CURRENT-DAY FILE FOR      *
+      *            LOADING; ANYTHING ELSE IS A LATE ARRIVAL (OR AN     *
+      *            EARLY ONE) AND IS DEFERRED TO A HOLD FILE FOR THE   *
+      *            CORRECT DAY'S RUN TO PICK UP, WITH A REPORT LISTING *
+      *            EVERY LINE HELD BACK.                                *
+      *                                                                *
+      * VERS   DATE     AUTHOR    PURPOSE                              *
+      * ---------------------------------------------------------------*
+      *  01  09/08/26  R PATEL   INITIAL VERSION                       *
+      *  02  09/08/26  R PATEL   RENAMED THE CURRENT-DAY OUTPUT DATASET*
+      *                          FROM "XTAR020C" TO "XTAR020X" - IT WAS*
+      *                          COLLIDING WITH THE UNRELATED           *
+      *                          XTAR020C.cbl PROGRAM                   *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT XTAR020-PARM-FILE ASSIGN TO "XTAR020P"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT XTAR020-FILE ASSIGN TO "XTAR020"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT XTAR020-CURR-FILE ASSIGN TO "XTAR020X"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT XTAR020-DEFER-FILE ASSIGN TO "XTAR020H"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT XTAR020-RPT-FILE ASSIGN TO "XTAR020R"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  XTAR020-PARM-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  XD-PARM-RECORD.
+           05 XD-PARM-TRADE-DATE          PIC 9(07).
+           05 FILLER                      PIC X(73).
+
+       FD  XTAR020-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  XD-SALES-EXTRACT-IO            PIC X(27).
+
+       FD  XTAR020-CURR-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  XD-CURR-RECORD                 PIC X(27).
+
+       FD  XTAR020-DEFER-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  XD-DEFER-RECORD                PIC X(27).
+
+       FD  XTAR020-RPT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  XD-RPT-LINE                    PIC X(132).
+
+       WORKING-STORAGE SECTION.
+           COPY "XTAR1000_020.cbl".
+
+       01  XD-SWITCHES.
+           05 XD-EOF-SALES-EXTRACT        PIC X(01) VALUE 'N'.
+               88 XD-END-OF-SALES-EXTRACT     VALUE 'Y'.
+
+       01  XD-EXPECTED-DATE               PIC S9(07) COMP-3.
+
+       01  XD-COUNTERS.
+           05 XD-RECORDS-READ             PIC 9(07) COMP VALUE ZERO.
+           05 XD-RECORDS-CURRENT          PIC 9(07) COMP VALUE ZERO.
+           05 XD-RECORDS-LATE             PIC 9(07) COMP VALUE ZERO.
+
+       01  XD-HEADING-1.
+           05 FILLER                      PIC X(29)
+               VALUE "XTAR020D LATE ARRIVAL REPORT".
+           05 FILLER                      PIC X(103) VALUE SPACES.
+
+       01  XD-HEADING-2.
+           05 FILLER                      PIC X(08) VALUE "KEYCODE ".
+           05 FILLER                      PIC X(07) VALUE "STORE  ".
+           05 FILLER                      PIC X(06) VALUE "DEPT  ".
+           05 FILLER                      PIC X(10) VALUE "SALE-DATE ".
+           05 FILLER                      PIC X(101) VALUE SPACES.
+
+       01  XD-DETAIL-LINE.
+           05 XD-DL-KEYCODE-NO            PIC X(08).
+           05 FILLER                      PIC X(01) VALUE SPACE.
+           05 XD-DL-STORE-NO              PIC ---9.
+           05 FILLER                      PIC X(03) VALUE SPACE.
+           05 XD-DL-DEPT-NO               PIC ---9.
+           05 FILLER                      PIC X(02) VALUE SPACE.
+           05 XD-DL-SALE-DATE             PIC ----9(6).
+           05 FILLER                      PIC X(01) VALUE SPACE.
+           05 XD-DL-STATUS                PIC X(15).
+           05 FILLER                      PIC X(80) VALUE SPACES.
+
+       01  XD-TOTAL-LINE.
+           05 FILLER                      PIC X(24)
+               VALUE "TOTAL LATE ARRIVALS    ".
+           05 XD-TL-COUNT                 PIC ZZZ,ZZ9.
+           05 FILLER                      PIC X(101) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 3000-CHECK-DATE-WINDOW THRU 3000-EXIT
+               UNTIL XD-END-OF-SALES-EXTRACT.
+           PERFORM 7000-WRITE-TOTAL THRU 7000-EXIT.
+           PERFORM 8000-TERMINATE THRU 8000-EXIT.
+           GO TO 9999-EXIT.
+
+      ******************************************************************
+      * 1000-INITIALIZE - OPEN FILES, READ THE EXPECTED TRADING DATE   *
+      *                   OFF THE PARM FILE AND WRITE REPORT HEADINGS  *
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT  XTAR020-PARM-FILE
+                INPUT  XTAR020-FILE
+                OUTPUT XTAR020-CURR-FILE
+                OUTPUT XTAR020-DEFER-FILE
+                OUTPUT XTAR020-RPT-FILE.
+           READ XTAR020-PARM-FILE
+               AT END
+                   MOVE ZERO TO XD-PARM-TRADE-DATE
+           END-READ.
+           MOVE XD-PARM-TRADE-DATE TO XD-EXPECTED-DATE.
+           CLOSE XTAR020-PARM-FILE.
+           WRITE XD-RPT-LINE FROM XD-HEADING-1.
+           WRITE XD-RPT-LINE FROM XD-HEADING-2.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-CHECK-DATE-WINDOW - COMPARE XTAR020-DATE TO THE EXPECTED  *
+      *                          TRADING DATE FOR THIS BATCH RUN       *
+      ******************************************************************
+       3000-CHECK-DATE-WINDOW.
+           READ XTAR020-FILE
+               AT END
+                   SET XD-END-OF-SALES-EXTRACT TO TRUE
+                   GO TO 3000-EXIT
+           END-READ.
+           ADD 1 TO XD-RECORDS-READ.
+           MOVE XD-SALES-EXTRACT-IO TO 01TAR020-REC.
+           IF XTAR020-DATE = XD-EXPECTED-DATE
+               MOVE XD-SALES-EXTRACT-IO TO XD-CURR-RECORD
+               WRITE XD-CURR-RECORD
+               ADD 1 TO XD-RECORDS-CURRENT
+           ELSE
+               MOVE XD-SALES-EXTRACT-IO TO XD-DEFER-RECORD
+               WRITE XD-DEFER-RECORD
+               ADD 1 TO XD-RECORDS-LATE
+               PERFORM 4000-WRITE-LATE-LINE THRU 4000-EXIT
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+       4000-WRITE-LATE-LINE.
+           MOVE SPACES              TO XD-DETAIL-LINE.
+           MOVE XTAR020-KEYCODE-NO  TO XD-DL-KEYCODE-NO.
+           MOVE XTAR020-STORE-NO    TO XD-DL-STORE-NO.
+           MOVE XTAR020-DEPT-NO     TO XD-DL-DEPT-NO.
+           MOVE XTAR020-DATE        TO XD-DL-SALE-DATE.
+           IF XTAR020-DATE < XD-EXPECTED-DATE
+               MOVE "LATE ARRIVAL"  TO XD-DL-STATUS
+           ELSE
+               MOVE "EARLY ARRIVAL" TO XD-DL-STATUS
+           END-IF.
+           WRITE XD-RPT-LINE FROM XD-DETAIL-LINE.
+       4000-EXIT.
+           EXIT.
+
+       7000-WRITE-TOTAL.
+           MOVE XD-RECORDS-LATE TO XD-TL-COUNT.
+           WRITE XD-RPT-LINE FROM XD-TOTAL-LINE.
+       7000-EXIT.
+           EXIT.
+
+       8000-TERMINATE.
+           CLOSE XTAR020-FILE
+                 XTAR020-CURR-FILE
+                 XTAR020-DEFER-FILE
+                 XTAR020-RPT-FILE.
+           DISPLAY "XTAR020D RECORDS READ    = " XD-RECORDS-READ.
+           DISPLAY "XTAR020D RECORDS CURRENT = " XD-RECORDS-CURRENT.
+           DISPLAY "XTAR020D RECORDS LATE    = " XD-RECORDS-LATE.
+       8000-EXIT.
+           EXIT.
+
+       9999-EXIT.
+           STOP RUN.
