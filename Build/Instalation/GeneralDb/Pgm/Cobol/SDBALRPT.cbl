@@ -0,0 +1,249 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SDBALRPT.
+       AUTHOR. R PATEL.
+       INSTALLATION. IML CENTRAL REPORTING SYSTEM.
+       DATE-WRITTEN. 09/08/26.
+       DATE-COMPILED.
+      ******************************************************************
+      * SDBALRPT - CONSOLIDATED END-OF-DAY BALANCING REPORT ACROSS     *
+      *            THREE INDEPENDENT VIEWS OF THE SAME DAY'S TRADING:  *
+      *            Store-Dtls's PER-STORE Summary (Price-4), THE       *
+      *            DTAB020 FEED'S XTAR020-SALE-PRICE, AND              *
+      *            Transaction_Record's TR-SALES-AMOUNT COMMISSION     *
+      *            POSTINGS.  EACH FEED IS TOTALLED CHAIN-WIDE FOR THE *
+      *            RUN AND THE THREE TOTALS ARE CROSS-FOOTED AGAINST   *
+      *            EACH OTHER; ANY PAIRWISE VARIANCE BEYOND A          *
+      *            CONFIGURABLE TOLERANCE (READ OFF A ONE-RECORD PARM  *
+      *            FILE, THE SAME IDIOM XTAR020D.cbl/SDASOF.cbl USE)   *
+      *            IS FLAGGED ON THE OUTPUT RECORD SO A DISCREPANCY    *
+      *            BETWEEN POS SALES, THE REPORTING-SYSTEM FEED AND    *
+      *            COMMISSION POSTINGS IS CAUGHT THE SAME NIGHT        *
+      *            INSTEAD OF SURFACING WEEKS LATER IN A FINANCE       *
+      *            RECONCILIATION.  Price-4 IS A NUMERIC-EDITED        *
+      *            FLOATING-SIGN PICTURE AND CAN'T BE USED DIRECTLY IN *
+      *            ARITHMETIC, SO IT'S MOVED INTO A PLAIN WORK FIELD   *
+      *            BEFORE IT'S ADDED IN, THE SAME AS SDSALBAL.cbl.      *
+      *                                                                *
+      * VERS   DATE     AUTHOR    PURPOSE                              *
+      * ---------------------------------------------------------------*
+      *  01  09/08/26  R PATEL   INITIAL VERSION                       *
+      *  02  09/08/26  R PATEL   READ THE SDSALBAL-CORRECTED           *
+      *                          "SDSALESN" FEED INSTEAD OF "SDSALES"  *
+      *                          DIRECTLY, SO Price-4 IS CROSS-FOOTED  *
+      *                          AGAINST THE BALANCED FIGURE RATHER    *
+      *                          THAN A FIGURE ALREADY KNOWN TO         *
+      *                          DISAGREE WITH ITS OWN SUMMARIES       *
+      *  03  09/08/26  R PATEL   READ THE FULLY-VALIDATED "XTAR020G"   *
+      *                          FEED INSTEAD OF THE RAW "XTAR020"     *
+      *                          EXTRACT, SO Price-4 ISN'T CROSS-      *
+      *                          FOOTED AGAINST SIGN-CORRUPTED OR      *
+      *                          UNKNOWN-STORE RECORDS THAT XTAR020S/  *
+      *                          XTAR020V ALREADY SCREEN OUT           *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DB-PARM-FILE ASSIGN TO "SDBALP"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT DB-SALES-FILE ASSIGN TO "SDSALESN"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT DB-XTAR020-FILE ASSIGN TO "XTAR020G"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT DB-TRANS-FILE ASSIGN TO "TRANSIN"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT DB-BALANCE-FILE ASSIGN TO "SDBALOUT"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DB-PARM-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  DB-PARM-RECORD.
+           05 DB-PARM-TOLERANCE            PIC 9(7)V99.
+
+       FD  DB-SALES-FILE
+           RECORD IS VARYING IN SIZE
+           LABEL RECORDS ARE STANDARD.
+       01  DB-SALES-IO.
+           COPY "StoreDtls.cbl"
+               REPLACING ==occurs 1 to 999 times
+                  depending on Region-Store-Cnt== BY == ==.
+
+       FD  DB-XTAR020-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  DB-XTAR020-IO                   PIC X(27).
+
+       FD  DB-TRANS-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  DB-TRANS-IO                     PIC X(37).
+
+       FD  DB-BALANCE-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  DB-BALANCE-RECORD.
+           05 DB-BAL-DATE                  PIC 9(08).
+           05 DB-BAL-STORE-TOTAL           PIC S9(9)V99.
+           05 DB-BAL-XTAR020-TOTAL         PIC S9(9)V99.
+           05 DB-BAL-TRANS-TOTAL           PIC S9(9)V99.
+           05 DB-BAL-VAR-STORE-XTAR        PIC S9(9)V99.
+           05 DB-BAL-VAR-STORE-TRANS       PIC S9(9)V99.
+           05 DB-BAL-VAR-XTAR-TRANS        PIC S9(9)V99.
+           05 DB-BAL-TOLERANCE             PIC 9(7)V99.
+           05 DB-BAL-OUT-OF-BALANCE        PIC X(01).
+               88 DB-BAL-VARIANCE-FLAGGED      VALUE 'Y'.
+
+       WORKING-STORAGE SECTION.
+           COPY "Transaction_Record.cbl".
+           COPY "XTAR1000_020.cbl".
+
+       01  DB-SWITCHES.
+           05 DB-EOF-SALES-FILE            PIC X(01) VALUE 'N'.
+               88 DB-END-OF-SALES-FILE         VALUE 'Y'.
+           05 DB-EOF-XTAR020-FILE          PIC X(01) VALUE 'N'.
+               88 DB-END-OF-XTAR020-FILE       VALUE 'Y'.
+           05 DB-EOF-TRANS-FILE            PIC X(01) VALUE 'N'.
+               88 DB-END-OF-TRANS-FILE          VALUE 'Y'.
+
+       01  DB-TOLERANCE                    PIC 9(7)V99.
+       01  DB-TODAY                        PIC 9(08).
+
+       01  DB-STORE-PRICE-WORK             PIC S9(7)V99.
+
+       01  DB-TOTALS.
+           05 DB-STORE-TOTAL               PIC S9(9)V99 VALUE ZERO.
+           05 DB-XTAR020-TOTAL             PIC S9(9)V99 VALUE ZERO.
+           05 DB-TRANS-TOTAL               PIC S9(9)V99 VALUE ZERO.
+
+       01  DB-COUNTERS.
+           05 DB-STORES-READ               PIC 9(07) COMP VALUE ZERO.
+           05 DB-XTAR020-READ              PIC 9(07) COMP VALUE ZERO.
+           05 DB-TRANS-READ                PIC 9(07) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-ACCUM-STORE THRU 2000-EXIT
+               UNTIL DB-END-OF-SALES-FILE.
+           PERFORM 3000-ACCUM-XTAR020 THRU 3000-EXIT
+               UNTIL DB-END-OF-XTAR020-FILE.
+           PERFORM 4000-ACCUM-TRANS THRU 4000-EXIT
+               UNTIL DB-END-OF-TRANS-FILE.
+           PERFORM 5000-WRITE-BALANCE THRU 5000-EXIT.
+           PERFORM 8000-TERMINATE THRU 8000-EXIT.
+           GO TO 9999-EXIT.
+
+      ******************************************************************
+      * 1000-INITIALIZE - READ THE TOLERANCE PARM AND OPEN EVERY FEED  *
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT DB-PARM-FILE.
+           READ DB-PARM-FILE
+               AT END
+                   MOVE ZERO TO DB-PARM-TOLERANCE
+           END-READ.
+           MOVE DB-PARM-TOLERANCE TO DB-TOLERANCE.
+           CLOSE DB-PARM-FILE.
+           ACCEPT DB-TODAY FROM DATE YYYYMMDD.
+           OPEN INPUT  DB-SALES-FILE
+                       DB-XTAR020-FILE
+                       DB-TRANS-FILE
+                OUTPUT DB-BALANCE-FILE.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-ACCUM-STORE - TOTAL Price-4 ACROSS EVERY STORE ON THE     *
+      *                    Store-Dtls EXTRACT                         *
+      ******************************************************************
+       2000-ACCUM-STORE.
+           READ DB-SALES-FILE
+               AT END
+                   SET DB-END-OF-SALES-FILE TO TRUE
+                   GO TO 2000-EXIT
+           END-READ.
+           ADD 1 TO DB-STORES-READ.
+           MOVE Price-4 TO DB-STORE-PRICE-WORK.
+           ADD DB-STORE-PRICE-WORK TO DB-STORE-TOTAL.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-ACCUM-XTAR020 - TOTAL XTAR020-SALE-PRICE ACROSS THE       *
+      *                      DTAB020 FEED                              *
+      ******************************************************************
+       3000-ACCUM-XTAR020.
+           READ DB-XTAR020-FILE
+               AT END
+                   SET DB-END-OF-XTAR020-FILE TO TRUE
+                   GO TO 3000-EXIT
+           END-READ.
+           ADD 1 TO DB-XTAR020-READ.
+           MOVE DB-XTAR020-IO TO 01TAR020-REC.
+           ADD XTAR020-SALE-PRICE TO DB-XTAR020-TOTAL.
+       3000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4000-ACCUM-TRANS - TOTAL TR-SALES-AMOUNT ACROSS EVERY          *
+      *                    COMMISSION POSTING                          *
+      ******************************************************************
+       4000-ACCUM-TRANS.
+           READ DB-TRANS-FILE
+               AT END
+                   SET DB-END-OF-TRANS-FILE TO TRUE
+                   GO TO 4000-EXIT
+           END-READ.
+           ADD 1 TO DB-TRANS-READ.
+           MOVE DB-TRANS-IO TO WS-TRANSACTION-RECORD.
+           ADD TR-SALES-AMOUNT TO DB-TRANS-TOTAL.
+       4000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 5000-WRITE-BALANCE - CROSS-FOOT THE THREE CHAIN-WIDE TOTALS    *
+      *                      AND WRITE THE SINGLE BALANCING RECORD     *
+      ******************************************************************
+       5000-WRITE-BALANCE.
+           MOVE DB-TODAY        TO DB-BAL-DATE.
+           MOVE DB-STORE-TOTAL   TO DB-BAL-STORE-TOTAL.
+           MOVE DB-XTAR020-TOTAL TO DB-BAL-XTAR020-TOTAL.
+           MOVE DB-TRANS-TOTAL   TO DB-BAL-TRANS-TOTAL.
+           MOVE DB-TOLERANCE     TO DB-BAL-TOLERANCE.
+           COMPUTE DB-BAL-VAR-STORE-XTAR =
+               DB-STORE-TOTAL - DB-XTAR020-TOTAL.
+           COMPUTE DB-BAL-VAR-STORE-TRANS =
+               DB-STORE-TOTAL - DB-TRANS-TOTAL.
+           COMPUTE DB-BAL-VAR-XTAR-TRANS =
+               DB-XTAR020-TOTAL - DB-TRANS-TOTAL.
+           MOVE 'N' TO DB-BAL-OUT-OF-BALANCE.
+           IF DB-BAL-VAR-STORE-XTAR   > DB-TOLERANCE
+               OR DB-BAL-VAR-STORE-XTAR   < (0 - DB-TOLERANCE)
+               OR DB-BAL-VAR-STORE-TRANS  > DB-TOLERANCE
+               OR DB-BAL-VAR-STORE-TRANS  < (0 - DB-TOLERANCE)
+               OR DB-BAL-VAR-XTAR-TRANS   > DB-TOLERANCE
+               OR DB-BAL-VAR-XTAR-TRANS   < (0 - DB-TOLERANCE)
+               MOVE 'Y' TO DB-BAL-OUT-OF-BALANCE
+           END-IF.
+           WRITE DB-BALANCE-RECORD.
+       5000-EXIT.
+           EXIT.
+
+       8000-TERMINATE.
+           CLOSE DB-SALES-FILE
+                 DB-XTAR020-FILE
+                 DB-TRANS-FILE
+                 DB-BALANCE-FILE.
+           DISPLAY "SDBALRPT STORES READ     = " DB-STORES-READ.
+           DISPLAY "SDBALRPT XTAR020 READ    = " DB-XTAR020-READ.
+           DISPLAY "SDBALRPT TRANS READ      = " DB-TRANS-READ.
+           DISPLAY "SDBALRPT OUT OF BALANCE  = " DB-BAL-OUT-OF-BALANCE.
+       8000-EXIT.
+           EXIT.
+
+       9999-EXIT.
+           STOP RUN.
