@@ -5,6 +5,8 @@
                88 PO-Rec  Value 'PO'.
             03 PO-Id                     pic x(14).
             03 Total-Cost                pic s9(9)V99.
+            03 Currency-Code             pic x(3).
+               88 Home-Currency      value 'AUD'.
             03 Po-Status                 pic 99.
                88 in-Creation        value 05.
                88 on-Order           value 10.
@@ -24,16 +26,32 @@
                88 Clothing   value 'C'.
                88 Footware   value 'S'.
             03 Product-Cost             pic s9(5)V99.
+            03 Currency-Code             pic x(3).
+               88 Home-Currency      value 'AUD'.
               
         01  Location-Record.
             03 Record-Type               pic x(3).
                88 Location-rec Value 'STR'.
-            03 Location                 pic 0(4).
+            03 Location                 pic 9(4).
             03 Location-type            pic x.
                88 Is-Store     value 'S'.
                88 Is-DC        value 'D'.
                88 Is-New-Store value 'N'.
             03 Location-Name            pic x(30).
             03 Quantity                 pic s9(5).
-            
-        
\ No newline at end of file
+
+        01  PO-Line-Item.
+            03 Record-Type               pic x(3).
+               88 PO-Line-Item-Rec  Value 'POL'.
+            03 PO-Id                     pic x(14).
+            03 Product-Code              pic 9(8).
+            03 Ordered-Qty               pic s9(5).
+            03 Line-Cost                 pic s9(9)V99.
+
+        01  Location-Product-Qty.
+            03 Record-Type               pic x(3).
+               88 Location-Product-Qty-Rec  Value 'LPQ'.
+            03 Location                  pic 9(4).
+            03 Product-Code              pic 9(8).
+            03 On-Hand-Qty               pic s9(5).
+
