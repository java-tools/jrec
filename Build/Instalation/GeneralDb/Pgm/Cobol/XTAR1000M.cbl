@@ -0,0 +1,387 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. XTAR1000M.
+       AUTHOR. R PATEL.
+       INSTALLATION. IML CENTRAL REPORTING SYSTEM.
+       DATE-WRITTEN. 09/08/26.
+       DATE-COMPILED.
+      ******************************************************************
+      * XTAR1000M - STORE-MASTER MAINTENANCE FOR THE XTAR1000-REC       *
+      *             STORE/REGION HIERARCHY (XTAR1000_020.cbl).  A       *
+      *             STORE OPEN, ACTIVATE, CLOSE OR REGION REASSIGNMENT  *
+      *             IS APPLIED FROM A TRANSACTION FILE AGAINST THE      *
+      *             STORE MASTER, WITH EVERY TRANSACTION - APPLIED OR   *
+      *             REJECTED - WRITTEN TO A CHANGE LOG, SO STORE        *
+      *             LIFECYCLE CHANGES ARE A CONTROLLED, AUDITABLE       *
+      *             TRANSACTION RATHER THAN AN AD HOC FILE EDIT.  THIS  *
+      *             IS THE SAME BATCH TRANSACTION-AGAINST-MASTER-WITH-  *
+      *             A-LOG SHAPE AS ZPOSTUPD.CBL'S Po-Status MAINTENANCE *
+      *             - THERE IS NO ONLINE/SCREEN CAPABILITY ANYWHERE IN  *
+      *             THIS SYSTEM FOR XTAR1000M TO PLUG INTO.             *
+      *                                                                *
+      * VERS   DATE     AUTHOR    PURPOSE                              *
+      * ---------------------------------------------------------------*
+      *  01  09/08/26  R PATEL   INITIAL VERSION                       *
+      *  02  09/08/26  R PATEL   OPEN THE CHANGE LOG EXTEND RATHER     *
+      *                          THAN OUTPUT - OUTPUT WAS TRUNCATING   *
+      *                          EVERY PRIOR RUN'S HISTORY ON EACH     *
+      *                          MAINTENANCE RUN                       *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT XM-TRANS-FILE ASSIGN TO "XT1000TR"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT XM-OLD-MASTER ASSIGN TO "XTAR1000"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT XM-NEW-MASTER ASSIGN TO "XTAR1000N"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT XM-LOG-FILE ASSIGN TO "XT1000LG"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  XM-TRANS-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  XM-TRANS-RECORD.
+           05 XM-TR-ACTION-CODE           PIC X(02).
+               88 XM-TR-ADD-STORE             VALUE '01'.
+               88 XM-TR-ACTIVATE-STORE        VALUE '02'.
+               88 XM-TR-CLOSE-STORE           VALUE '03'.
+               88 XM-TR-REASSIGN-REGION       VALUE '04'.
+           05 XM-TR-STORE-NO              PIC S9(4) COMP.
+           05 XM-TR-REGION-NO             PIC S9(4) COMP.
+           05 XM-TR-STORE-NAME            PIC X(50).
+           05 FILLER                      PIC X(10).
+
+       FD  XM-OLD-MASTER
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  XM-OLD-IO                      PIC X(60).
+
+       FD  XM-NEW-MASTER
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  XM-NEW-IO                      PIC X(60).
+
+       FD  XM-LOG-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  XM-LOG-RECORD.
+           05 XM-LG-STORE-NO              PIC S9(4).
+           05 XM-LG-ACTION-CODE           PIC X(02).
+           05 XM-LG-RESULT                PIC X(10).
+           05 XM-LG-OLD-REGION-NO         PIC S9(4).
+           05 XM-LG-NEW-REGION-NO         PIC S9(4).
+           05 XM-LG-OLD-ACTIVE            PIC X(01).
+           05 XM-LG-NEW-ACTIVE            PIC X(01).
+           05 XM-LG-OLD-CLOSED            PIC X(01).
+           05 XM-LG-NEW-CLOSED            PIC X(01).
+           05 XM-LG-REASON                PIC X(30).
+           05 XM-LG-TS-DATE               PIC 9(08).
+           05 XM-LG-TS-TIME               PIC 9(08).
+
+       WORKING-STORAGE SECTION.
+           COPY "XTAR1000_020.cbl".
+
+       01  XM-SWITCHES.
+           05 XM-EOF-TRANS-FILE           PIC X(01) VALUE 'N'.
+               88 XM-END-OF-TRANS-FILE        VALUE 'Y'.
+           05 XM-EOF-OLD-MASTER           PIC X(01) VALUE 'N'.
+               88 XM-END-OF-OLD-MASTER        VALUE 'Y'.
+
+       01  XM-COUNTERS.
+           05 XM-STORE-CNT                PIC 9(05) COMP VALUE ZERO.
+           05 XM-TRANS-READ               PIC 9(07) COMP VALUE ZERO.
+           05 XM-TRANS-APPLIED            PIC 9(07) COMP VALUE ZERO.
+           05 XM-TRANS-REJECTED           PIC 9(07) COMP VALUE ZERO.
+
+      *    THE MASTER TABLE IS SCANNED LINEARLY RATHER THAN VIA
+      *    SEARCH ALL - AN ADD-STORE TRANSACTION APPENDS A NEW ENTRY
+      *    TO THE END OF THE TABLE, WHICH WOULD BREAK AN ASCENDING
+      *    KEY ORDERING IF A LATER TRANSACTION IN THE SAME RUN NEEDS
+      *    TO FIND IT.
+       01  XM-STORE-TABLE.
+           05 XM-ST-ENTRY OCCURS 1 TO 9999 TIMES
+                   DEPENDING ON XM-STORE-CNT.
+               10 XM-ST-STORE-NO           PIC S9(4) COMP.
+               10 XM-ST-REGION-NO          PIC S9(4) COMP.
+               10 XM-ST-STORE-NAME         PIC X(50).
+               10 XM-ST-NEW-STORE          PIC X(1).
+               10 XM-ST-ACTIVE-STORE       PIC X(1).
+               10 XM-ST-CLOSED-STORE       PIC X(1).
+               10 XM-ST-DC-TYPE            PIC X(1).
+               10 XM-ST-SRC-TYPE           PIC X(1).
+               10 XM-ST-HO-TYPE            PIC X(1).
+
+       01  XM-MATCH-IDX                   PIC 9(05) COMP.
+       01  XM-SEARCH-RESULT               PIC X(01).
+           88 XM-STORE-WAS-FOUND              VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 3000-APPLY-TRANSACTION THRU 3000-EXIT
+               UNTIL XM-END-OF-TRANS-FILE.
+           PERFORM 8000-TERMINATE THRU 8000-EXIT.
+           GO TO 9999-EXIT.
+
+      ******************************************************************
+      * 1000-INITIALIZE - OPEN FILES AND LOAD THE STORE MASTER INTO A  *
+      *                   WORKING-STORAGE TABLE                        *
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT  XM-TRANS-FILE
+                INPUT  XM-OLD-MASTER
+                OUTPUT XM-NEW-MASTER.
+           OPEN EXTEND XM-LOG-FILE.
+           PERFORM 2000-LOAD-STORE-TABLE THRU 2000-EXIT
+               UNTIL XM-END-OF-OLD-MASTER.
+       1000-EXIT.
+           EXIT.
+
+       2000-LOAD-STORE-TABLE.
+           READ XM-OLD-MASTER
+               AT END
+                   SET XM-END-OF-OLD-MASTER TO TRUE
+                   GO TO 2000-EXIT
+           END-READ.
+           MOVE XM-OLD-IO TO 01TAR1000-REC.
+           ADD 1 TO XM-STORE-CNT.
+           MOVE XM-STORE-CNT TO XM-MATCH-IDX.
+           MOVE 00001000-STORE-NO     TO XM-ST-STORE-NO(XM-MATCH-IDX).
+           MOVE 000R1000-REGION-NO    TO XM-ST-REGION-NO(XM-MATCH-IDX).
+           MOVE XTAR1000-STORE-NAME   TO XM-ST-STORE-NAME(XM-MATCH-IDX).
+           MOVE XTAR1000-NEW-STORE    TO XM-ST-NEW-STORE(XM-MATCH-IDX).
+           MOVE XTAR1000-ACTIVE-STORE
+                                    TO XM-ST-ACTIVE-STORE(XM-MATCH-IDX).
+           MOVE XTAR1000-CLOSED-STORE
+                                    TO XM-ST-CLOSED-STORE(XM-MATCH-IDX).
+           MOVE XTAR1000-DC-TYPE      TO XM-ST-DC-TYPE(XM-MATCH-IDX).
+           MOVE XTAR1000-SRC-TYPE     TO XM-ST-SRC-TYPE(XM-MATCH-IDX).
+           MOVE XTAR1000-HO-TYPE      TO XM-ST-HO-TYPE(XM-MATCH-IDX).
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-APPLY-TRANSACTION - READ ONE MAINTENANCE TRANSACTION AND  *
+      *                          ROUTE IT TO THE ACTION IT REQUESTS    *
+      ******************************************************************
+       3000-APPLY-TRANSACTION.
+           READ XM-TRANS-FILE
+               AT END
+                   SET XM-END-OF-TRANS-FILE TO TRUE
+                   GO TO 3000-EXIT
+           END-READ.
+           ADD 1 TO XM-TRANS-READ.
+           PERFORM 4000-LOOKUP-STORE THRU 4000-EXIT.
+           EVALUATE TRUE
+               WHEN XM-TR-ADD-STORE
+                   PERFORM 5000-ADD-STORE THRU 5000-EXIT
+               WHEN XM-TR-ACTIVATE-STORE
+                   PERFORM 5100-ACTIVATE-STORE THRU 5100-EXIT
+               WHEN XM-TR-CLOSE-STORE
+                   PERFORM 5200-CLOSE-STORE THRU 5200-EXIT
+               WHEN XM-TR-REASSIGN-REGION
+                   PERFORM 5300-REASSIGN-REGION THRU 5300-EXIT
+               WHEN OTHER
+                   MOVE "UNRECOGNIZED ACTION CODE" TO XM-LG-REASON
+                   PERFORM 6000-WRITE-LOG THRU 6000-EXIT
+                   ADD 1 TO XM-TRANS-REJECTED
+           END-EVALUATE.
+       3000-EXIT.
+           EXIT.
+
+       4000-LOOKUP-STORE.
+           MOVE 'N' TO XM-SEARCH-RESULT.
+           MOVE ZERO TO XM-MATCH-IDX.
+           PERFORM 4100-SCAN-ENTRY THRU 4100-EXIT
+               VARYING XM-MATCH-IDX FROM 1 BY 1
+               UNTIL XM-MATCH-IDX > XM-STORE-CNT
+                  OR XM-STORE-WAS-FOUND.
+       4000-EXIT.
+           EXIT.
+
+       4100-SCAN-ENTRY.
+           IF XM-ST-STORE-NO(XM-MATCH-IDX) = XM-TR-STORE-NO
+               MOVE 'Y' TO XM-SEARCH-RESULT
+           END-IF.
+       4100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 5000-ADD-STORE - APPEND A NEW STORE, REJECTING IF THE STORE    *
+      *                  NUMBER IS ALREADY ON THE MASTER               *
+      ******************************************************************
+       5000-ADD-STORE.
+           MOVE XM-TR-STORE-NO  TO XM-LG-STORE-NO.
+           MOVE ZERO TO XM-LG-OLD-REGION-NO.
+           MOVE XM-TR-REGION-NO TO XM-LG-NEW-REGION-NO.
+           MOVE SPACE TO XM-LG-OLD-ACTIVE XM-LG-OLD-CLOSED.
+           IF XM-STORE-WAS-FOUND
+               MOVE "REJECTED  " TO XM-LG-RESULT
+               MOVE "STORE ALREADY ON MASTER"  TO XM-LG-REASON
+               MOVE SPACE TO XM-LG-NEW-ACTIVE XM-LG-NEW-CLOSED
+               PERFORM 6000-WRITE-LOG THRU 6000-EXIT
+               ADD 1 TO XM-TRANS-REJECTED
+           ELSE
+               ADD 1 TO XM-STORE-CNT
+               MOVE XM-STORE-CNT TO XM-MATCH-IDX
+               MOVE XM-TR-STORE-NO  TO XM-ST-STORE-NO(XM-MATCH-IDX)
+               MOVE XM-TR-REGION-NO TO XM-ST-REGION-NO(XM-MATCH-IDX)
+               MOVE XM-TR-STORE-NAME TO XM-ST-STORE-NAME(XM-MATCH-IDX)
+               MOVE 'Y' TO XM-ST-NEW-STORE(XM-MATCH-IDX)
+               MOVE 'N' TO XM-ST-ACTIVE-STORE(XM-MATCH-IDX)
+               MOVE 'N' TO XM-ST-CLOSED-STORE(XM-MATCH-IDX)
+               MOVE 'N' TO XM-ST-DC-TYPE(XM-MATCH-IDX)
+               MOVE 'N' TO XM-ST-SRC-TYPE(XM-MATCH-IDX)
+               MOVE 'N' TO XM-ST-HO-TYPE(XM-MATCH-IDX)
+               MOVE "APPLIED   " TO XM-LG-RESULT
+               MOVE SPACES TO XM-LG-REASON
+               MOVE 'N' TO XM-LG-NEW-ACTIVE
+               MOVE 'N' TO XM-LG-NEW-CLOSED
+               PERFORM 6000-WRITE-LOG THRU 6000-EXIT
+               ADD 1 TO XM-TRANS-APPLIED
+           END-IF.
+       5000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 5100-ACTIVATE-STORE - FLIP AN EXISTING STORE TO ACTIVE         *
+      ******************************************************************
+       5100-ACTIVATE-STORE.
+           MOVE XM-TR-STORE-NO TO XM-LG-STORE-NO.
+           MOVE XM-TR-REGION-NO TO XM-LG-NEW-REGION-NO.
+           IF NOT XM-STORE-WAS-FOUND
+               MOVE ZERO TO XM-LG-OLD-REGION-NO
+               MOVE SPACE TO XM-LG-OLD-ACTIVE XM-LG-OLD-CLOSED
+                              XM-LG-NEW-ACTIVE XM-LG-NEW-CLOSED
+               MOVE "REJECTED  " TO XM-LG-RESULT
+               MOVE "STORE NOT FOUND ON MASTER" TO XM-LG-REASON
+               PERFORM 6000-WRITE-LOG THRU 6000-EXIT
+               ADD 1 TO XM-TRANS-REJECTED
+           ELSE
+               MOVE XM-ST-REGION-NO(XM-MATCH-IDX) TO XM-LG-OLD-REGION-NO
+               MOVE XM-ST-ACTIVE-STORE(XM-MATCH-IDX) TO XM-LG-OLD-ACTIVE
+               MOVE XM-ST-CLOSED-STORE(XM-MATCH-IDX) TO XM-LG-OLD-CLOSED
+               MOVE 'Y' TO XM-ST-ACTIVE-STORE(XM-MATCH-IDX)
+               MOVE 'N' TO XM-ST-CLOSED-STORE(XM-MATCH-IDX)
+               MOVE 'N' TO XM-ST-NEW-STORE(XM-MATCH-IDX)
+               MOVE 'Y' TO XM-LG-NEW-ACTIVE
+               MOVE 'N' TO XM-LG-NEW-CLOSED
+               MOVE "APPLIED   " TO XM-LG-RESULT
+               MOVE SPACES TO XM-LG-REASON
+               PERFORM 6000-WRITE-LOG THRU 6000-EXIT
+               ADD 1 TO XM-TRANS-APPLIED
+           END-IF.
+       5100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 5200-CLOSE-STORE - FLIP AN EXISTING STORE TO CLOSED            *
+      ******************************************************************
+       5200-CLOSE-STORE.
+           MOVE XM-TR-STORE-NO TO XM-LG-STORE-NO.
+           MOVE XM-TR-REGION-NO TO XM-LG-NEW-REGION-NO.
+           IF NOT XM-STORE-WAS-FOUND
+               MOVE ZERO TO XM-LG-OLD-REGION-NO
+               MOVE SPACE TO XM-LG-OLD-ACTIVE XM-LG-OLD-CLOSED
+                              XM-LG-NEW-ACTIVE XM-LG-NEW-CLOSED
+               MOVE "REJECTED  " TO XM-LG-RESULT
+               MOVE "STORE NOT FOUND ON MASTER" TO XM-LG-REASON
+               PERFORM 6000-WRITE-LOG THRU 6000-EXIT
+               ADD 1 TO XM-TRANS-REJECTED
+           ELSE
+               MOVE XM-ST-REGION-NO(XM-MATCH-IDX) TO XM-LG-OLD-REGION-NO
+               MOVE XM-ST-ACTIVE-STORE(XM-MATCH-IDX) TO XM-LG-OLD-ACTIVE
+               MOVE XM-ST-CLOSED-STORE(XM-MATCH-IDX) TO XM-LG-OLD-CLOSED
+               MOVE 'N' TO XM-ST-ACTIVE-STORE(XM-MATCH-IDX)
+               MOVE 'Y' TO XM-ST-CLOSED-STORE(XM-MATCH-IDX)
+               MOVE 'Y' TO XM-LG-NEW-CLOSED
+               MOVE 'N' TO XM-LG-NEW-ACTIVE
+               MOVE "APPLIED   " TO XM-LG-RESULT
+               MOVE SPACES TO XM-LG-REASON
+               PERFORM 6000-WRITE-LOG THRU 6000-EXIT
+               ADD 1 TO XM-TRANS-APPLIED
+           END-IF.
+       5200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 5300-REASSIGN-REGION - MOVE AN EXISTING STORE TO A DIFFERENT   *
+      *                        REGION                                  *
+      ******************************************************************
+       5300-REASSIGN-REGION.
+           MOVE XM-TR-STORE-NO TO XM-LG-STORE-NO.
+           MOVE XM-TR-REGION-NO TO XM-LG-NEW-REGION-NO.
+           IF NOT XM-STORE-WAS-FOUND
+               MOVE ZERO TO XM-LG-OLD-REGION-NO
+               MOVE SPACE TO XM-LG-OLD-ACTIVE XM-LG-OLD-CLOSED
+                              XM-LG-NEW-ACTIVE XM-LG-NEW-CLOSED
+               MOVE "REJECTED  " TO XM-LG-RESULT
+               MOVE "STORE NOT FOUND ON MASTER" TO XM-LG-REASON
+               PERFORM 6000-WRITE-LOG THRU 6000-EXIT
+               ADD 1 TO XM-TRANS-REJECTED
+           ELSE
+               MOVE XM-ST-REGION-NO(XM-MATCH-IDX) TO XM-LG-OLD-REGION-NO
+               MOVE XM-ST-ACTIVE-STORE(XM-MATCH-IDX) TO XM-LG-OLD-ACTIVE
+               MOVE XM-ST-CLOSED-STORE(XM-MATCH-IDX) TO XM-LG-OLD-CLOSED
+               MOVE XM-LG-OLD-ACTIVE TO XM-LG-NEW-ACTIVE
+               MOVE XM-LG-OLD-CLOSED TO XM-LG-NEW-CLOSED
+               MOVE XM-TR-REGION-NO TO XM-ST-REGION-NO(XM-MATCH-IDX)
+               MOVE "APPLIED   " TO XM-LG-RESULT
+               MOVE SPACES TO XM-LG-REASON
+               PERFORM 6000-WRITE-LOG THRU 6000-EXIT
+               ADD 1 TO XM-TRANS-APPLIED
+           END-IF.
+       5300-EXIT.
+           EXIT.
+
+       6000-WRITE-LOG.
+           MOVE XM-TR-ACTION-CODE TO XM-LG-ACTION-CODE.
+           ACCEPT XM-LG-TS-DATE FROM DATE YYYYMMDD.
+           ACCEPT XM-LG-TS-TIME FROM TIME.
+           WRITE XM-LOG-RECORD.
+       6000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8000-TERMINATE - WRITE THE UPDATED TABLE BACK OUT AS THE NEW   *
+      *                  STORE MASTER                                  *
+      ******************************************************************
+       8000-TERMINATE.
+           MOVE ZERO TO XM-MATCH-IDX.
+           PERFORM 7000-WRITE-MASTER THRU 7000-EXIT
+               VARYING XM-MATCH-IDX FROM 1 BY 1
+               UNTIL XM-MATCH-IDX > XM-STORE-CNT.
+           CLOSE XM-TRANS-FILE
+                 XM-OLD-MASTER
+                 XM-NEW-MASTER
+                 XM-LOG-FILE.
+           DISPLAY "XTAR1000M TRANS READ     = " XM-TRANS-READ.
+           DISPLAY "XTAR1000M TRANS APPLIED  = " XM-TRANS-APPLIED.
+           DISPLAY "XTAR1000M TRANS REJECTED = " XM-TRANS-REJECTED.
+       8000-EXIT.
+           EXIT.
+
+       7000-WRITE-MASTER.
+           MOVE XM-ST-STORE-NO(XM-MATCH-IDX)   TO 00001000-STORE-NO.
+           MOVE XM-ST-REGION-NO(XM-MATCH-IDX)  TO 000R1000-REGION-NO.
+           MOVE XM-ST-STORE-NAME(XM-MATCH-IDX) TO XTAR1000-STORE-NAME.
+           MOVE XM-ST-NEW-STORE(XM-MATCH-IDX)  TO XTAR1000-NEW-STORE.
+           MOVE XM-ST-ACTIVE-STORE(XM-MATCH-IDX)
+                                       TO XTAR1000-ACTIVE-STORE.
+           MOVE XM-ST-CLOSED-STORE(XM-MATCH-IDX)
+                                       TO XTAR1000-CLOSED-STORE.
+           MOVE XM-ST-DC-TYPE(XM-MATCH-IDX)    TO XTAR1000-DC-TYPE.
+           MOVE XM-ST-SRC-TYPE(XM-MATCH-IDX)   TO XTAR1000-SRC-TYPE.
+           MOVE XM-ST-HO-TYPE(XM-MATCH-IDX)    TO XTAR1000-HO-TYPE.
+           MOVE 01TAR1000-REC TO XM-NEW-IO.
+           WRITE XM-NEW-IO.
+       7000-EXIT.
+           EXIT.
+
+       9999-EXIT.
+           STOP RUN.
