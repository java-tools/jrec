@@ -0,0 +1,121 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SDSNAP.
+       AUTHOR. R PATEL.
+       INSTALLATION. IML CENTRAL REPORTING SYSTEM.
+       DATE-WRITTEN. 09/08/26.
+       DATE-COMPILED.
+      ******************************************************************
+      * SDSNAP - APPEND THIS CYCLE'S Store-Dtls SALES ARRAY            *
+      *          (StoreDtls.cbl) TO A ROLLING HISTORY FILE, ONE        *
+      *          RECORD PER STORE, STAMPED WITH THE CYCLE'S DATE.      *
+      *          Store-Dtls IS REBUILT AND OVERWRITTEN EACH CYCLE, SO  *
+      *          WITHOUT THIS PASS YESTERDAY'S Department-Dtls/Orders/ *
+      *          Summary STATE FOR A STORE IS GONE AS SOON AS THE NEXT *
+      *          REBUILD RUNS.  THE HISTORY FILE IS OPENED EXTEND SO   *
+      *          EACH CYCLE'S SNAPSHOTS ACCUMULATE ON TOP OF EARLIER   *
+      *          ONES RATHER THAN OVERWRITING THEM; SDASOF.cbl IS THE  *
+      *          COMPANION "AS-OF" RETRIEVAL PASS AGAINST IT.          *
+      *                                                                *
+      * VERS   DATE     AUTHOR    PURPOSE                              *
+      * ---------------------------------------------------------------*
+      *  01  09/08/26  R PATEL   INITIAL VERSION                       *
+      *  02  09/08/26  R PATEL   READ THE XMPLDCAS-CASCADED             *
+      *                          "SDSALESU" FEED INSTEAD OF "SDSALES"  *
+      *                          DIRECTLY, SO A SNAPSHOT REFLECTS THE  *
+      *                          CURRENT Department-name RATHER THAN A *
+      *                          STALE ONE                              *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SS-SALES-FILE ASSIGN TO "SDSALESU"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SS-HISTORY-FILE ASSIGN TO "SDSALHST"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SS-SALES-FILE
+           RECORD IS VARYING IN SIZE
+           LABEL RECORDS ARE STANDARD.
+       01  SS-SALES-IO.
+           COPY "StoreDtls.cbl"
+               REPLACING ==occurs 1 to 999 times
+                  depending on Region-Store-Cnt== BY == ==.
+
+      *    THE HISTORY RECORD CARRIES A SMALL FIXED HEADER (AS-OF DATE,
+      *    STORE NUMBER AND THE ACTUAL DETAIL LENGTH) IN FRONT OF THE
+      *    RAW Store-Dtls BYTES, SO SDASOF.cbl CAN MATCH AND RE-SLICE A
+      *    SNAPSHOT WITHOUT HAVING TO COPY StoreDtls.cbl A SECOND TIME
+      *    INTO THIS PROGRAM - THE SAME REASON SDSALBAL.cbl'S OUTPUT IS
+      *    A PLAIN VARYING BUFFER RATHER THAN A SECOND ODO-BEARING COPY
+      *    OF THE STRUCTURE.
+       FD  SS-HISTORY-FILE
+           RECORD IS VARYING IN SIZE FROM 1 TO 600019 CHARACTERS
+               DEPENDING ON SS-OUT-REC-LEN
+           LABEL RECORDS ARE STANDARD.
+       01  SS-HISTORY-IO.
+           05 SS-HS-AS-OF-DATE             PIC 9(08).
+           05 SS-HS-STORE-NUM              PIC 9(04).
+           05 SS-HS-DETAIL-LEN             PIC 9(07).
+           05 SS-HS-STORE-DETAIL           PIC X(600000).
+
+       WORKING-STORAGE SECTION.
+       01  SS-SWITCHES.
+           05 SS-EOF-SALES-FILE            PIC X(01) VALUE 'N'.
+               88 SS-END-OF-SALES-FILE         VALUE 'Y'.
+
+       01  SS-OUT-REC-LEN                  PIC 9(07) COMP.
+       01  SS-DETAIL-LEN                   PIC 9(07).
+       01  SS-TODAY                        PIC 9(08).
+
+       01  SS-COUNTERS.
+           05 SS-STORES-SNAPPED            PIC 9(07) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 3000-SNAP-STORE THRU 3000-EXIT
+               UNTIL SS-END-OF-SALES-FILE.
+           PERFORM 8000-TERMINATE THRU 8000-EXIT.
+           GO TO 9999-EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  SS-SALES-FILE.
+           OPEN EXTEND SS-HISTORY-FILE.
+           ACCEPT SS-TODAY FROM DATE YYYYMMDD.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-SNAP-STORE - READ ONE STORE AND APPEND A DATED SNAPSHOT   *
+      *                   OF ITS SALES ARRAY TO THE HISTORY FILE       *
+      ******************************************************************
+       3000-SNAP-STORE.
+           READ SS-SALES-FILE
+               AT END
+                   SET SS-END-OF-SALES-FILE TO TRUE
+                   GO TO 3000-EXIT
+           END-READ.
+           MOVE LENGTH OF SS-SALES-IO TO SS-DETAIL-LEN.
+           COMPUTE SS-OUT-REC-LEN = 19 + SS-DETAIL-LEN.
+           MOVE SS-TODAY      TO SS-HS-AS-OF-DATE.
+           MOVE Store-Num     TO SS-HS-STORE-NUM.
+           MOVE SS-DETAIL-LEN TO SS-HS-DETAIL-LEN.
+           MOVE SS-SALES-IO   TO SS-HS-STORE-DETAIL.
+           WRITE SS-HISTORY-IO.
+           ADD 1 TO SS-STORES-SNAPPED.
+       3000-EXIT.
+           EXIT.
+
+       8000-TERMINATE.
+           CLOSE SS-SALES-FILE
+                 SS-HISTORY-FILE.
+           DISPLAY "SDSNAP STORES SNAPPED = " SS-STORES-SNAPPED.
+       8000-EXIT.
+           EXIT.
+
+       9999-EXIT.
+           STOP RUN.
