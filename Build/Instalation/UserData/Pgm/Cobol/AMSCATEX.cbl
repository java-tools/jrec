@@ -0,0 +1,108 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AMSCATEX.
+       AUTHOR. R PATEL.
+       INSTALLATION. IML CENTRAL REPORTING SYSTEM.
+       DATE-WRITTEN. 09/08/26.
+       DATE-COMPILED.
+      ******************************************************************
+      * AMSCATEX - EXPORT RD430-PROD-RECORD (AmsProductAPN.cbl) TO A   *
+      *            PLAIN COMMA-DELIMITED FILE FOR THE WEB CATALOGUE    *
+      *            TEAM.  READS THE DANGEROUS-GOODS-VALIDATED GOOD     *
+      *            FILE (AMSDGVAL.cbl's AMSPRODG) SO ONLY PRODUCTS     *
+      *            THAT PASSED THAT CHECK ARE OFFERED FOR EXPORT, AND  *
+      *            CARRIES ACROSS ONLY PROD-NO, BRAND-ID, QUAL, DESC   *
+      *            AND KEYCODE - THE INTERNAL DANGEROUS-GOODS FIELDS   *
+      *            ARE LEFT OFF SINCE THE WEB TEAM DOESN'T NEED OR     *
+      *            SHOULDN'T SEE THEM.                                 *
+      *                                                                *
+      * VERS   DATE     AUTHOR    PURPOSE                              *
+      * ---------------------------------------------------------------*
+      *  01  09/08/26  R PATEL   INITIAL VERSION                       *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CE-PROD-FILE ASSIGN TO "AMSPRODG"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CE-EXPORT-FILE ASSIGN TO "AMSWEBCV"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CE-PROD-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  CE-PROD-IO                     PIC X(75).
+
+       FD  CE-EXPORT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  CE-EXPORT-RECORD               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           COPY "AmsProductAPN.cbl".
+
+       01  CE-SWITCHES.
+           05 CE-EOF-PROD-FILE            PIC X(01) VALUE 'N'.
+               88 CE-END-OF-PROD-FILE         VALUE 'Y'.
+
+       01  CE-COUNTERS.
+           05 CE-RECORDS-READ             PIC 9(07) COMP VALUE ZERO.
+           05 CE-RECORDS-EXPORTED         PIC 9(07) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 3000-EXPORT-PRODUCT THRU 3000-EXIT
+               UNTIL CE-END-OF-PROD-FILE.
+           PERFORM 8000-TERMINATE THRU 8000-EXIT.
+           GO TO 9999-EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  CE-PROD-FILE
+                OUTPUT CE-EXPORT-FILE.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-EXPORT-PRODUCT - READ ONE GOOD PRODUCT RECORD AND WRITE   *
+      *                       ITS CATALOGUE FIELDS OUT AS A            *
+      *                       COMMA-DELIMITED LINE                     *
+      ******************************************************************
+       3000-EXPORT-PRODUCT.
+           READ CE-PROD-FILE
+               AT END
+                   SET CE-END-OF-PROD-FILE TO TRUE
+                   GO TO 3000-EXIT
+           END-READ.
+           ADD 1 TO CE-RECORDS-READ.
+           MOVE CE-PROD-IO TO RD430-PROD-RECORD.
+           MOVE SPACES TO CE-EXPORT-RECORD.
+           STRING RD430-PROD-NO       DELIMITED BY SIZE
+                  ","                 DELIMITED BY SIZE
+                  RD430-PROD-BRAND-ID DELIMITED BY SIZE
+                  ","                 DELIMITED BY SIZE
+                  RD430-PROD-QUAL     DELIMITED BY SIZE
+                  ","                 DELIMITED BY SIZE
+                  RD430-PROD-DESC     DELIMITED BY SPACE
+                  ","                 DELIMITED BY SIZE
+                  RD430-PROD-KEYCODE  DELIMITED BY SIZE
+               INTO CE-EXPORT-RECORD
+           END-STRING.
+           WRITE CE-EXPORT-RECORD.
+           ADD 1 TO CE-RECORDS-EXPORTED.
+       3000-EXIT.
+           EXIT.
+
+       8000-TERMINATE.
+           CLOSE CE-PROD-FILE
+                 CE-EXPORT-FILE.
+           DISPLAY "AMSCATEX RECORDS READ     = " CE-RECORDS-READ.
+           DISPLAY "AMSCATEX RECORDS EXPORTED = " CE-RECORDS-EXPORTED.
+       8000-EXIT.
+           EXIT.
+
+       9999-EXIT.
+           STOP RUN.
