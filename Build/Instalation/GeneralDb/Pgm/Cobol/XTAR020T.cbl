@@ -0,0 +1,123 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. XTAR020T.
+       AUTHOR. R PATEL.
+       INSTALLATION. IML CENTRAL REPORTING SYSTEM.
+       DATE-WRITTEN. 09/08/26.
+       DATE-COMPILED.
+      ******************************************************************
+      * XTAR020T - COPY THE DTAB020 SALES EXTRACT (XTAR020-REC) AND    *
+      *            APPEND A CONTROL-TOTAL TRAILER RECORD (RECORD COUNT *
+      *            PLUS THE SUM OF QTY-SOLD AND SALE-PRICE) SO THE     *
+      *            RECEIVING JOB CAN VERIFY THE FEED BALANCED BEFORE   *
+      *            IT IS ALLOWED TO POST.                              *
+      *                                                                *
+      * VERS   DATE     AUTHOR    PURPOSE                              *
+      * ---------------------------------------------------------------*
+      *  01  09/08/26  R PATEL   INITIAL VERSION                       *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT XTAR020-FILE ASSIGN TO "XTAR020"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT XTAR020-OUT-FILE ASSIGN TO "XTAR020B"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  XTAR020-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  XT-SALES-EXTRACT-IO            PIC X(27).
+
+       FD  XTAR020-OUT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  XT-OUT-DETAIL.
+           05 XT-OUT-KEYCODE-NO           PIC X(08).
+           05 XT-OUT-STORE-NO             PIC S9(03)   COMP-3.
+           05 XT-OUT-DATE                 PIC S9(07)   COMP-3.
+           05 XT-OUT-DEPT-NO              PIC S9(03)   COMP-3.
+           05 XT-OUT-QTY-SOLD             PIC S9(9)    COMP-3.
+           05 XT-OUT-SALE-PRICE           PIC S9(9)V99 COMP-3.
+       01  XT-OUT-TRAILER.
+           05 XT-OUT-TRLR-ID              PIC X(08).
+           05 XT-OUT-TRLR-REC-CNT         PIC S9(7)    COMP-3.
+           05 XT-OUT-TRLR-QTY-TOTAL       PIC S9(9)    COMP-3.
+           05 XT-OUT-TRLR-PRICE-TOTAL     PIC S9(9)V99 COMP-3.
+           05 FILLER                      PIC X(04).
+
+       WORKING-STORAGE SECTION.
+           COPY "XTAR1000_020.cbl".
+
+       01  XT-SWITCHES.
+           05 XT-EOF-SALES-EXTRACT        PIC X(01) VALUE 'N'.
+               88 XT-END-OF-SALES-EXTRACT     VALUE 'Y'.
+
+       01  XT-CONTROL-TOTALS.
+           05 XT-REC-CNT           PIC S9(7)    COMP-3 VALUE ZERO.
+           05 XT-QTY-TOTAL         PIC S9(9)    COMP-3 VALUE ZERO.
+           05 XT-PRICE-TOTAL       PIC S9(9)V99 COMP-3 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-COPY-AND-ACCUMULATE THRU 2000-EXIT
+               UNTIL XT-END-OF-SALES-EXTRACT.
+           PERFORM 3000-WRITE-TRAILER THRU 3000-EXIT.
+           PERFORM 8000-TERMINATE THRU 8000-EXIT.
+           GO TO 9999-EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  XTAR020-FILE
+                OUTPUT XTAR020-OUT-FILE.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-COPY-AND-ACCUMULATE - COPY EACH DETAIL LINE THROUGH TO    *
+      *                            THE OUTPUT FILE, ACCUMULATING THE   *
+      *                            CONTROL TOTALS AS WE GO             *
+      ******************************************************************
+       2000-COPY-AND-ACCUMULATE.
+           READ XTAR020-FILE
+               AT END
+                   SET XT-END-OF-SALES-EXTRACT TO TRUE
+                   GO TO 2000-EXIT
+           END-READ.
+           MOVE XT-SALES-EXTRACT-IO TO 01TAR020-REC.
+           MOVE XTAR020-KEYCODE-NO  TO XT-OUT-KEYCODE-NO.
+           MOVE XTAR020-STORE-NO    TO XT-OUT-STORE-NO.
+           MOVE XTAR020-DATE        TO XT-OUT-DATE.
+           MOVE XTAR020-DEPT-NO     TO XT-OUT-DEPT-NO.
+           MOVE XTAR020-QTY-SOLD    TO XT-OUT-QTY-SOLD.
+           MOVE XTAR020-SALE-PRICE  TO XT-OUT-SALE-PRICE.
+           WRITE XT-OUT-DETAIL.
+           ADD 1                    TO XT-REC-CNT.
+           ADD XTAR020-QTY-SOLD     TO XT-QTY-TOTAL.
+           ADD XTAR020-SALE-PRICE   TO XT-PRICE-TOTAL.
+       2000-EXIT.
+           EXIT.
+
+       3000-WRITE-TRAILER.
+           MOVE 'TRAILER1'    TO XT-OUT-TRLR-ID.
+           MOVE XT-REC-CNT    TO XT-OUT-TRLR-REC-CNT.
+           MOVE XT-QTY-TOTAL  TO XT-OUT-TRLR-QTY-TOTAL.
+           MOVE XT-PRICE-TOTAL TO XT-OUT-TRLR-PRICE-TOTAL.
+           WRITE XT-OUT-TRAILER.
+       3000-EXIT.
+           EXIT.
+
+       8000-TERMINATE.
+           CLOSE XTAR020-FILE
+                 XTAR020-OUT-FILE.
+           DISPLAY "XTAR020T RECORD COUNT   = " XT-REC-CNT.
+           DISPLAY "XTAR020T QTY-SOLD TOTAL = " XT-QTY-TOTAL.
+           DISPLAY "XTAR020T SALE-PRICE TOTAL = " XT-PRICE-TOTAL.
+       8000-EXIT.
+           EXIT.
+
+       9999-EXIT.
+           STOP RUN.
