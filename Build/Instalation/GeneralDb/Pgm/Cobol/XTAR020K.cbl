@@ -0,0 +1,135 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. XTAR020K.
+       AUTHOR. R PATEL.
+       INSTALLATION. IML CENTRAL REPORTING SYSTEM.
+       DATE-WRITTEN. 09/08/26.
+       DATE-COMPILED.
+      ******************************************************************
+      * XTAR020K - BUILD AN INDEXED (VSAM-STYLE) COPY OF THE DAY'S     *
+      *            DTAB020 SALES EXTRACT (XTAR020-REC), KEYED ON       *
+      *            STORE NUMBER + KEYCODE NUMBER.  XTAR020-REC ITSELF  *
+      *            IS KEYED KEYCODE-FIRST (XTAR020-KCODE-STORE-KEY) SO *
+      *            THAT SEQUENCE CAN'T BE REUSED HERE - THIS PROGRAM   *
+      *            BUILDS ITS OWN STORE-MAJOR KEY FROM THE SAME TWO    *
+      *            FIELDS.  THE SEQUENTIAL EXTRACT REMAINS THE FEED    *
+      *            OF RECORD FOR THE NIGHTLY LOAD; THIS INDEXED COPY   *
+      *            IS BUILT ALONGSIDE IT PURELY SO A DAYTIME AD HOC    *
+      *            LOOKUP FOR ONE STORE DOESN'T HAVE TO REREAD THE     *
+      *            WHOLE SEQUENTIAL FILE.  A TRAILER RECORD ON THE     *
+      *            INCOMING EXTRACT (SEE XTAR020T.CBL) IS SKIPPED.     *
+      *                                                                *
+      * VERS   DATE     AUTHOR    PURPOSE                              *
+      * ---------------------------------------------------------------*
+      *  01  09/08/26  R PATEL   INITIAL VERSION                       *
+      *  02  09/08/26  R PATEL   CHECK XK-FILE-STATUS AFTER THE WRITE   *
+      *                          AND ROUTE A DUPLICATE KEY (MULTIPLE    *
+      *                          SAME-KEYCODE SALES AT ONE STORE IN ONE *
+      *                          DAY) TO ITS OWN COUNT INSTEAD OF        *
+      *                          COUNTING A DROPPED RECORD AS INDEXED    *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT XTAR020-FILE ASSIGN TO "XTAR020"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT XTAR020-IDX-FILE ASSIGN TO "XTAR020K"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS XK-STORE-KEYCODE-KEY
+               FILE STATUS IS XK-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  XTAR020-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  XK-SALES-EXTRACT-IO            PIC X(27).
+
+       FD  XTAR020-IDX-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  XK-IDX-RECORD.
+           05 XK-STORE-KEYCODE-KEY.
+               10 XK-STORE-NO             PIC 9(05).
+               10 XK-KEYCODE-NO           PIC X(08).
+           05 XK-DATE                     PIC S9(07)   COMP-3.
+           05 XK-DEPT-NO                  PIC S9(03)   COMP-3.
+           05 XK-QTY-SOLD                 PIC S9(9)    COMP-3.
+           05 XK-SALE-PRICE               PIC S9(9)V99 COMP-3.
+
+       WORKING-STORAGE SECTION.
+           COPY "XTAR1000_020.cbl".
+
+       01  XK-FILE-STATUS                 PIC X(02).
+           88 XK-STATUS-OK                    VALUE '00'.
+
+       01  XK-SWITCHES.
+           05 XK-EOF-SALES-EXTRACT        PIC X(01) VALUE 'N'.
+               88 XK-END-OF-SALES-EXTRACT     VALUE 'Y'.
+
+       01  XK-COUNTERS.
+           05 XK-RECORDS-READ             PIC 9(07) COMP VALUE ZERO.
+           05 XK-RECORDS-INDEXED          PIC 9(07) COMP VALUE ZERO.
+           05 XK-TRAILERS-SKIPPED         PIC 9(07) COMP VALUE ZERO.
+           05 XK-RECORDS-DUPLICATE        PIC 9(07) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 3000-BUILD-INDEX THRU 3000-EXIT
+               UNTIL XK-END-OF-SALES-EXTRACT.
+           PERFORM 8000-TERMINATE THRU 8000-EXIT.
+           GO TO 9999-EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  XTAR020-FILE
+                OUTPUT XTAR020-IDX-FILE.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-BUILD-INDEX - READ ONE SEQUENTIAL DETAIL LINE AND WRITE   *
+      *                    IT TO THE INDEXED COPY UNDER ITS STORE-     *
+      *                    MAJOR KEY.  THE TRAILER RECORD, IF PRESENT, *
+      *                    IS SKIPPED - IT CARRIES NO STORE/KEYCODE.   *
+      ******************************************************************
+       3000-BUILD-INDEX.
+           READ XTAR020-FILE
+               AT END
+                   SET XK-END-OF-SALES-EXTRACT TO TRUE
+                   GO TO 3000-EXIT
+           END-READ.
+           ADD 1 TO XK-RECORDS-READ.
+           IF XK-SALES-EXTRACT-IO(1:8) = "TRAILER1"
+               ADD 1 TO XK-TRAILERS-SKIPPED
+               GO TO 3000-EXIT
+           END-IF.
+           MOVE XK-SALES-EXTRACT-IO TO 01TAR020-REC.
+           MOVE XTAR020-STORE-NO    TO XK-STORE-NO.
+           MOVE XTAR020-KEYCODE-NO  TO XK-KEYCODE-NO.
+           MOVE XTAR020-DATE        TO XK-DATE.
+           MOVE XTAR020-DEPT-NO     TO XK-DEPT-NO.
+           MOVE XTAR020-QTY-SOLD    TO XK-QTY-SOLD.
+           MOVE XTAR020-SALE-PRICE  TO XK-SALE-PRICE.
+           WRITE XK-IDX-RECORD.
+           IF XK-STATUS-OK
+               ADD 1 TO XK-RECORDS-INDEXED
+           ELSE
+               ADD 1 TO XK-RECORDS-DUPLICATE
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+       8000-TERMINATE.
+           CLOSE XTAR020-FILE
+                 XTAR020-IDX-FILE.
+           DISPLAY "XTAR020K RECORDS READ      = " XK-RECORDS-READ.
+           DISPLAY "XTAR020K RECORDS INDEXED   = " XK-RECORDS-INDEXED.
+           DISPLAY "XTAR020K TRAILERS SKIPPED  = " XK-TRAILERS-SKIPPED.
+           DISPLAY "XTAR020K DUPLICATE KEYS    = " XK-RECORDS-DUPLICATE.
+       8000-EXIT.
+           EXIT.
+
+       9999-EXIT.
+           STOP RUN.
