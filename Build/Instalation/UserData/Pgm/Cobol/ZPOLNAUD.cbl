@@ -0,0 +1,213 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ZPOLNAUD.
+       AUTHOR. R PATEL.
+       INSTALLATION. IML CENTRAL REPORTING SYSTEM.
+       DATE-WRITTEN. 09/08/26.
+       DATE-COMPILED.
+      ******************************************************************
+      * ZPOLNAUD - AUDIT PO-Record's Total-Cost AGAINST THE PO-Line-   *
+      *            Item DETAIL THAT MAKES IT UP.  PO-Line-Item CARRIES *
+      *            PO-Id/Product-Code/Ordered-Qty/Line-Cost; THIS      *
+      *            PROGRAM SUMS Line-Cost ACROSS EVERY LINE FOR A PO   *
+      *            AND FLAGS THE PO TO AN EXCEPTION FILE WHEN THE      *
+      *            DERIVED TOTAL DOESN'T AGREE WITH THE TOTAL-COST     *
+      *            TYPED IN AT PO CREATION.  THE LINE-ITEM FILE MUST   *
+      *            BE SORTED ASCENDING BY PO-Id.                       *
+      *                                                                *
+      * VERS   DATE     AUTHOR    PURPOSE                              *
+      * ---------------------------------------------------------------*
+      *  01  09/08/26  R PATEL   INITIAL VERSION                       *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ZP-LINE-FILE ASSIGN TO "ZPOLINE"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ZP-PO-FILE ASSIGN TO "ZPOPO"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ZP-EXCEPTION-FILE ASSIGN TO "ZPOLNEXC"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ZP-LINE-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  ZL-LINE-IO                     PIC X(41).
+
+       FD  ZP-PO-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  ZL-PO-IO                       PIC X(33).
+
+       FD  ZP-EXCEPTION-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  ZL-EXCEPTION-RECORD.
+           05 ZL-EX-PO-ID                 PIC X(14).
+           05 ZL-EX-TOTAL-COST            PIC S9(9)V99.
+           05 ZL-EX-DERIVED-COST          PIC S9(9)V99.
+           05 ZL-EX-VARIANCE              PIC S9(9)V99.
+           05 ZL-EX-LINE-COUNT            PIC 9(05).
+           05 ZL-EX-REASON                PIC X(30).
+
+       WORKING-STORAGE SECTION.
+           COPY "zPO.cbl".
+
+       01  ZL-SWITCHES.
+           05 ZL-EOF-LINE-FILE            PIC X(01) VALUE 'N'.
+               88 ZL-END-OF-LINE-FILE         VALUE 'Y'.
+           05 ZL-EOF-PO-FILE              PIC X(01) VALUE 'N'.
+               88 ZL-END-OF-PO-FILE           VALUE 'Y'.
+
+       01  ZL-COUNTERS.
+           05 ZL-LINE-CNT                 PIC 9(05) COMP VALUE ZERO.
+           05 ZL-POS-READ                 PIC 9(07) COMP VALUE ZERO.
+           05 ZL-POS-BALANCED             PIC 9(07) COMP VALUE ZERO.
+           05 ZL-POS-EXCEPTION            PIC 9(07) COMP VALUE ZERO.
+
+       01  ZL-LINE-TABLE.
+           05 ZL-LINE-ENTRY OCCURS 1 TO 99999 TIMES
+                   DEPENDING ON ZL-LINE-CNT
+                   ASCENDING KEY IS ZL-LN-PO-ID
+                   INDEXED BY ZL-LN-IDX.
+               10 ZL-LN-PO-ID             PIC X(14).
+               10 ZL-LN-LINE-COST         PIC S9(9)V99.
+
+       01  ZL-DERIVED-COST                PIC S9(9)V99.
+       01  ZL-MATCHED-LINES               PIC 9(05).
+       01  ZL-SEARCH-RESULT               PIC X(01).
+           88 ZL-PO-HAS-LINES                 VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 3000-AUDIT-PO THRU 3000-EXIT
+               UNTIL ZL-END-OF-PO-FILE.
+           PERFORM 8000-TERMINATE THRU 8000-EXIT.
+           GO TO 9999-EXIT.
+
+      ******************************************************************
+      * 1000-INITIALIZE - OPEN FILES AND LOAD THE LINE-ITEM TABLE      *
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT  ZP-LINE-FILE
+                INPUT  ZP-PO-FILE
+                OUTPUT ZP-EXCEPTION-FILE.
+           PERFORM 2000-LOAD-LINE-TABLE THRU 2000-EXIT
+               UNTIL ZL-END-OF-LINE-FILE.
+       1000-EXIT.
+           EXIT.
+
+       2000-LOAD-LINE-TABLE.
+           READ ZP-LINE-FILE
+               AT END
+                   SET ZL-END-OF-LINE-FILE TO TRUE
+                   GO TO 2000-EXIT
+           END-READ.
+           MOVE ZL-LINE-IO TO PO-Line-Item.
+           ADD 1 TO ZL-LINE-CNT.
+           SET ZL-LN-IDX TO ZL-LINE-CNT.
+           MOVE PO-Id OF PO-Line-Item     TO ZL-LN-PO-ID(ZL-LN-IDX).
+           MOVE Line-Cost                 TO ZL-LN-LINE-COST(ZL-LN-IDX).
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-AUDIT-PO - READ ONE PO, SUM ITS LINE ITEMS AND COMPARE    *
+      *                 THE DERIVED TOTAL TO Total-Cost                *
+      ******************************************************************
+       3000-AUDIT-PO.
+           READ ZP-PO-FILE
+               AT END
+                   SET ZL-END-OF-PO-FILE TO TRUE
+                   GO TO 3000-EXIT
+           END-READ.
+           ADD 1 TO ZL-POS-READ.
+           MOVE ZL-PO-IO TO PO-Record.
+           PERFORM 4000-SUM-LINE-ITEMS THRU 4000-EXIT.
+           IF ZL-PO-HAS-LINES
+               IF ZL-DERIVED-COST = Total-Cost
+                   ADD 1 TO ZL-POS-BALANCED
+               ELSE
+                   MOVE "TOTAL-COST DOES NOT MATCH LINES"
+                                             TO ZL-EX-REASON
+                   PERFORM 5000-WRITE-EXCEPTION THRU 5000-EXIT
+               END-IF
+           ELSE
+               MOVE "NO PO-LINE-ITEM RECORDS FOUND" TO ZL-EX-REASON
+               PERFORM 5000-WRITE-EXCEPTION THRU 5000-EXIT
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4000-SUM-LINE-ITEMS - FIND THE FIRST LINE FOR THIS PO ON THE  *
+      *                       SORTED TABLE, THEN ACCUMULATE FORWARD   *
+      *                       WHILE THE PO-Id KEEPS MATCHING          *
+      ******************************************************************
+       4000-SUM-LINE-ITEMS.
+           MOVE ZERO TO ZL-DERIVED-COST.
+           MOVE ZERO TO ZL-MATCHED-LINES.
+           MOVE 'N'  TO ZL-SEARCH-RESULT.
+           SET ZL-LN-IDX TO 1.
+           SEARCH ALL ZL-LINE-ENTRY
+               AT END
+                   MOVE 'N' TO ZL-SEARCH-RESULT
+               WHEN ZL-LN-PO-ID(ZL-LN-IDX) = PO-Id OF PO-Record
+                   MOVE 'Y' TO ZL-SEARCH-RESULT
+           END-SEARCH.
+           IF ZL-PO-HAS-LINES
+               PERFORM 4100-BACK-UP-TO-FIRST-LINE THRU 4100-EXIT
+               PERFORM 4200-ACCUMULATE-LINE THRU 4200-EXIT
+                   UNTIL ZL-LN-IDX > ZL-LINE-CNT
+                      OR ZL-LN-PO-ID(ZL-LN-IDX) NOT = PO-Id OF PO-Record
+           END-IF.
+       4000-EXIT.
+           EXIT.
+
+       4100-BACK-UP-TO-FIRST-LINE.
+           PERFORM 4110-STEP-BACK THRU 4110-EXIT
+               UNTIL ZL-LN-IDX = 1
+                  OR ZL-LN-PO-ID(ZL-LN-IDX - 1) NOT =
+                     PO-Id OF PO-Record.
+       4100-EXIT.
+           EXIT.
+
+       4110-STEP-BACK.
+           SET ZL-LN-IDX DOWN BY 1.
+       4110-EXIT.
+           EXIT.
+
+       4200-ACCUMULATE-LINE.
+           ADD ZL-LN-LINE-COST(ZL-LN-IDX) TO ZL-DERIVED-COST.
+           ADD 1 TO ZL-MATCHED-LINES.
+           SET ZL-LN-IDX UP BY 1.
+       4200-EXIT.
+           EXIT.
+
+       5000-WRITE-EXCEPTION.
+           MOVE PO-Id OF PO-Record TO ZL-EX-PO-ID.
+           MOVE Total-Cost      TO ZL-EX-TOTAL-COST.
+           MOVE ZL-DERIVED-COST TO ZL-EX-DERIVED-COST.
+           COMPUTE ZL-EX-VARIANCE = Total-Cost - ZL-DERIVED-COST.
+           MOVE ZL-MATCHED-LINES TO ZL-EX-LINE-COUNT.
+           WRITE ZL-EXCEPTION-RECORD.
+           ADD 1 TO ZL-POS-EXCEPTION.
+       5000-EXIT.
+           EXIT.
+
+       8000-TERMINATE.
+           CLOSE ZP-LINE-FILE
+                 ZP-PO-FILE
+                 ZP-EXCEPTION-FILE.
+           DISPLAY "ZPOLNAUD POS READ      = " ZL-POS-READ.
+           DISPLAY "ZPOLNAUD POS BALANCED  = " ZL-POS-BALANCED.
+           DISPLAY "ZPOLNAUD POS EXCEPTION = " ZL-POS-EXCEPTION.
+       8000-EXIT.
+           EXIT.
+
+       9999-EXIT.
+           STOP RUN.
