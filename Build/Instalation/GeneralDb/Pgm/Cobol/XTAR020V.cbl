@@ -0,0 +1,231 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. XTAR020V.
+       AUTHOR. R PATEL.
+       INSTALLATION. IML CENTRAL REPORTING SYSTEM.
+       DATE-WRITTEN. 09/08/26.
+       DATE-COMPILED.
+      ******************************************************************
+      * XTAR020V - RECONCILE THE DTAB020 SALES EXTRACT (XTAR020-REC)   *
+      *            AGAINST THE XTAR1000 STORE MASTER BEFORE THE FEED   *
+      *            IS ALLOWED TO POST.  A SALE POSTED AGAINST A STORE  *
+      *            NUMBER THAT IS NOT ON THE MASTER, NOT YET ACTIVE OR *
+      *            ALREADY CLOSED IS QUARANTINED TO THE REJECT FILE    *
+      *            RATHER THAN BEING CARRIED INTO THE GOOD OUTPUT.     *
+      *            THIS IS THE SECOND OF TWO SCREENING PASSES OVER THE *
+      *            RAW EXTRACT - THE INPUT HERE IS XTAR020S.CBL'S      *
+      *            SIGN-SCREENED "XTAR020N" OUTPUT, NOT THE RAW FEED,  *
+      *            SO A RECORD STILL HAS TO CLEAR BOTH PASSES BEFORE   *
+      *            LANDING ON THE FINAL "XTAR020G" GOOD FEED.          *
+      *                                                                *
+      * VERS   DATE     AUTHOR    PURPOSE                              *
+      * ---------------------------------------------------------------*
+      *  01  09/08/26  R PATEL   INITIAL VERSION                       *
+      *  02  09/08/26  R PATEL   READ XTAR020S.CBL'S SIGN-SCREENED      *
+      *                          "XTAR020N" OUTPUT INSTEAD OF THE RAW   *
+      *                          "XTAR020" EXTRACT - BOTH PROGRAMS      *
+      *                          WERE READING THE RAW FEED AND WRITING  *
+      *                          THE SAME "XTAR020G" NAME, SO NEITHER   *
+      *                          SCREENING PASS EVER SAW THE OTHER'S    *
+      *                          RESULT                                 *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT XTAR1000-FILE ASSIGN TO "XTAR1000"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT XTAR020-FILE ASSIGN TO "XTAR020N"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT XTAR020-GOOD-FILE ASSIGN TO "XTAR020G"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT XTAR020-REJ-FILE ASSIGN TO "XTAR020J"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  XTAR1000-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  XV-STORE-MASTER-IO             PIC X(60).
+
+       FD  XTAR020-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  XV-SALES-EXTRACT-IO            PIC X(27).
+
+       FD  XTAR020-GOOD-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  XV-GOOD-RECORD.
+           05 XV-GD-KEYCODE-NO            PIC X(08).
+           05 XV-GD-STORE-NO              PIC S9(03)   COMP-3.
+           05 XV-GD-DATE                  PIC S9(07)   COMP-3.
+           05 XV-GD-DEPT-NO               PIC S9(03)   COMP-3.
+           05 XV-GD-QTY-SOLD              PIC S9(9)    COMP-3.
+           05 XV-GD-SALE-PRICE            PIC S9(9)V99 COMP-3.
+
+       FD  XTAR020-REJ-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  XV-REJECT-RECORD.
+           05 XV-RJ-KEYCODE-NO            PIC X(08).
+           05 XV-RJ-STORE-NO              PIC S9(05).
+           05 XV-RJ-DEPT-NO               PIC S9(05).
+           05 XV-RJ-DATE                  PIC S9(07).
+           05 XV-RJ-REASON-CODE           PIC X(02).
+               88 XV-RJ-STORE-NOT-FOUND       VALUE '01'.
+               88 XV-RJ-STORE-NOT-ACTIVE      VALUE '02'.
+               88 XV-RJ-STORE-CLOSED          VALUE '03'.
+           05 XV-RJ-REASON-TEXT           PIC X(30).
+
+       WORKING-STORAGE SECTION.
+           COPY "XTAR1000_020.cbl".
+
+       01  XV-SWITCHES.
+           05 XV-EOF-STORE-MASTER         PIC X(01) VALUE 'N'.
+               88 XV-END-OF-STORE-MASTER      VALUE 'Y'.
+           05 XV-EOF-SALES-EXTRACT        PIC X(01) VALUE 'N'.
+               88 XV-END-OF-SALES-EXTRACT     VALUE 'Y'.
+
+       01  XV-COUNTERS.
+           05 XV-STORE-CNT                PIC 9(05) COMP VALUE ZERO.
+           05 XV-RECORDS-READ             PIC 9(07) COMP VALUE ZERO.
+           05 XV-RECORDS-ACCEPTED         PIC 9(07) COMP VALUE ZERO.
+           05 XV-RECORDS-REJECTED         PIC 9(07) COMP VALUE ZERO.
+
+       01  XV-STORE-TABLE.
+           05 XV-STORE-ENTRY OCCURS 1 TO 9999 TIMES
+                   DEPENDING ON XV-STORE-CNT
+                   ASCENDING KEY IS XV-ST-STORE-NO
+                   INDEXED BY XV-ST-IDX.
+               10 XV-ST-STORE-NO          PIC S9(04) COMP.
+               10 XV-ST-ACTIVE            PIC X(01).
+                   88 XV-ST-IS-ACTIVE         VALUE 'Y'.
+               10 XV-ST-CLOSED            PIC X(01).
+                   88 XV-ST-IS-CLOSED         VALUE 'Y'.
+
+       01  XV-SEARCH-RESULT               PIC X(01).
+           88 XV-STORE-WAS-FOUND              VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 3000-VALIDATE-EXTRACT THRU 3000-EXIT
+               UNTIL XV-END-OF-SALES-EXTRACT.
+           PERFORM 8000-TERMINATE THRU 8000-EXIT.
+           GO TO 9999-EXIT.
+
+      ******************************************************************
+      * 1000-INITIALIZE - OPEN FILES AND LOAD THE STORE MASTER TABLE   *
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT  XTAR1000-FILE
+                INPUT  XTAR020-FILE
+                OUTPUT XTAR020-GOOD-FILE
+                OUTPUT XTAR020-REJ-FILE.
+           PERFORM 2000-LOAD-STORE-MASTER THRU 2000-EXIT
+               UNTIL XV-END-OF-STORE-MASTER.
+       1000-EXIT.
+           EXIT.
+
+       2000-LOAD-STORE-MASTER.
+           READ XTAR1000-FILE
+               AT END
+                   SET XV-END-OF-STORE-MASTER TO TRUE
+                   GO TO 2000-EXIT
+           END-READ.
+           MOVE XV-STORE-MASTER-IO TO 01TAR1000-REC.
+           ADD 1 TO XV-STORE-CNT.
+           SET XV-ST-IDX TO XV-STORE-CNT.
+           MOVE 00001000-STORE-NO     TO XV-ST-STORE-NO(XV-ST-IDX).
+           MOVE XTAR1000-ACTIVE-STORE TO XV-ST-ACTIVE(XV-ST-IDX).
+           MOVE XTAR1000-CLOSED-STORE TO XV-ST-CLOSED(XV-ST-IDX).
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-VALIDATE-EXTRACT - READ ONE SALE LINE AND ROUTE IT TO THE *
+      *                         GOOD FILE OR THE REJECT FILE           *
+      ******************************************************************
+       3000-VALIDATE-EXTRACT.
+           READ XTAR020-FILE
+               AT END
+                   SET XV-END-OF-SALES-EXTRACT TO TRUE
+                   GO TO 3000-EXIT
+           END-READ.
+           ADD 1 TO XV-RECORDS-READ.
+           MOVE XV-SALES-EXTRACT-IO TO 01TAR020-REC.
+           PERFORM 4000-LOOKUP-STORE THRU 4000-EXIT.
+           IF XV-STORE-WAS-FOUND
+               IF XV-ST-IS-CLOSED(XV-ST-IDX)
+                   MOVE '03' TO XV-RJ-REASON-CODE
+                   MOVE "STORE IS CLOSED" TO XV-RJ-REASON-TEXT
+                   PERFORM 6000-WRITE-REJECT THRU 6000-EXIT
+               ELSE
+                   IF XV-ST-IS-ACTIVE(XV-ST-IDX)
+                       PERFORM 5000-WRITE-GOOD THRU 5000-EXIT
+                   ELSE
+                       MOVE '02' TO XV-RJ-REASON-CODE
+                       MOVE "STORE NOT YET ACTIVE" TO XV-RJ-REASON-TEXT
+                       PERFORM 6000-WRITE-REJECT THRU 6000-EXIT
+                   END-IF
+               END-IF
+           ELSE
+               MOVE '01' TO XV-RJ-REASON-CODE
+               MOVE "STORE NOT ON MASTER" TO XV-RJ-REASON-TEXT
+               PERFORM 6000-WRITE-REJECT THRU 6000-EXIT
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+       4000-LOOKUP-STORE.
+           MOVE 'N' TO XV-SEARCH-RESULT.
+           SET XV-ST-IDX TO 1.
+           SEARCH ALL XV-STORE-ENTRY
+               AT END
+                   MOVE 'N' TO XV-SEARCH-RESULT
+               WHEN XV-ST-STORE-NO(XV-ST-IDX) = XTAR020-STORE-NO
+                   MOVE 'Y' TO XV-SEARCH-RESULT
+           END-SEARCH.
+       4000-EXIT.
+           EXIT.
+
+       5000-WRITE-GOOD.
+           MOVE XTAR020-KEYCODE-NO  TO XV-GD-KEYCODE-NO.
+           MOVE XTAR020-STORE-NO    TO XV-GD-STORE-NO.
+           MOVE XTAR020-DATE        TO XV-GD-DATE.
+           MOVE XTAR020-DEPT-NO     TO XV-GD-DEPT-NO.
+           MOVE XTAR020-QTY-SOLD    TO XV-GD-QTY-SOLD.
+           MOVE XTAR020-SALE-PRICE  TO XV-GD-SALE-PRICE.
+           WRITE XV-GOOD-RECORD.
+           ADD 1 TO XV-RECORDS-ACCEPTED.
+       5000-EXIT.
+           EXIT.
+
+       6000-WRITE-REJECT.
+           MOVE XTAR020-KEYCODE-NO  TO XV-RJ-KEYCODE-NO.
+           MOVE XTAR020-STORE-NO    TO XV-RJ-STORE-NO.
+           MOVE XTAR020-DEPT-NO     TO XV-RJ-DEPT-NO.
+           MOVE XTAR020-DATE        TO XV-RJ-DATE.
+           WRITE XV-REJECT-RECORD.
+           ADD 1 TO XV-RECORDS-REJECTED.
+       6000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8000-TERMINATE - CLOSE FILES AND DISPLAY RUN TOTALS            *
+      ******************************************************************
+       8000-TERMINATE.
+           CLOSE XTAR1000-FILE
+                 XTAR020-FILE
+                 XTAR020-GOOD-FILE
+                 XTAR020-REJ-FILE.
+           DISPLAY "XTAR020V RECORDS READ     = " XV-RECORDS-READ.
+           DISPLAY "XTAR020V RECORDS ACCEPTED = " XV-RECORDS-ACCEPTED.
+           DISPLAY "XTAR020V RECORDS REJECTED = " XV-RECORDS-REJECTED.
+       8000-EXIT.
+           EXIT.
+
+       9999-EXIT.
+           STOP RUN.
