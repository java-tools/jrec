@@ -0,0 +1,298 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. XMPLDSP.
+       AUTHOR. R PATEL.
+       INSTALLATION. IML CENTRAL REPORTING SYSTEM.
+       DATE-WRITTEN. 09/08/26.
+       DATE-COMPILED.
+      ******************************************************************
+      * XMPLDSP - GENERALIZED DISPATCHER FOR XmplDecider.CBL.  RATHER  *
+      *           THAN HAND-ROLLING A NEW 88-LEVEL AND REDEFINES EACH  *
+      *           TIME A MAINTENANCE TRANSACTION TYPE IS ADDED, THIS   *
+      *           PROGRAM RESOLVES RECORD-TYPE/UPDATE-WHAT AGAINST A   *
+      *           DISPATCH TABLE (XM-DISPATCH-TABLE) TO DECIDE WHICH   *
+      *           LAYOUT APPLIES.  A NEW MAINTENANCE TYPE IS ADDED BY  *
+      *           GIVING IT ANOTHER ENTRY IN 2000-LOAD-DISPATCH-TABLE  *
+      *           AND ITS OWN OUTPUT LEG, WITHOUT DISTURBING THE       *
+      *           EXISTING HEADER/DETAIL SPLIT.                        *
+      *                                                                *
+      * VERS   DATE     AUTHOR    PURPOSE                              *
+      * ---------------------------------------------------------------*
+      *  01  09/08/26  R PATEL   INITIAL VERSION                       *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT XM-IN-FILE ASSIGN TO "XMPLIN"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT XM-HDR-FILE ASSIGN TO "XMPLHDR"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT XM-DET1-FILE ASSIGN TO "XMPLDT1"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT XM-DET2-FILE ASSIGN TO "XMPLDT2"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT XM-UNKNOWN-FILE ASSIGN TO "XMPLUNK"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  XM-IN-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  XM-RAW-IO                      PIC X(50).
+
+       FD  XM-HDR-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  XM-HDR-OUT.
+           05 XM-HO-HEADER-DETAILS        PIC X(30).
+
+       FD  XM-DET1-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  XM-DET1-OUT.
+           05 XM-D1-PRODUCT-1             PIC 9(08).
+           05 XM-D1-PRODUCT-DETAILS       PIC X(40).
+
+       FD  XM-DET2-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  XM-DET2-OUT.
+           05 XM-D2-PRODUCT-2             PIC 9(08).
+           05 XM-D2-DEPT-NO               PIC 9(04).
+           05 XM-D2-DEPT-NAME             PIC X(30).
+
+       FD  XM-UNKNOWN-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  XM-UNK-OUT.
+           05 XM-UNK-RAW-BYTES            PIC X(50).
+           05 XM-UNK-REASON               PIC X(35).
+
+       WORKING-STORAGE SECTION.
+           COPY "XmplDecider.cbl".
+
+       01  XM-SWITCHES.
+           05 XM-EOF-IN-FILE              PIC X(01) VALUE 'N'.
+               88 XM-END-OF-IN-FILE           VALUE 'Y'.
+
+       01  XM-COUNTERS.
+           05 XM-RECORDS-READ             PIC 9(07) COMP VALUE ZERO.
+           05 XM-RECORDS-HDR              PIC 9(07) COMP VALUE ZERO.
+           05 XM-RECORDS-DET1             PIC 9(07) COMP VALUE ZERO.
+           05 XM-RECORDS-DET2             PIC 9(07) COMP VALUE ZERO.
+           05 XM-RECORDS-UNKNOWN          PIC 9(07) COMP VALUE ZERO.
+
+      ******************************************************************
+      * XM-DISPATCH-TABLE - RECORD-TYPE/UPDATE-WHAT PAIR TO LAYOUT.    *
+      *                     ADD A NEW MAINTENANCE TYPE HERE, IN        *
+      *                     2000-LOAD-DISPATCH-TABLE, TO REGISTER IT.  *
+      ******************************************************************
+       01  XM-DISPATCH-TABLE.
+           05 XM-DSP-COUNT                PIC 9(02) COMP-3 VALUE ZERO.
+           05 XM-DISPATCH-ENTRY OCCURS 1 TO 20 TIMES
+                   DEPENDING ON XM-DSP-COUNT
+                   INDEXED BY XM-DSP-IDX.
+               10 XM-DSP-REC-TYPE         PIC X(01).
+               10 XM-DSP-UPDATE-WHAT      PIC X(01).
+               10 XM-DSP-LAYOUT-ID        PIC X(08).
+               10 XM-DSP-LAYOUT-DESC      PIC X(30).
+
+       01  XM-LOOKUP-KEY.
+           05 XM-KEY-REC-TYPE             PIC X(01).
+           05 XM-KEY-UPDATE-WHAT          PIC X(01).
+
+       01  XM-MATCHED-LAYOUT-ID           PIC X(08).
+       01  XM-MATCH-FOUND                 PIC X(01).
+           88 XM-LAYOUT-WAS-FOUND             VALUE 'Y'.
+
+       01  XM-REC-TYPE-FOUND              PIC X(01).
+           88 XM-REC-TYPE-IS-KNOWN            VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 3000-DISPATCH-RECORD THRU 3000-EXIT
+               UNTIL XM-END-OF-IN-FILE.
+           PERFORM 8000-TERMINATE THRU 8000-EXIT.
+           GO TO 9999-EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  XM-IN-FILE
+                OUTPUT XM-HDR-FILE
+                OUTPUT XM-DET1-FILE
+                OUTPUT XM-DET2-FILE
+                OUTPUT XM-UNKNOWN-FILE.
+           PERFORM 2000-LOAD-DISPATCH-TABLE THRU 2000-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-LOAD-DISPATCH-TABLE - REGISTER THE KNOWN RECORD-TYPE/     *
+      *                            UPDATE-WHAT COMBINATIONS            *
+      ******************************************************************
+       2000-LOAD-DISPATCH-TABLE.
+           ADD 1 TO XM-DSP-COUNT.
+           SET XM-DSP-IDX TO XM-DSP-COUNT.
+           MOVE 'H'      TO XM-DSP-REC-TYPE(XM-DSP-IDX).
+           MOVE SPACE    TO XM-DSP-UPDATE-WHAT(XM-DSP-IDX).
+           MOVE 'HEADER' TO XM-DSP-LAYOUT-ID(XM-DSP-IDX).
+           MOVE 'PRODUCT HEADER RECORD'
+               TO XM-DSP-LAYOUT-DESC(XM-DSP-IDX).
+
+           ADD 1 TO XM-DSP-COUNT.
+           SET XM-DSP-IDX TO XM-DSP-COUNT.
+           MOVE 'D'        TO XM-DSP-REC-TYPE(XM-DSP-IDX).
+           MOVE 'P'        TO XM-DSP-UPDATE-WHAT(XM-DSP-IDX).
+           MOVE 'DETAIL1'  TO XM-DSP-LAYOUT-ID(XM-DSP-IDX).
+           MOVE 'PRODUCT MAINTENANCE DETAIL'
+               TO XM-DSP-LAYOUT-DESC(XM-DSP-IDX).
+
+           ADD 1 TO XM-DSP-COUNT.
+           SET XM-DSP-IDX TO XM-DSP-COUNT.
+           MOVE 'D'        TO XM-DSP-REC-TYPE(XM-DSP-IDX).
+           MOVE 'D'        TO XM-DSP-UPDATE-WHAT(XM-DSP-IDX).
+           MOVE 'DETAIL2'  TO XM-DSP-LAYOUT-ID(XM-DSP-IDX).
+           MOVE 'DEPARTMENT MAINTENANCE DETAIL'
+               TO XM-DSP-LAYOUT-DESC(XM-DSP-IDX).
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-DISPATCH-RECORD - READ ONE RECORD, LOOK UP ITS LAYOUT ON  *
+      *                        THE DISPATCH TABLE AND ROUTE IT         *
+      ******************************************************************
+       3000-DISPATCH-RECORD.
+           READ XM-IN-FILE
+               AT END
+                   SET XM-END-OF-IN-FILE TO TRUE
+                   GO TO 3000-EXIT
+           END-READ.
+           ADD 1 TO XM-RECORDS-READ.
+           MOVE XM-RAW-IO(1:1) TO XM-KEY-REC-TYPE.
+           IF XM-KEY-REC-TYPE = 'D'
+               MOVE XM-RAW-IO(10:1) TO XM-KEY-UPDATE-WHAT
+           ELSE
+               MOVE SPACE TO XM-KEY-UPDATE-WHAT
+           END-IF.
+           PERFORM 4000-LOOKUP-LAYOUT THRU 4000-EXIT.
+           IF XM-LAYOUT-WAS-FOUND
+               EVALUATE XM-MATCHED-LAYOUT-ID
+                   WHEN 'HEADER'
+                       PERFORM 5100-WRITE-HEADER THRU 5100-EXIT
+                   WHEN 'DETAIL1'
+                       PERFORM 5200-WRITE-DETAIL1 THRU 5200-EXIT
+                   WHEN 'DETAIL2'
+                       PERFORM 5300-WRITE-DETAIL2 THRU 5300-EXIT
+                   WHEN OTHER
+                       PERFORM 5900-WRITE-UNKNOWN THRU 5900-EXIT
+               END-EVALUATE
+           ELSE
+               PERFORM 5900-WRITE-UNKNOWN THRU 5900-EXIT
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+       4000-LOOKUP-LAYOUT.
+           MOVE 'N' TO XM-MATCH-FOUND.
+           MOVE SPACES TO XM-MATCHED-LAYOUT-ID.
+           SET XM-DSP-IDX TO 1.
+           SEARCH XM-DISPATCH-ENTRY
+               AT END
+                   MOVE 'N' TO XM-MATCH-FOUND
+               WHEN XM-DSP-REC-TYPE(XM-DSP-IDX) = XM-KEY-REC-TYPE
+                    AND XM-DSP-UPDATE-WHAT(XM-DSP-IDX) =
+                        XM-KEY-UPDATE-WHAT
+                   MOVE 'Y' TO XM-MATCH-FOUND
+                   MOVE XM-DSP-LAYOUT-ID(XM-DSP-IDX)
+                                        TO XM-MATCHED-LAYOUT-ID
+           END-SEARCH.
+       4000-EXIT.
+           EXIT.
+
+       5100-WRITE-HEADER.
+           MOVE XM-RAW-IO TO Product-Header.
+           MOVE Header-Details OF Product-Header
+                                        TO XM-HO-HEADER-DETAILS.
+           WRITE XM-HDR-OUT.
+           ADD 1 TO XM-RECORDS-HDR.
+       5100-EXIT.
+           EXIT.
+
+       5200-WRITE-DETAIL1.
+           MOVE XM-RAW-IO TO Product-Detail-1.
+           MOVE Product-1 OF Product-Detail-1 TO XM-D1-PRODUCT-1.
+           MOVE Product-Details OF Product-Detail-1
+                                        TO XM-D1-PRODUCT-DETAILS.
+           WRITE XM-DET1-OUT.
+           ADD 1 TO XM-RECORDS-DET1.
+       5200-EXIT.
+           EXIT.
+
+       5300-WRITE-DETAIL2.
+           MOVE XM-RAW-IO TO Product-Detail-2.
+           MOVE Product-2 OF Product-Detail-2 TO XM-D2-PRODUCT-2.
+           MOVE Department-Number OF Product-Detail-2
+                                        TO XM-D2-DEPT-NO.
+           MOVE Department-Name OF Product-Detail-2
+                                        TO XM-D2-DEPT-NAME.
+           WRITE XM-DET2-OUT.
+           ADD 1 TO XM-RECORDS-DET2.
+       5300-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 5900-WRITE-UNKNOWN - ROUTE A RECORD-TYPE/UPDATE-WHAT           *
+      *                      COMBINATION THE DISPATCH TABLE DOESN'T    *
+      *                      RECOGNIZE TO THE SUSPENSE FILE WITH THE   *
+      *                      RAW BYTES AND A REASON CODE, RATHER THAN  *
+      *                      LETTING IT FALL THROUGH TO WHICHEVER      *
+      *                      REDEFINES HAPPENS TO BE IN SCOPE          *
+      ******************************************************************
+       5900-WRITE-UNKNOWN.
+           PERFORM 5910-DETERMINE-REASON THRU 5910-EXIT.
+           MOVE XM-RAW-IO TO XM-UNK-RAW-BYTES.
+           WRITE XM-UNK-OUT.
+           ADD 1 TO XM-RECORDS-UNKNOWN.
+       5900-EXIT.
+           EXIT.
+
+       5910-DETERMINE-REASON.
+           MOVE 'N' TO XM-REC-TYPE-FOUND.
+           PERFORM 5920-SCAN-REC-TYPE THRU 5920-EXIT
+               VARYING XM-DSP-IDX FROM 1 BY 1
+               UNTIL XM-DSP-IDX > XM-DSP-COUNT
+                  OR XM-REC-TYPE-IS-KNOWN.
+           IF XM-REC-TYPE-IS-KNOWN
+               MOVE "UNKNOWN UPDATE-WHAT FOR RECORD-TYPE"
+                   TO XM-UNK-REASON
+           ELSE
+               MOVE "UNKNOWN RECORD-TYPE" TO XM-UNK-REASON
+           END-IF.
+       5910-EXIT.
+           EXIT.
+
+       5920-SCAN-REC-TYPE.
+           IF XM-DSP-REC-TYPE(XM-DSP-IDX) = XM-KEY-REC-TYPE
+               MOVE 'Y' TO XM-REC-TYPE-FOUND
+           END-IF.
+       5920-EXIT.
+           EXIT.
+
+       8000-TERMINATE.
+           CLOSE XM-IN-FILE
+                 XM-HDR-FILE
+                 XM-DET1-FILE
+                 XM-DET2-FILE
+                 XM-UNKNOWN-FILE.
+           DISPLAY "XMPLDSP RECORDS READ    = " XM-RECORDS-READ.
+           DISPLAY "XMPLDSP RECORDS HEADER  = " XM-RECORDS-HDR.
+           DISPLAY "XMPLDSP RECORDS DETAIL1 = " XM-RECORDS-DET1.
+           DISPLAY "XMPLDSP RECORDS DETAIL2 = " XM-RECORDS-DET2.
+           DISPLAY "XMPLDSP RECORDS UNKNOWN = " XM-RECORDS-UNKNOWN.
+       8000-EXIT.
+           EXIT.
+
+       9999-EXIT.
+           STOP RUN.
