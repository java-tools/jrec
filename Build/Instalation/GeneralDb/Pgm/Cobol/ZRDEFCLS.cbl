@@ -0,0 +1,216 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ZRDEFCLS.
+       AUTHOR. R PATEL.
+       INSTALLATION. IML CENTRAL REPORTING SYSTEM.
+       DATE-WRITTEN. 09/08/26.
+       DATE-COMPILED.
+      ******************************************************************
+      * ZRDEFCLS - ZRedefTst01.CBL LAYS OUT REC1/REC2/REC3/REC4 AS     *
+      *            FOUR REDEFINITIONS OF THE SAME STORAGE WITH NO      *
+      *            LOGIC ANYWHERE TYING THE LEADING REC-TYPE FIELD TO  *
+      *            WHICH REDEFINITION IS THE "REAL" INTERPRETATION OF  *
+      *            A GIVEN RECORD.  THIS PROGRAM READS REC-TYPE (AND   *
+      *            HF1/HF2) OFF THE HEADER AND WRITES EACH RECORD BACK *
+      *            OUT RE-KEYED TO THE OUTPUT FILE THAT MATCHES        *
+      *            WHICHEVER OF REC1-REC4'S LAYOUT APPLIES, SO         *
+      *            DOWNSTREAM CONSUMERS DON'T EACH HAVE TO             *
+      *            REIMPLEMENT THAT MAPPING THEMSELVES.                *
+      *                                                                *
+      * VERS   DATE     AUTHOR    PURPOSE                              *
+      * ---------------------------------------------------------------*
+      *  01  09/08/26  R PATEL   INITIAL VERSION                       *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ZRT-IN-FILE ASSIGN TO "ZRTIN"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ZRT-REC1-FILE ASSIGN TO "ZRTOUT1"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ZRT-REC2-FILE ASSIGN TO "ZRTOUT2"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ZRT-REC3-FILE ASSIGN TO "ZRTOUT3"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ZRT-REC4-FILE ASSIGN TO "ZRTOUT4"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ZRT-UNKNOWN-FILE ASSIGN TO "ZRTOUTU"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ZRT-IN-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  ZC-MAIN-IO                     PIC X(31).
+
+       FD  ZRT-REC1-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  ZC-REC1-OUT.
+           05 ZC-R1-HF1                   PIC X(03).
+           05 ZC-R1-HF2                   PIC X(02).
+           05 ZC-R1-F1                    PIC X(02).
+           05 ZC-R1-F2                    PIC 9(03).
+           05 ZC-R1-F5                    PIC X(20).
+
+       FD  ZRT-REC2-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  ZC-REC2-OUT.
+           05 ZC-R2-HF1                   PIC X(03).
+           05 ZC-R2-HF2                   PIC X(02).
+           05 ZC-R2-R2F1                  PIC X(05).
+           05 ZC-R2-R2F2                  PIC X(03).
+
+       FD  ZRT-REC3-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  ZC-REC3-OUT.
+           05 ZC-R3-HF1                   PIC X(03).
+           05 ZC-R3-HF2                   PIC X(02).
+           05 ZC-R3-R3F1                  PIC 9(05).
+           05 ZC-R3-R3F2                  PIC 9(04) COMP.
+
+       FD  ZRT-REC4-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  ZC-REC4-OUT.
+           05 ZC-R4-HF1                   PIC X(03).
+           05 ZC-R4-HF2                   PIC X(02).
+           05 ZC-R4-R4F1                  PIC 9(05).
+           05 ZC-R4-R4F2                  PIC 9(04) COMP.
+
+       FD  ZRT-UNKNOWN-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  ZC-UNKNOWN-OUT                 PIC X(31).
+
+       WORKING-STORAGE SECTION.
+           COPY "ZRedefTst01.cbl".
+
+       01  ZC-SWITCHES.
+           05 ZC-EOF-MAIN                 PIC X(01) VALUE 'N'.
+               88 ZC-END-OF-MAIN              VALUE 'Y'.
+
+       01  ZC-COUNTERS.
+           05 ZC-RECORDS-READ             PIC 9(07) COMP VALUE ZERO.
+           05 ZC-RECORDS-REC1             PIC 9(07) COMP VALUE ZERO.
+           05 ZC-RECORDS-REC2             PIC 9(07) COMP VALUE ZERO.
+           05 ZC-RECORDS-REC3             PIC 9(07) COMP VALUE ZERO.
+           05 ZC-RECORDS-REC4             PIC 9(07) COMP VALUE ZERO.
+           05 ZC-RECORDS-UNKNOWN          PIC 9(07) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 3000-CLASSIFY-RECORD THRU 3000-EXIT
+               UNTIL ZC-END-OF-MAIN.
+           PERFORM 8000-TERMINATE THRU 8000-EXIT.
+           GO TO 9999-EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  ZRT-IN-FILE
+                OUTPUT ZRT-REC1-FILE
+                OUTPUT ZRT-REC2-FILE
+                OUTPUT ZRT-REC3-FILE
+                OUTPUT ZRT-REC4-FILE
+                OUTPUT ZRT-UNKNOWN-FILE.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-CLASSIFY-RECORD - RESOLVE REC-TYPE TO THE LAYOUT THAT     *
+      *                        APPLIES AND ROUTE THE RECORD TO THE     *
+      *                        MATCHING OUTPUT FILE                    *
+      ******************************************************************
+       3000-CLASSIFY-RECORD.
+           READ ZRT-IN-FILE
+               AT END
+                   SET ZC-END-OF-MAIN TO TRUE
+                   GO TO 3000-EXIT
+           END-READ.
+           ADD 1 TO ZC-RECORDS-READ.
+           MOVE ZC-MAIN-IO TO Main.
+           EVALUATE rec-type
+               WHEN '1'
+                   PERFORM 4100-WRITE-REC1 THRU 4100-EXIT
+               WHEN '2'
+                   PERFORM 4200-WRITE-REC2 THRU 4200-EXIT
+               WHEN '3'
+                   PERFORM 4300-WRITE-REC3 THRU 4300-EXIT
+               WHEN '4'
+                   PERFORM 4400-WRITE-REC4 THRU 4400-EXIT
+               WHEN OTHER
+                   PERFORM 4900-WRITE-UNKNOWN THRU 4900-EXIT
+           END-EVALUATE.
+       3000-EXIT.
+           EXIT.
+
+       4100-WRITE-REC1.
+           MOVE hf1 TO ZC-R1-HF1.
+           MOVE hf2 TO ZC-R1-HF2.
+           MOVE f1  TO ZC-R1-F1.
+           MOVE f2  TO ZC-R1-F2.
+           MOVE f5  TO ZC-R1-F5.
+           WRITE ZC-REC1-OUT.
+           ADD 1 TO ZC-RECORDS-REC1.
+       4100-EXIT.
+           EXIT.
+
+       4200-WRITE-REC2.
+           MOVE hf1   TO ZC-R2-HF1.
+           MOVE hf2   TO ZC-R2-HF2.
+           MOVE r2f1  TO ZC-R2-R2F1.
+           MOVE r2f2  TO ZC-R2-R2F2.
+           WRITE ZC-REC2-OUT.
+           ADD 1 TO ZC-RECORDS-REC2.
+       4200-EXIT.
+           EXIT.
+
+       4300-WRITE-REC3.
+           MOVE hf1   TO ZC-R3-HF1.
+           MOVE hf2   TO ZC-R3-HF2.
+           MOVE r3f1  TO ZC-R3-R3F1.
+           MOVE r3f2  TO ZC-R3-R3F2.
+           WRITE ZC-REC3-OUT.
+           ADD 1 TO ZC-RECORDS-REC3.
+       4300-EXIT.
+           EXIT.
+
+       4400-WRITE-REC4.
+           MOVE hf1   TO ZC-R4-HF1.
+           MOVE hf2   TO ZC-R4-HF2.
+           MOVE r4f1  TO ZC-R4-R4F1.
+           MOVE r4f2  TO ZC-R4-R4F2.
+           WRITE ZC-REC4-OUT.
+           ADD 1 TO ZC-RECORDS-REC4.
+       4400-EXIT.
+           EXIT.
+
+       4900-WRITE-UNKNOWN.
+           MOVE ZC-MAIN-IO TO ZC-UNKNOWN-OUT.
+           WRITE ZC-UNKNOWN-OUT.
+           ADD 1 TO ZC-RECORDS-UNKNOWN.
+       4900-EXIT.
+           EXIT.
+
+       8000-TERMINATE.
+           CLOSE ZRT-IN-FILE
+                 ZRT-REC1-FILE
+                 ZRT-REC2-FILE
+                 ZRT-REC3-FILE
+                 ZRT-REC4-FILE
+                 ZRT-UNKNOWN-FILE.
+           DISPLAY "ZRDEFCLS RECORDS READ    = " ZC-RECORDS-READ.
+           DISPLAY "ZRDEFCLS RECORDS AS REC1 = " ZC-RECORDS-REC1.
+           DISPLAY "ZRDEFCLS RECORDS AS REC2 = " ZC-RECORDS-REC2.
+           DISPLAY "ZRDEFCLS RECORDS AS REC3 = " ZC-RECORDS-REC3.
+           DISPLAY "ZRDEFCLS RECORDS AS REC4 = " ZC-RECORDS-REC4.
+           DISPLAY "ZRDEFCLS RECORDS UNKNOWN = " ZC-RECORDS-UNKNOWN.
+       8000-EXIT.
+           EXIT.
+
+       9999-EXIT.
+           STOP RUN.
