@@ -0,0 +1,297 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ZALCCHK.
+       AUTHOR. R PATEL.
+       INSTALLATION. IML CENTRAL REPORTING SYSTEM.
+       DATE-WRITTEN. 09/08/26.
+       DATE-COMPILED.
+      ******************************************************************
+      * ZALCCHK - CROSS-CHECK Store-Dtls's Orders ARRAY (StoreDtls.cbl) *
+      *           AGAINST zPO's Location-Product-Qty ON-HAND FIGURES,   *
+      *           RUN BEFORE PO DISTRIBUTION.  Orders AND               *
+      *           Location-Product-Qty ARE MAINTAINED INDEPENDENTLY,    *
+      *           SO A HANDFUL OF STORES CAN EACH DRAW A SUPPLYING DC   *
+      *           DOWN A LITTLE FURTHER WITHOUT ANY SINGLE ORDER LOOKING *
+      *           OUT OF LINE ON ITS OWN.  THIS PASS ACCUMULATES Qty-3   *
+      *           ACROSS EVERY ORDER FOR THE SAME SUPPLYING DC/PRODUCT,  *
+      *           AND FLAGS THE ORDER THAT WOULD FIRST DRIVE THAT DC'S   *
+      *           ON-HAND BALANCE NEGATIVE.  Orders IS A FIXED OCCURS   *
+      *           15 ARRAY WITH NO SEPARATE COUNT FIELD, SO A SLOT WITH  *
+      *           keycode-3 OF ZERO IS TREATED AS UNUSED AND SKIPPED.    *
+      *           Source-Code IS A 6-BYTE SUPPLIER/DC REFERENCE WITH NO  *
+      *           CONSUMER YET DEFINED - THIS PASS TAKES ITS RIGHTMOST   *
+      *           4 BYTES AS THE SUPPLYING DC'S NUMERIC Location CODE,   *
+      *           MATCHING Location-Product-Qty's Location.              *
+      *                                                                *
+      * VERS   DATE     AUTHOR    PURPOSE                              *
+      * ---------------------------------------------------------------*
+      *  01  09/08/26  R PATEL   INITIAL VERSION                       *
+      *  02  09/08/26  R PATEL   READ THE SDBATWIN-GATED "SDSALRDY"    *
+      *                          FEED INSTEAD OF "SDSALES" DIRECTLY,   *
+      *                          SO A MID-FEED STORE ISN'T ALLOCATION- *
+      *                          CHECKED OFF A TRUNCATED Orders SET    *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ZK-QTY-FILE ASSIGN TO "ZPOLOCPQ"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ZK-SALES-FILE ASSIGN TO "SDSALRDY"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ZK-EXCEPTION-FILE ASSIGN TO "ZPOALCEX"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ZK-QTY-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  ZK-QTY-IO                       PIC X(20).
+
+       FD  ZK-SALES-FILE
+           RECORD IS VARYING IN SIZE
+           LABEL RECORDS ARE STANDARD.
+       01  ZK-SALES-IO.
+           COPY "StoreDtls.cbl"
+               REPLACING ==occurs 1 to 999 times
+                  depending on Region-Store-Cnt== BY == ==.
+
+       FD  ZK-EXCEPTION-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  ZK-EXCEPTION-RECORD.
+           05 ZK-EX-STORE-NUM              PIC 9(04).
+           05 ZK-EX-DC-LOCATION            PIC 9(04).
+           05 ZK-EX-PRODUCT-CODE           PIC 9(08).
+           05 ZK-EX-ORDER-QTY              PIC S9(05).
+           05 ZK-EX-ON-HAND-QTY            PIC S9(05).
+           05 ZK-EX-ALLOCATED-QTY          PIC S9(07).
+           05 ZK-EX-PROJECTED-BAL          PIC S9(07).
+           05 ZK-EX-REASON                 PIC X(30).
+
+       WORKING-STORAGE SECTION.
+           COPY "zPO.cbl".
+
+       01  ZK-SWITCHES.
+           05 ZK-EOF-QTY-FILE              PIC X(01) VALUE 'N'.
+               88 ZK-END-OF-QTY-FILE           VALUE 'Y'.
+           05 ZK-EOF-SALES-FILE            PIC X(01) VALUE 'N'.
+               88 ZK-END-OF-SALES-FILE          VALUE 'Y'.
+
+       01  ZK-ORDER-IDX                    PIC 9(02) COMP.
+       01  ZK-DC-LOCATION                  PIC 9(04).
+
+       01  ZK-COUNTERS.
+           05 ZK-QTY-CNT                   PIC 9(05) COMP VALUE ZERO.
+           05 ZK-ALLOC-CNT                 PIC 9(05) COMP VALUE ZERO.
+           05 ZK-STORES-READ               PIC 9(07) COMP VALUE ZERO.
+           05 ZK-ORDERS-CHECKED             PIC 9(07) COMP VALUE ZERO.
+           05 ZK-ORDERS-EXCEPTION           PIC 9(07) COMP VALUE ZERO.
+
+       01  ZK-ONHAND-TABLE.
+           05 ZK-QT-ENTRY OCCURS 1 TO 99999 TIMES
+                   DEPENDING ON ZK-QTY-CNT.
+               10 ZK-QT-LOCATION            PIC 9(04).
+               10 ZK-QT-PRODUCT-CODE        PIC 9(08).
+               10 ZK-QT-ON-HAND-QTY         PIC S9(05).
+
+       01  ZK-ALLOC-TABLE.
+           05 ZK-AL-ENTRY OCCURS 1 TO 99999 TIMES
+                   DEPENDING ON ZK-ALLOC-CNT.
+               10 ZK-AL-LOCATION            PIC 9(04).
+               10 ZK-AL-PRODUCT-CODE        PIC 9(08).
+               10 ZK-AL-ALLOCATED-QTY       PIC S9(07).
+
+       01  ZK-QT-MATCH-IDX                 PIC 9(05) COMP.
+       01  ZK-QT-MATCH-FOUND               PIC X(01).
+           88 ZK-ONHAND-WAS-FOUND              VALUE 'Y'.
+
+       01  ZK-AL-MATCH-IDX                 PIC 9(05) COMP.
+       01  ZK-AL-MATCH-FOUND               PIC X(01).
+           88 ZK-ALLOC-WAS-FOUND               VALUE 'Y'.
+
+       01  ZK-PROJECTED-BAL                PIC S9(07).
+       01  ZK-ORDER-QTY-WORK               PIC S9(05).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 3000-PROCESS-STORE THRU 3000-EXIT
+               UNTIL ZK-END-OF-SALES-FILE.
+           PERFORM 8000-TERMINATE THRU 8000-EXIT.
+           GO TO 9999-EXIT.
+
+      ******************************************************************
+      * 1000-INITIALIZE - OPEN FILES AND LOAD THE ON-HAND REFERENCE    *
+      *                   TABLE FROM Location-Product-Qty              *
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT  ZK-QTY-FILE
+                INPUT  ZK-SALES-FILE
+                OUTPUT ZK-EXCEPTION-FILE.
+           PERFORM 2000-LOAD-ONHAND THRU 2000-EXIT
+               UNTIL ZK-END-OF-QTY-FILE.
+       1000-EXIT.
+           EXIT.
+
+       2000-LOAD-ONHAND.
+           READ ZK-QTY-FILE
+               AT END
+                   SET ZK-END-OF-QTY-FILE TO TRUE
+                   GO TO 2000-EXIT
+           END-READ.
+           MOVE ZK-QTY-IO TO Location-Product-Qty.
+           ADD 1 TO ZK-QTY-CNT.
+           MOVE Location OF Location-Product-Qty
+                                     TO ZK-QT-LOCATION(ZK-QTY-CNT).
+           MOVE Product-Code OF Location-Product-Qty
+                                     TO ZK-QT-PRODUCT-CODE(ZK-QTY-CNT).
+           MOVE On-Hand-Qty          TO ZK-QT-ON-HAND-QTY(ZK-QTY-CNT).
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-PROCESS-STORE - READ ONE STORE AND CHECK EVERY ACTIVE      *
+      *                      Orders ENTRY AGAINST ITS SUPPLYING DC      *
+      ******************************************************************
+       3000-PROCESS-STORE.
+           READ ZK-SALES-FILE
+               AT END
+                   SET ZK-END-OF-SALES-FILE TO TRUE
+                   GO TO 3000-EXIT
+           END-READ.
+           ADD 1 TO ZK-STORES-READ.
+           PERFORM 3100-CHECK-ORDER THRU 3100-EXIT
+               VARYING ZK-ORDER-IDX FROM 1 BY 1 UNTIL ZK-ORDER-IDX > 15.
+       3000-EXIT.
+           EXIT.
+
+       3100-CHECK-ORDER.
+           IF keycode-3(ZK-ORDER-IDX) = ZERO
+               GO TO 3100-EXIT
+           END-IF.
+           ADD 1 TO ZK-ORDERS-CHECKED.
+           MOVE Qty-3(ZK-ORDER-IDX) TO ZK-ORDER-QTY-WORK.
+           MOVE Source-Code(ZK-ORDER-IDX)(3:4) TO ZK-DC-LOCATION.
+           PERFORM 4000-LOOKUP-ONHAND THRU 4000-EXIT.
+           PERFORM 5000-LOOKUP-ALLOC THRU 5000-EXIT.
+           IF ZK-ONHAND-WAS-FOUND
+               COMPUTE ZK-PROJECTED-BAL =
+                   ZK-QT-ON-HAND-QTY(ZK-QT-MATCH-IDX)
+                   - ZK-AL-ALLOCATED-QTY(ZK-AL-MATCH-IDX)
+                   - ZK-ORDER-QTY-WORK
+               ADD ZK-ORDER-QTY-WORK
+                            TO ZK-AL-ALLOCATED-QTY(ZK-AL-MATCH-IDX)
+               IF ZK-PROJECTED-BAL < 0
+                   MOVE ZK-QT-ON-HAND-QTY(ZK-QT-MATCH-IDX)
+                                             TO ZK-EX-ON-HAND-QTY
+                   MOVE "CUMULATIVE ORDERS EXCEED DC ON-HAND"
+                                             TO ZK-EX-REASON
+                   PERFORM 6000-WRITE-EXCEPTION THRU 6000-EXIT
+               END-IF
+           ELSE
+               ADD ZK-ORDER-QTY-WORK
+                            TO ZK-AL-ALLOCATED-QTY(ZK-AL-MATCH-IDX)
+               MOVE ZERO TO ZK-EX-ON-HAND-QTY
+               MOVE "NO ON-HAND RECORD FOR SUPPLYING DC/PRODUCT"
+                                             TO ZK-EX-REASON
+               MOVE ZERO TO ZK-PROJECTED-BAL
+               PERFORM 6000-WRITE-EXCEPTION THRU 6000-EXIT
+           END-IF.
+       3100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4000-LOOKUP-ONHAND - LINEAR SCAN FOR THE DC/PRODUCT ON-HAND    *
+      *                      ENTRY.  THE INPUT FILE IS ONLY GUARANTEED *
+      *                      SORTED BY Location, NOT BY Product-Code,  *
+      *                      SO SEARCH ALL CANNOT BE USED.             *
+      ******************************************************************
+       4000-LOOKUP-ONHAND.
+           MOVE 'N' TO ZK-QT-MATCH-FOUND.
+           MOVE ZERO TO ZK-QT-MATCH-IDX.
+           PERFORM 4100-SCAN-ONHAND-ENTRY THRU 4100-EXIT
+               VARYING ZK-QT-MATCH-IDX FROM 1 BY 1
+               UNTIL ZK-QT-MATCH-IDX > ZK-QTY-CNT
+                  OR ZK-ONHAND-WAS-FOUND.
+       4000-EXIT.
+           EXIT.
+
+       4100-SCAN-ONHAND-ENTRY.
+           IF ZK-QT-LOCATION(ZK-QT-MATCH-IDX) = ZK-DC-LOCATION
+               AND ZK-QT-PRODUCT-CODE(ZK-QT-MATCH-IDX) =
+                                             keycode-3(ZK-ORDER-IDX)
+               MOVE 'Y' TO ZK-QT-MATCH-FOUND
+           END-IF.
+       4100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 5000-LOOKUP-ALLOC - LINEAR SCAN FOR THE RUNNING-ALLOCATION     *
+      *                     ENTRY FOR THIS DC/PRODUCT, ADDING A FRESH  *
+      *                     ZERO ENTRY IF THIS IS THE FIRST ORDER SEEN *
+      *                     AGAINST IT THIS RUN                       *
+      ******************************************************************
+       5000-LOOKUP-ALLOC.
+           MOVE 'N' TO ZK-AL-MATCH-FOUND.
+           MOVE ZERO TO ZK-AL-MATCH-IDX.
+           PERFORM 5200-SCAN-ALLOC-ENTRY THRU 5200-EXIT
+               VARYING ZK-AL-MATCH-IDX FROM 1 BY 1
+               UNTIL ZK-AL-MATCH-IDX > ZK-ALLOC-CNT
+                  OR ZK-ALLOC-WAS-FOUND.
+           IF NOT ZK-ALLOC-WAS-FOUND
+               PERFORM 5100-ADD-ALLOC-ENTRY THRU 5100-EXIT
+               MOVE 'Y' TO ZK-AL-MATCH-FOUND
+           END-IF.
+       5000-EXIT.
+           EXIT.
+
+       5100-ADD-ALLOC-ENTRY.
+           ADD 1 TO ZK-ALLOC-CNT.
+           MOVE ZK-ALLOC-CNT TO ZK-AL-MATCH-IDX.
+           MOVE ZK-DC-LOCATION
+                             TO ZK-AL-LOCATION(ZK-AL-MATCH-IDX).
+           MOVE keycode-3(ZK-ORDER-IDX)
+                             TO ZK-AL-PRODUCT-CODE(ZK-AL-MATCH-IDX).
+           MOVE ZERO TO ZK-AL-ALLOCATED-QTY(ZK-AL-MATCH-IDX).
+       5100-EXIT.
+           EXIT.
+
+       5200-SCAN-ALLOC-ENTRY.
+           IF ZK-AL-LOCATION(ZK-AL-MATCH-IDX) = ZK-DC-LOCATION
+               AND ZK-AL-PRODUCT-CODE(ZK-AL-MATCH-IDX) =
+                                             keycode-3(ZK-ORDER-IDX)
+               MOVE 'Y' TO ZK-AL-MATCH-FOUND
+           END-IF.
+       5200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 6000-WRITE-EXCEPTION - WRITE ONE OVER-ALLOCATION EXCEPTION     *
+      ******************************************************************
+       6000-WRITE-EXCEPTION.
+           MOVE Store-Num                  TO ZK-EX-STORE-NUM.
+           MOVE ZK-DC-LOCATION             TO ZK-EX-DC-LOCATION.
+           MOVE keycode-3(ZK-ORDER-IDX)    TO ZK-EX-PRODUCT-CODE.
+           MOVE ZK-ORDER-QTY-WORK           TO ZK-EX-ORDER-QTY.
+           MOVE ZK-AL-ALLOCATED-QTY(ZK-AL-MATCH-IDX)
+                                            TO ZK-EX-ALLOCATED-QTY.
+           MOVE ZK-PROJECTED-BAL           TO ZK-EX-PROJECTED-BAL.
+           WRITE ZK-EXCEPTION-RECORD.
+           ADD 1 TO ZK-ORDERS-EXCEPTION.
+       6000-EXIT.
+           EXIT.
+
+       8000-TERMINATE.
+           CLOSE ZK-QTY-FILE
+                 ZK-SALES-FILE
+                 ZK-EXCEPTION-FILE.
+           DISPLAY "ZALCCHK STORES READ        = " ZK-STORES-READ.
+           DISPLAY "ZALCCHK ORDERS CHECKED     = " ZK-ORDERS-CHECKED.
+           DISPLAY "ZALCCHK ORDERS EXCEPTION   = " ZK-ORDERS-EXCEPTION.
+       8000-EXIT.
+           EXIT.
+
+       9999-EXIT.
+           STOP RUN.
