@@ -0,0 +1,220 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ZLOCQTY.
+       AUTHOR. R PATEL.
+       INSTALLATION. IML CENTRAL REPORTING SYSTEM.
+       DATE-WRITTEN. 09/08/26.
+       DATE-COMPILED.
+      ******************************************************************
+      * ZLOCQTY - AUDIT Location-Record's FLAT Quantity FIGURE         *
+      *           AGAINST THE PER-PRODUCT ON-HAND BREAKDOWN CARRIED ON *
+      *           Location-Product-Qty.  Location-Product-Qty CARRIES  *
+      *           Location/Product-Code/On-Hand-Qty; THIS PROGRAM      *
+      *           SUMS On-Hand-Qty ACROSS EVERY PRODUCT AT A LOCATION  *
+      *           AND FLAGS THE LOCATION TO AN EXCEPTION FILE WHEN THE *
+      *           DERIVED TOTAL DOESN'T AGREE WITH Quantity.  THE      *
+      *           PRODUCT-QTY FILE MUST BE SORTED ASCENDING BY         *
+      *           Location.                                            *
+      *                                                                *
+      * VERS   DATE     AUTHOR    PURPOSE                              *
+      * ---------------------------------------------------------------*
+      *  01  09/08/26  R PATEL   INITIAL VERSION                       *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ZQ-PRODUCT-QTY-FILE ASSIGN TO "ZPOLOCPQ"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ZQ-LOCATION-FILE ASSIGN TO "ZPOLOC"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ZQ-EXCEPTION-FILE ASSIGN TO "ZPOLOCEX"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ZQ-PRODUCT-QTY-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  ZQ-PRODUCT-QTY-IO               PIC X(20).
+
+       FD  ZQ-LOCATION-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  ZQ-LOCATION-IO                  PIC X(43).
+
+       FD  ZQ-EXCEPTION-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  ZQ-EXCEPTION-RECORD.
+           05 ZQ-EX-LOCATION               PIC 9(04).
+           05 ZQ-EX-QUANTITY               PIC S9(05).
+           05 ZQ-EX-DERIVED-QTY            PIC S9(05).
+           05 ZQ-EX-VARIANCE               PIC S9(05).
+           05 ZQ-EX-PRODUCT-COUNT          PIC 9(05).
+           05 ZQ-EX-REASON                 PIC X(30).
+
+       WORKING-STORAGE SECTION.
+           COPY "zPO.cbl".
+
+       01  ZQ-SWITCHES.
+           05 ZQ-EOF-PRODUCT-QTY-FILE      PIC X(01) VALUE 'N'.
+               88 ZQ-END-OF-PRODUCT-QTY-FILE  VALUE 'Y'.
+           05 ZQ-EOF-LOCATION-FILE         PIC X(01) VALUE 'N'.
+               88 ZQ-END-OF-LOCATION-FILE     VALUE 'Y'.
+
+       01  ZQ-COUNTERS.
+           05 ZQ-QTY-CNT                   PIC 9(05) COMP VALUE ZERO.
+           05 ZQ-LOCS-READ                 PIC 9(07) COMP VALUE ZERO.
+           05 ZQ-LOCS-BALANCED             PIC 9(07) COMP VALUE ZERO.
+           05 ZQ-LOCS-EXCEPTION            PIC 9(07) COMP VALUE ZERO.
+
+       01  ZQ-QTY-TABLE.
+           05 ZQ-QTY-ENTRY OCCURS 1 TO 99999 TIMES
+                   DEPENDING ON ZQ-QTY-CNT
+                   ASCENDING KEY IS ZQ-QT-LOCATION
+                   INDEXED BY ZQ-QT-IDX.
+               10 ZQ-QT-LOCATION           PIC 9(04).
+               10 ZQ-QT-ON-HAND-QTY        PIC S9(05).
+
+       01  ZQ-DERIVED-QTY                  PIC S9(05).
+       01  ZQ-MATCHED-PRODUCTS             PIC 9(05).
+       01  ZQ-SEARCH-RESULT                PIC X(01).
+           88 ZQ-LOC-HAS-PRODUCTS              VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 3000-AUDIT-LOCATION THRU 3000-EXIT
+               UNTIL ZQ-END-OF-LOCATION-FILE.
+           PERFORM 8000-TERMINATE THRU 8000-EXIT.
+           GO TO 9999-EXIT.
+
+      ******************************************************************
+      * 1000-INITIALIZE - OPEN FILES AND LOAD THE PRODUCT-QTY TABLE    *
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT  ZQ-PRODUCT-QTY-FILE
+                INPUT  ZQ-LOCATION-FILE
+                OUTPUT ZQ-EXCEPTION-FILE.
+           PERFORM 2000-LOAD-QTY-TABLE THRU 2000-EXIT
+               UNTIL ZQ-END-OF-PRODUCT-QTY-FILE.
+       1000-EXIT.
+           EXIT.
+
+       2000-LOAD-QTY-TABLE.
+           READ ZQ-PRODUCT-QTY-FILE
+               AT END
+                   SET ZQ-END-OF-PRODUCT-QTY-FILE TO TRUE
+                   GO TO 2000-EXIT
+           END-READ.
+           MOVE ZQ-PRODUCT-QTY-IO TO Location-Product-Qty.
+           ADD 1 TO ZQ-QTY-CNT.
+           SET ZQ-QT-IDX TO ZQ-QTY-CNT.
+           MOVE Location OF Location-Product-Qty
+                                     TO ZQ-QT-LOCATION(ZQ-QT-IDX).
+           MOVE On-Hand-Qty          TO ZQ-QT-ON-HAND-QTY(ZQ-QT-IDX).
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-AUDIT-LOCATION - READ ONE LOCATION, SUM ITS PER-PRODUCT   *
+      *                       ON-HAND ROWS AND COMPARE THE DERIVED     *
+      *                       TOTAL TO Quantity                        *
+      ******************************************************************
+       3000-AUDIT-LOCATION.
+           READ ZQ-LOCATION-FILE
+               AT END
+                   SET ZQ-END-OF-LOCATION-FILE TO TRUE
+                   GO TO 3000-EXIT
+           END-READ.
+           ADD 1 TO ZQ-LOCS-READ.
+           MOVE ZQ-LOCATION-IO TO Location-Record.
+           PERFORM 4000-SUM-PRODUCT-QTYS THRU 4000-EXIT.
+           IF ZQ-LOC-HAS-PRODUCTS
+               IF ZQ-DERIVED-QTY = Quantity
+                   ADD 1 TO ZQ-LOCS-BALANCED
+               ELSE
+                   MOVE "QUANTITY DOES NOT MATCH PRODUCTS"
+                                             TO ZQ-EX-REASON
+                   PERFORM 5000-WRITE-EXCEPTION THRU 5000-EXIT
+               END-IF
+           ELSE
+               MOVE "NO LOCATION-PRODUCT-QTY ROWS FOUND"
+                                         TO ZQ-EX-REASON
+               PERFORM 5000-WRITE-EXCEPTION THRU 5000-EXIT
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4000-SUM-PRODUCT-QTYS - FIND THE FIRST PRODUCT ROW FOR THIS    *
+      *                         LOCATION ON THE SORTED TABLE, THEN     *
+      *                         ACCUMULATE FORWARD WHILE Location      *
+      *                         KEEPS MATCHING                         *
+      ******************************************************************
+       4000-SUM-PRODUCT-QTYS.
+           MOVE ZERO TO ZQ-DERIVED-QTY.
+           MOVE ZERO TO ZQ-MATCHED-PRODUCTS.
+           MOVE 'N'  TO ZQ-SEARCH-RESULT.
+           SET ZQ-QT-IDX TO 1.
+           SEARCH ALL ZQ-QTY-ENTRY
+               AT END
+                   MOVE 'N' TO ZQ-SEARCH-RESULT
+               WHEN ZQ-QT-LOCATION(ZQ-QT-IDX) =
+                     Location OF Location-Record
+                   MOVE 'Y' TO ZQ-SEARCH-RESULT
+           END-SEARCH.
+           IF ZQ-LOC-HAS-PRODUCTS
+               PERFORM 4100-BACK-UP-TO-FIRST-ROW THRU 4100-EXIT
+               PERFORM 4200-ACCUMULATE-ROW THRU 4200-EXIT
+                   UNTIL ZQ-QT-IDX > ZQ-QTY-CNT
+                      OR ZQ-QT-LOCATION(ZQ-QT-IDX) NOT =
+                         Location OF Location-Record
+           END-IF.
+       4000-EXIT.
+           EXIT.
+
+       4100-BACK-UP-TO-FIRST-ROW.
+           PERFORM 4110-STEP-BACK THRU 4110-EXIT
+               UNTIL ZQ-QT-IDX = 1
+                  OR ZQ-QT-LOCATION(ZQ-QT-IDX - 1) NOT =
+                     Location OF Location-Record.
+       4100-EXIT.
+           EXIT.
+
+       4110-STEP-BACK.
+           SET ZQ-QT-IDX DOWN BY 1.
+       4110-EXIT.
+           EXIT.
+
+       4200-ACCUMULATE-ROW.
+           ADD ZQ-QT-ON-HAND-QTY(ZQ-QT-IDX) TO ZQ-DERIVED-QTY.
+           ADD 1 TO ZQ-MATCHED-PRODUCTS.
+           SET ZQ-QT-IDX UP BY 1.
+       4200-EXIT.
+           EXIT.
+
+       5000-WRITE-EXCEPTION.
+           MOVE Location OF Location-Record TO ZQ-EX-LOCATION.
+           MOVE Quantity           TO ZQ-EX-QUANTITY.
+           MOVE ZQ-DERIVED-QTY     TO ZQ-EX-DERIVED-QTY.
+           COMPUTE ZQ-EX-VARIANCE = Quantity - ZQ-DERIVED-QTY.
+           MOVE ZQ-MATCHED-PRODUCTS TO ZQ-EX-PRODUCT-COUNT.
+           WRITE ZQ-EXCEPTION-RECORD.
+           ADD 1 TO ZQ-LOCS-EXCEPTION.
+       5000-EXIT.
+           EXIT.
+
+       8000-TERMINATE.
+           CLOSE ZQ-PRODUCT-QTY-FILE
+                 ZQ-LOCATION-FILE
+                 ZQ-EXCEPTION-FILE.
+           DISPLAY "ZLOCQTY LOCS READ      = " ZQ-LOCS-READ.
+           DISPLAY "ZLOCQTY LOCS BALANCED  = " ZQ-LOCS-BALANCED.
+           DISPLAY "ZLOCQTY LOCS EXCEPTION = " ZQ-LOCS-EXCEPTION.
+       8000-EXIT.
+           EXIT.
+
+       9999-EXIT.
+           STOP RUN.
