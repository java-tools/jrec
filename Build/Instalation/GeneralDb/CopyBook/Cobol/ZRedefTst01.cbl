@@ -1,6 +1,6 @@
 
            01  Main.
-               03 type   pic x.
+               03 rec-type   pic x.
                03 hf1    pic xxx.
                03 hf2    pic xx.
                03 rec1.
