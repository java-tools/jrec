@@ -0,0 +1,336 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRDUPCHK.
+       AUTHOR. R PATEL.
+       INSTALLATION. IML CENTRAL REPORTING SYSTEM.
+       DATE-WRITTEN. 09/08/26.
+       DATE-COMPILED.
+      ******************************************************************
+      * TRDUPCHK - ADDITION-TIME DUPLICATE CHECK FOR                   *
+      *            WS-TRANSACTION-RECORD (Transaction_Record.cbl).     *
+      *            EVERY 88-LEVEL ADDITION IS CHECKED AGAINST THE      *
+      *            EMPLOYEE NAME MASTER FOR:                            *
+      *              - AN EXACT TR-SOC-SEC-NUMBER ALREADY ON FILE      *
+      *              - A TR-NAME (TR-LAST-NAME/TR-INITIALS) THAT       *
+      *                SOUNDS LIKE AN EXISTING EMPLOYEE'S NAME (A      *
+      *                SOUNDEX MATCH ON TR-LAST-NAME) UNDER A           *
+      *                DIFFERENT TR-SOC-SEC-NUMBER                     *
+      *            EITHER CASE IS ROUTED TO THE EXCEPTION LISTING      *
+      *            INSTEAD OF BEING ADDED, SO A TYPO'D RE-KEY OF AN    *
+      *            EXISTING SALESPERSON DOESN'T SPLIT THEIR COMMISSION *
+      *            HISTORY ACROSS TWO RECORDS.  A CLEAN ADDITION IS    *
+      *            FOLDED INTO THE MASTER SO LATER ADDITIONS IN THE    *
+      *            SAME RUN ARE ALSO CHECKED AGAINST IT.                *
+      *                                                                *
+      * VERS   DATE     AUTHOR    PURPOSE                              *
+      * ---------------------------------------------------------------*
+      *  01  09/08/26  R PATEL   INITIAL VERSION                       *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TD-MASTER-FILE ASSIGN TO "TRNAMES"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT TD-TRANS-FILE ASSIGN TO "TRANSIN"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT TD-NEWMASTER-FILE ASSIGN TO "TRNAMESN"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT TD-EXCEPTION-FILE ASSIGN TO "TRDUPEX"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TD-MASTER-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  TD-MASTER-IO.
+           05 TD-MI-SSN                    PIC X(09).
+           05 TD-MI-LAST-NAME              PIC X(15).
+           05 TD-MI-INITIALS               PIC XX.
+           05 TD-MI-SOUNDEX                PIC X(04).
+
+       FD  TD-TRANS-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  TD-TRANS-IO                     PIC X(37).
+
+       FD  TD-NEWMASTER-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  TD-NEWMASTER-IO.
+           05 TD-NM-SSN                    PIC X(09).
+           05 TD-NM-LAST-NAME              PIC X(15).
+           05 TD-NM-INITIALS               PIC XX.
+           05 TD-NM-SOUNDEX                PIC X(04).
+
+       FD  TD-EXCEPTION-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  TD-EXCEPTION-RECORD.
+           05 TD-EX-SSN                    PIC X(09).
+           05 TD-EX-LAST-NAME              PIC X(15).
+           05 TD-EX-INITIALS               PIC XX.
+           05 TD-EX-MATCH-SSN              PIC X(09).
+           05 TD-EX-REASON                 PIC X(40).
+
+       WORKING-STORAGE SECTION.
+           COPY "Transaction_Record.cbl".
+
+       01  TD-SWITCHES.
+           05 TD-EOF-MASTER-FILE           PIC X(01) VALUE 'N'.
+               88 TD-END-OF-MASTER-FILE        VALUE 'Y'.
+           05 TD-EOF-TRANS-FILE            PIC X(01) VALUE 'N'.
+               88 TD-END-OF-TRANS-FILE         VALUE 'Y'.
+           05 TD-EXACT-MATCH-FOUND         PIC X(01) VALUE 'N'.
+               88 TD-SSN-ALREADY-EXISTS        VALUE 'Y'.
+           05 TD-FUZZY-MATCH-FOUND         PIC X(01) VALUE 'N'.
+               88 TD-FUZZY-DUP-EXISTS          VALUE 'Y'.
+
+       01  TD-COUNTERS.
+           05 TD-MASTER-CNT                PIC 9(07) COMP VALUE ZERO.
+           05 TD-ADDITIONS-READ            PIC 9(07) COMP VALUE ZERO.
+           05 TD-ADDITIONS-CLEAN           PIC 9(07) COMP VALUE ZERO.
+           05 TD-ADDITIONS-DUP-SSN         PIC 9(07) COMP VALUE ZERO.
+           05 TD-ADDITIONS-DUP-FUZZY       PIC 9(07) COMP VALUE ZERO.
+
+       01  TD-MASTER-TABLE.
+           05 TD-MST-ENTRY OCCURS 1 TO 99999 TIMES
+                   DEPENDING ON TD-MASTER-CNT.
+               10 TD-MST-SSN               PIC X(09).
+               10 TD-MST-LAST-NAME         PIC X(15).
+               10 TD-MST-INITIALS          PIC XX.
+               10 TD-MST-SOUNDEX           PIC X(04).
+
+       01  TD-MASTER-IDX                   PIC 9(07) COMP.
+       01  TD-FUZZY-MATCH-SSN              PIC X(09).
+
+      ******************************************************************
+      * SOUNDEX WORK AREAS                                              *
+      ******************************************************************
+       01  TD-SOUNDEX-CODE                 PIC X(04).
+       01  TD-NAME-WORK                    PIC X(15).
+       01  TD-CHAR-IDX                     PIC 9(02) COMP.
+       01  TD-CODE-LEN                     PIC 9(02) COMP.
+       01  TD-CURRENT-CHAR                 PIC X(01).
+       01  TD-CURRENT-DIGIT                PIC X(01).
+       01  TD-LAST-DIGIT                   PIC X(01).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 3000-SCAN-TRANSACTION THRU 3000-EXIT
+               UNTIL TD-END-OF-TRANS-FILE.
+           PERFORM 8000-TERMINATE THRU 8000-EXIT.
+           GO TO 9999-EXIT.
+
+      ******************************************************************
+      * 1000-INITIALIZE - OPEN FILES AND LOAD THE EXISTING NAME MASTER *
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT  TD-MASTER-FILE
+                INPUT  TD-TRANS-FILE
+                OUTPUT TD-NEWMASTER-FILE
+                OUTPUT TD-EXCEPTION-FILE.
+           PERFORM 2000-LOAD-MASTER THRU 2000-EXIT
+               UNTIL TD-END-OF-MASTER-FILE.
+       1000-EXIT.
+           EXIT.
+
+       2000-LOAD-MASTER.
+           READ TD-MASTER-FILE
+               AT END
+                   SET TD-END-OF-MASTER-FILE TO TRUE
+                   GO TO 2000-EXIT
+           END-READ.
+           ADD 1 TO TD-MASTER-CNT.
+           SET TD-MASTER-IDX TO TD-MASTER-CNT.
+           MOVE TD-MI-SSN         TO TD-MST-SSN(TD-MASTER-IDX).
+           MOVE TD-MI-LAST-NAME   TO TD-MST-LAST-NAME(TD-MASTER-IDX).
+           MOVE TD-MI-INITIALS    TO TD-MST-INITIALS(TD-MASTER-IDX).
+           MOVE TD-MI-SOUNDEX     TO TD-MST-SOUNDEX(TD-MASTER-IDX).
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-SCAN-TRANSACTION - CHECK EVERY ADDITION FOR A DUPLICATE   *
+      *                         SSN OR A SOUNDEX NAME MATCH            *
+      ******************************************************************
+       3000-SCAN-TRANSACTION.
+           READ TD-TRANS-FILE
+               AT END
+                   SET TD-END-OF-TRANS-FILE TO TRUE
+                   GO TO 3000-EXIT
+           END-READ.
+           MOVE TD-TRANS-IO TO WS-TRANSACTION-RECORD.
+           IF NOT ADDITION
+               GO TO 3000-EXIT
+           END-IF.
+           ADD 1 TO TD-ADDITIONS-READ.
+           PERFORM 4000-COMPUTE-SOUNDEX THRU 4000-EXIT.
+           PERFORM 5000-CHECK-DUPLICATE THRU 5000-EXIT.
+           IF TD-SSN-ALREADY-EXISTS
+               MOVE "DUPLICATE SSN ALREADY ON FILE" TO TD-EX-REASON
+               MOVE TR-SOC-SEC-NUMBER TO TD-EX-MATCH-SSN
+               PERFORM 6000-WRITE-EXCEPTION THRU 6000-EXIT
+               ADD 1 TO TD-ADDITIONS-DUP-SSN
+           ELSE
+               IF TD-FUZZY-DUP-EXISTS
+                   MOVE "NAME SOUNDS LIKE AN EXISTING EMPLOYEE"
+                                             TO TD-EX-REASON
+                   MOVE TD-FUZZY-MATCH-SSN TO TD-EX-MATCH-SSN
+                   PERFORM 6000-WRITE-EXCEPTION THRU 6000-EXIT
+                   ADD 1 TO TD-ADDITIONS-DUP-FUZZY
+               ELSE
+                   PERFORM 7000-ADD-TO-MASTER THRU 7000-EXIT
+                   ADD 1 TO TD-ADDITIONS-CLEAN
+               END-IF
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4000-COMPUTE-SOUNDEX - REDUCE TR-LAST-NAME TO A 4-CHARACTER    *
+      *                        SOUNDEX CODE (LETTER + 3 DIGITS)        *
+      ******************************************************************
+       4000-COMPUTE-SOUNDEX.
+           MOVE SPACES TO TD-SOUNDEX-CODE.
+           MOVE TR-LAST-NAME TO TD-NAME-WORK.
+           IF TD-NAME-WORK = SPACES
+               MOVE "0000" TO TD-SOUNDEX-CODE
+               GO TO 4000-EXIT
+           END-IF.
+           MOVE TD-NAME-WORK(1:1) TO TD-SOUNDEX-CODE(1:1).
+           MOVE TD-NAME-WORK(1:1) TO TD-CURRENT-CHAR.
+           PERFORM 4100-GET-DIGIT THRU 4100-EXIT.
+           MOVE TD-CURRENT-DIGIT TO TD-LAST-DIGIT.
+           MOVE 1 TO TD-CODE-LEN.
+           PERFORM 4200-ENCODE-CHAR THRU 4200-EXIT
+               VARYING TD-CHAR-IDX FROM 2 BY 1
+               UNTIL TD-CHAR-IDX > 15
+                  OR TD-CODE-LEN >= 4
+                  OR TD-NAME-WORK(TD-CHAR-IDX:1) = SPACE.
+           PERFORM 4300-PAD-CODE THRU 4300-EXIT
+               VARYING TD-CHAR-IDX FROM 1 BY 1
+               UNTIL TD-CHAR-IDX > 4.
+       4000-EXIT.
+           EXIT.
+
+       4100-GET-DIGIT.
+           EVALUATE TD-CURRENT-CHAR
+               WHEN "B" WHEN "F" WHEN "P" WHEN "V"
+                   MOVE "1" TO TD-CURRENT-DIGIT
+               WHEN "C" WHEN "G" WHEN "J" WHEN "K" WHEN "Q" WHEN "S"
+               WHEN "X" WHEN "Z"
+                   MOVE "2" TO TD-CURRENT-DIGIT
+               WHEN "D" WHEN "T"
+                   MOVE "3" TO TD-CURRENT-DIGIT
+               WHEN "L"
+                   MOVE "4" TO TD-CURRENT-DIGIT
+               WHEN "M" WHEN "N"
+                   MOVE "5" TO TD-CURRENT-DIGIT
+               WHEN "R"
+                   MOVE "6" TO TD-CURRENT-DIGIT
+               WHEN OTHER
+                   MOVE "0" TO TD-CURRENT-DIGIT
+           END-EVALUATE.
+       4100-EXIT.
+           EXIT.
+
+       4200-ENCODE-CHAR.
+           MOVE TD-NAME-WORK(TD-CHAR-IDX:1) TO TD-CURRENT-CHAR.
+           PERFORM 4100-GET-DIGIT THRU 4100-EXIT.
+           IF TD-CURRENT-DIGIT NOT = "0"
+               AND TD-CURRENT-DIGIT NOT = TD-LAST-DIGIT
+               ADD 1 TO TD-CODE-LEN
+               MOVE TD-CURRENT-DIGIT TO TD-SOUNDEX-CODE(TD-CODE-LEN:1)
+           END-IF.
+           MOVE TD-CURRENT-DIGIT TO TD-LAST-DIGIT.
+       4200-EXIT.
+           EXIT.
+
+       4300-PAD-CODE.
+           IF TD-SOUNDEX-CODE(TD-CHAR-IDX:1) = SPACE
+               MOVE "0" TO TD-SOUNDEX-CODE(TD-CHAR-IDX:1)
+           END-IF.
+       4300-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 5000-CHECK-DUPLICATE - LINEAR SCAN OF THE NAME MASTER FOR AN   *
+      *                        EXACT SSN MATCH OR A SOUNDEX MATCH      *
+      ******************************************************************
+       5000-CHECK-DUPLICATE.
+           MOVE 'N' TO TD-EXACT-MATCH-FOUND.
+           MOVE 'N' TO TD-FUZZY-MATCH-FOUND.
+           PERFORM 5100-SCAN-MASTER-ENTRY THRU 5100-EXIT
+               VARYING TD-MASTER-IDX FROM 1 BY 1
+               UNTIL TD-MASTER-IDX > TD-MASTER-CNT
+                  OR TD-SSN-ALREADY-EXISTS.
+       5000-EXIT.
+           EXIT.
+
+       5100-SCAN-MASTER-ENTRY.
+           IF TD-MST-SSN(TD-MASTER-IDX) = TR-SOC-SEC-NUMBER
+               MOVE 'Y' TO TD-EXACT-MATCH-FOUND
+           ELSE
+               IF TD-MST-SOUNDEX(TD-MASTER-IDX) = TD-SOUNDEX-CODE
+                   MOVE 'Y' TO TD-FUZZY-MATCH-FOUND
+                   MOVE TD-MST-SSN(TD-MASTER-IDX) TO TD-FUZZY-MATCH-SSN
+               END-IF
+           END-IF.
+       5100-EXIT.
+           EXIT.
+
+       6000-WRITE-EXCEPTION.
+           MOVE TR-SOC-SEC-NUMBER TO TD-EX-SSN.
+           MOVE TR-LAST-NAME      TO TD-EX-LAST-NAME.
+           MOVE TR-INITIALS       TO TD-EX-INITIALS.
+           WRITE TD-EXCEPTION-RECORD.
+       6000-EXIT.
+           EXIT.
+
+       7000-ADD-TO-MASTER.
+           ADD 1 TO TD-MASTER-CNT.
+           SET TD-MASTER-IDX TO TD-MASTER-CNT.
+           MOVE TR-SOC-SEC-NUMBER TO TD-MST-SSN(TD-MASTER-IDX).
+           MOVE TR-LAST-NAME      TO TD-MST-LAST-NAME(TD-MASTER-IDX).
+           MOVE TR-INITIALS       TO TD-MST-INITIALS(TD-MASTER-IDX).
+           MOVE TD-SOUNDEX-CODE   TO TD-MST-SOUNDEX(TD-MASTER-IDX).
+       7000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8000-TERMINATE - DUMP THE (POSSIBLY GROWN) MASTER TABLE BACK   *
+      *                  OUT AS THE NEW NAME MASTER                    *
+      ******************************************************************
+       8000-TERMINATE.
+           SET TD-MASTER-IDX TO 1.
+           PERFORM 7100-WRITE-MASTER THRU 7100-EXIT
+               UNTIL TD-MASTER-IDX > TD-MASTER-CNT.
+           CLOSE TD-MASTER-FILE
+                 TD-TRANS-FILE
+                 TD-NEWMASTER-FILE
+                 TD-EXCEPTION-FILE.
+           DISPLAY "TRDUPCHK ADDITIONS READ      = " TD-ADDITIONS-READ.
+           DISPLAY "TRDUPCHK ADDITIONS CLEAN     = "
+               TD-ADDITIONS-CLEAN.
+           DISPLAY "TRDUPCHK DUP SSN FLAGGED     = "
+               TD-ADDITIONS-DUP-SSN.
+           DISPLAY "TRDUPCHK DUP NAME FLAGGED    = "
+               TD-ADDITIONS-DUP-FUZZY.
+       8000-EXIT.
+           EXIT.
+
+       7100-WRITE-MASTER.
+           MOVE TD-MST-SSN(TD-MASTER-IDX)       TO TD-NM-SSN.
+           MOVE TD-MST-LAST-NAME(TD-MASTER-IDX) TO TD-NM-LAST-NAME.
+           MOVE TD-MST-INITIALS(TD-MASTER-IDX)  TO TD-NM-INITIALS.
+           MOVE TD-MST-SOUNDEX(TD-MASTER-IDX)   TO TD-NM-SOUNDEX.
+           WRITE TD-NEWMASTER-IO.
+           SET TD-MASTER-IDX UP BY 1.
+       7100-EXIT.
+           EXIT.
+
+       9999-EXIT.
+           STOP RUN.
